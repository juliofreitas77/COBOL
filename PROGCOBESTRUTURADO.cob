@@ -16,6 +16,22 @@
 
       *    NESTE CASO O CODIGO FOI ESTRUTURADO.
       * Tectonics: cobc
+      *
+      *    Acrescentado um modo lote que le o quadro de funcionarios de
+      *    um arquivo e grava o reajuste de todos em um unico relatorio
+      *    (em vez de aceitar so um funcionario por execucao), alem de
+      *    uma trilha de auditoria por funcionario com o salario
+      *    anterior, a faixa de tempo de casa enquadrada e o percentual
+      *    aplicado. As faixas de tempo de casa e seus percentuais
+      *    tambem deixaram de ser comparacoes fixas no EVALUATE e
+      *    passaram para uma tabela (OCCURS), no mesmo estilo do
+      *    WRK-MES-EXTENSO de VARIAVEISINDICE.cob, para que um ajuste
+      *    de faixa nao exija mais recompilar o programa.
+      *
+      *    WRK-SALARIO e as mascaras de exibicao ganharam sinal e mais
+      *    posicoes (S9(11)V99 / mascara com sinal fixo a esquerda),
+      *    ja que um ajuste negativo de folha antes estourava a
+      *    mascara sem sinal.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIOAULA07.
@@ -23,25 +39,106 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIOS
+               ASSIGN TO 'C:\cobol\COBOL\ListaFuncionarios.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\RelatFuncionarios.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REL.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQUIVO-FUNCIONARIOS.
+       01  REG-FUNCIONARIO.
+           05 RF-NOME             PIC X(30).
+           05 RF-ANO-ENTRADA      PIC 9(08).
+           05 RF-SALARIO          PIC S9(11)V99.
+
+       FD  ARQUIVO-RELATORIO.
+       01  REG-RELATORIO          PIC X(120).
+
        WORKING-STORAGE SECTION.
        77 WRK-NOME         PIC X(50).
        77 WRK-ANO-ENTRADA  PIC 9(08).
-       77 WRK-SALARIO      PIC 9(11)V99.
-       77 WRK-SALARIO-MASC PIC $ZZZ.ZZZ,99.
+       77 WRK-SALARIO      PIC S9(11)V99.
+       77 WRK-SALARIO-MASC PIC -ZZ.ZZZ.ZZZ.ZZ9,99.
 
        77 WRK-TEMPODECASA  PIC 9(02).
 
+       77 WRK-OPCAO             PIC 9(01).
+       77 FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+       77 WS-FILE-STATUS        PIC 9(02) VALUE ZEROS.
+       77 WS-FILE-STATUS-REL    PIC 9(02) VALUE ZEROS.
+       77 WRK-IND               PIC 9(02).
+       77 WRK-SALARIO-ORIGINAL  PIC S9(11)V99.
+       77 WRK-SALARIO-ORIG-MASC PIC -ZZ.ZZZ.ZZZ.ZZ9,99.
+       77 WRK-PERCENTUAL        PIC 9(02)V9(02).
+       77 WRK-PERCENTUAL-MASC   PIC Z9,99.
+       77 WRK-FAIXA-DESCRICAO   PIC X(20).
+
        01 WRK-DATA-SISTEMA.
           02 WRK-ANO   PIC 9(4).
           02 WRK-MES   PIC 9(2).
           02 WRK-DIA   PIC 9(2).
+
+       01 WRK-TABELA-FAIXAS.
+          02 FILLER.
+             03 FILLER PIC 9(02) VALUE 00.
+             03 FILLER PIC 9(02) VALUE 01.
+             03 FILLER PIC 9(02)V9(02) VALUE 00,00.
+             03 FILLER PIC X(20) VALUE 'SEM AUMENTO'.
+          02 FILLER.
+             03 FILLER PIC 9(02) VALUE 02.
+             03 FILLER PIC 9(02) VALUE 05.
+             03 FILLER PIC 9(02)V9(02) VALUE 05,00.
+             03 FILLER PIC X(20) VALUE 'DE 2 A 5 ANOS'.
+          02 FILLER.
+             03 FILLER PIC 9(02) VALUE 06.
+             03 FILLER PIC 9(02) VALUE 15.
+             03 FILLER PIC 9(02)V9(02) VALUE 10,00.
+             03 FILLER PIC X(20) VALUE 'DE 6 A 15 ANOS'.
+          02 FILLER.
+             03 FILLER PIC 9(02) VALUE 16.
+             03 FILLER PIC 9(02) VALUE 99.
+             03 FILLER PIC 9(02)V9(02) VALUE 15,00.
+             03 FILLER PIC X(20) VALUE 'A PARTIR DE 16 ANOS'.
+
+       01 WRK-FAIXAS REDEFINES WRK-TABELA-FAIXAS.
+          02 WRK-FAIXA OCCURS 4 TIMES.
+             03 WRK-FAIXA-MIN  PIC 9(02).
+             03 WRK-FAIXA-MAX  PIC 9(02).
+             03 WRK-FAIXA-PCT  PIC 9(02)V9(02).
+             03 WRK-FAIXA-DESC PIC X(20).
+
+       01 WCA-LINHA-RELATORIO.
+          05 LR-NOME             PIC X(30).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 LR-TEMPO             PIC Z9.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 LR-SALARIO-ORIG      PIC -ZZ.ZZZ.ZZZ.ZZ9,99.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 LR-FAIXA             PIC X(20).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 LR-PERCENTUAL        PIC Z9,99.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 LR-SALARIO-NOVO      PIC -ZZ.ZZZ.ZZZ.ZZ9,99.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
+           DISPLAY '1-FUNCIONARIO UNICO (CONSOLE)  2-LOTE (ARQUIVO)'
+           ACCEPT WRK-OPCAO FROM CONSOLE
+
+           EVALUATE WRK-OPCAO
+               WHEN 2
+                   PERFORM 0400-MODO-LOTE
+               WHEN OTHER
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0200-PROCESSAR
+                   PERFORM 0300-FINALIZAR
+           END-EVALUATE
            STOP RUN.
        0100-INICIALIZAR.
             DISPLAY 'NOME...'
@@ -54,25 +151,97 @@
             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
        0200-PROCESSAR.
            COMPUTE WRK-TEMPODECASA = WRK-ANO - WRK-ANO-ENTRADA.
-      *      COMPUTE WRK-SALARIO = WRK-SALARIO + (WRK-SALARIO * 0,05)
-      *      MOVE WRK-SALARIO TO WRK-SALARIO-MASC.
-      *      DISPLAY WRK-SALARIO-MASC.
-
-            EVALUATE WRK-TEMPODECASA
-            WHEN 2 THRU 5
-               COMPUTE WRK-SALARIO = WRK-SALARIO + (WRK-SALARIO * 0,05)
-               MOVE WRK-SALARIO TO WRK-SALARIO-MASC
-            WHEN 6 THRU 15
-               COMPUTE WRK-SALARIO = WRK-SALARIO + (WRK-SALARIO * 0,10)
-               MOVE WRK-SALARIO TO WRK-SALARIO-MASC
-            WHEN > 15
-               COMPUTE  WRK-SALARIO = WRK-SALARIO + (WRK-SALARIO * 0,10).
-               MOVE WRK-SALARIO TO WRK-SALARIO-MASC.
-
+           MOVE WRK-SALARIO TO WRK-SALARIO-ORIGINAL
+           PERFORM 0210-BUSCAR-FAIXA
+           COMPUTE WRK-SALARIO = WRK-SALARIO +
+               (WRK-SALARIO * WRK-PERCENTUAL / 100)
+           MOVE WRK-SALARIO TO WRK-SALARIO-MASC
+           MOVE WRK-SALARIO-ORIGINAL TO WRK-SALARIO-ORIG-MASC
+           MOVE WRK-PERCENTUAL TO WRK-PERCENTUAL-MASC
 
            DISPLAY 'TEMPO DE CASA ' WRK-TEMPODECASA ' ANO(S).'
+           DISPLAY 'FAIXA APLICADA... ' WRK-FAIXA-DESCRICAO
+           DISPLAY 'PERCENTUAL APLICADO... ' WRK-PERCENTUAL-MASC '%'
+           DISPLAY 'SALARIO ANTERIOR...' WRK-SALARIO-ORIG-MASC
            DISPLAY 'SALARIO COM REAJUSTE...' WRK-SALARIO-MASC.
 
+       0210-BUSCAR-FAIXA.
+           MOVE 1 TO WRK-IND
+           PERFORM 0220-TESTAR-FAIXA UNTIL WRK-IND > 4
+           .
+
+       0220-TESTAR-FAIXA.
+           IF WRK-TEMPODECASA >= WRK-FAIXA-MIN (WRK-IND)
+              AND WRK-TEMPODECASA <= WRK-FAIXA-MAX (WRK-IND)
+               MOVE WRK-FAIXA-PCT (WRK-IND) TO WRK-PERCENTUAL
+               MOVE WRK-FAIXA-DESC (WRK-IND) TO WRK-FAIXA-DESCRICAO
+               MOVE 5 TO WRK-IND
+           ELSE
+               ADD 1 TO WRK-IND
+           END-IF
+           .
+
        0300-FINALIZAR.
             DISPLAY'FIM DO PROCESSAMENTO.'.
+
+      *-----------------------------------------------------------------
+      *LOTE: LE O QUADRO DE FUNCIONARIOS E GRAVA O REAJUSTE DE CADA UM
+      *-----------------------------------------------------------------
+       0400-MODO-LOTE.
+           OPEN INPUT ARQUIVO-FUNCIONARIOS
+           OPEN OUTPUT ARQUIVO-RELATORIO
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+           MOVE 'N' TO FIM-ARQUIVO
+      *****VALIDA A EXISTENCIA DO ARQUIVO DE ENTRADA ANTES DE LER,
+      *****NOS MOLDES DE RESUMOJORNADA.cob, PARA NAO LER UM ARQUIVO
+      *****QUE NAO ABRIU
+           IF WS-FILE-STATUS EQUAL 00
+               PERFORM 0410-LER-FUNCIONARIO
+               PERFORM 0420-PROCESSA-FUNCIONARIO
+                   UNTIL FIM-ARQUIVO EQUAL 'S'
+           ELSE
+               DISPLAY 'ARQUIVO DE FUNCIONARIOS NAO ENCONTRADO.'
+           END-IF
+           CLOSE ARQUIVO-FUNCIONARIOS
+           CLOSE ARQUIVO-RELATORIO
+
+           MOVE 0 TO RETURN-CODE
+           IF WS-FILE-STATUS NOT EQUAL 00 AND WS-FILE-STATUS NOT EQUAL 10
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF WS-FILE-STATUS-REL NOT EQUAL 00
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE EQUAL 1
+               DISPLAY 'EXERCICIOAULA07 - ENCERRADO COM ERRO DE ARQUIVO'
+           END-IF
+           .
+
+       0410-LER-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIOS
+               AT END
+                   MOVE 'S' TO FIM-ARQUIVO
+           END-READ
+           .
+
+       0420-PROCESSA-FUNCIONARIO.
+           MOVE RF-NOME TO WRK-NOME
+           MOVE RF-ANO-ENTRADA TO WRK-ANO-ENTRADA
+           MOVE RF-SALARIO TO WRK-SALARIO
+           PERFORM 0200-PROCESSAR
+           PERFORM 0430-GRAVA-LINHA
+           PERFORM 0410-LER-FUNCIONARIO
+           .
+
+       0430-GRAVA-LINHA.
+           MOVE SPACES TO WCA-LINHA-RELATORIO
+           MOVE WRK-NOME TO LR-NOME
+           MOVE WRK-TEMPODECASA TO LR-TEMPO
+           MOVE WRK-SALARIO-ORIG-MASC TO LR-SALARIO-ORIG
+           MOVE WRK-FAIXA-DESCRICAO TO LR-FAIXA
+           MOVE WRK-PERCENTUAL-MASC TO LR-PERCENTUAL
+           MOVE WRK-SALARIO TO LR-SALARIO-NOVO
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           .
        END PROGRAM EXERCICIOAULA07.
