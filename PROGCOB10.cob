@@ -5,6 +5,12 @@
       *AUTHOR: Julio
       *OBJETIVO: RECEBER E IMPRIMIR FORMATADO - USO DA VIRGULA
       *          VARIAVEL MASCARA  E COMANDO MOVE PARA ATRIBUIR.
+      *
+      *          NIVEL DE ACESSO AMPLIADO DE ADM/USER PARA TRES
+      *          CAMADAS (VISUALIZADOR/OPERADOR/ADMINISTRADOR), CADA
+      *          UMA COM SUA PROPRIA MENSAGEM E CODIGO DE RETORNO DO
+      *          PROGRAMA, PARA SERVIR DE PORTAO DE ACESSO NA FRENTE
+      *          DOS JOBS DE RELATORIO BANCARIO E FOLHA DE PAGAMENTO.
       ********************************************************
        ENVIRONMENT DIVISION.
       *CONFIGURANDO O SEPARADOR DE CASAS DECIMAIS COM VIRGULA.
@@ -15,8 +21,9 @@
        WORKING-STORAGE SECTION.
        77 WRK-USUARIO  PIC X(20) VALUE SPACES.
        77 WRK-NIVEL    PIC 9(02) VALUE ZEROS.
-           88 ADM      VALUE 01.
-           88 USER     VALUE 02.
+           88 VISUALIZADOR   VALUE 01.
+           88 OPERADOR       VALUE 02.
+           88 ADMINISTRADOR  VALUE 03.
 
        PROCEDURE DIVISION.
 
@@ -26,15 +33,20 @@
            DISPLAY 'NIVEL..'
            ACCEPT WRK-NIVEL.
 
-           IF ADM
-               DISPLAY 'NIVEL - ADMINISTRADOR'
-           ELSE
-               IF USER
-                   DISPLAY'NIVEL USUARIO'
-               ELSE
+           EVALUATE TRUE
+               WHEN ADMINISTRADOR
+                   DISPLAY 'NIVEL - ADMINISTRADOR'
+                   MOVE 0 TO RETURN-CODE
+               WHEN OPERADOR
+                   DISPLAY 'NIVEL - OPERADOR'
+                   MOVE 1 TO RETURN-CODE
+               WHEN VISUALIZADOR
+                   DISPLAY 'NIVEL - VISUALIZADOR'
+                   MOVE 2 TO RETURN-CODE
+               WHEN OTHER
                    DISPLAY'USUARIO NAO AUTORIZADO'
-               END-IF
-           END-IF.
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
 
 
            STOP RUN.
