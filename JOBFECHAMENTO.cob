@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author: JULIO CESAR
+      * Date: 09/08/2026
+      * Purpose: Job de fechamento noturno que encadeia, numa unica
+      * execucao, os tres lotes que a operacao hoje dispara a mao:
+      * EXERCICIO06 (relatorio mensal do banco), DESAFIO13 (calendario
+      * de frequencia) e DESAFIO12 em modo lote (validacao de
+      * CPF/CNPJ). Cada passo e chamado como um processo separado via
+      * CALL 'SYSTEM', e o RETURN-CODE de sistema devolvido por cada um
+      * (os tres programas agora repassam o FILE STATUS dos seus
+      * arquivos para o RETURN-CODE antes de encerrar) e conferido
+      * antes de seguir para o proximo passo. Ao primeiro passo que
+      * falhar a cadeia para e o job encerra com RETURN-CODE 1, em vez
+      * de tres execucoes separadas que cada uma precisa ser conferida
+      * na mao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBFECHAMENTO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COMANDO                      PIC X(100) VALUE SPACES.
+       01 WS-RC-PASSO                     PIC 9(03) VALUE ZEROS.
+       01 WS-STATUS-JOB                   PIC X(01) VALUE 'S'.
+           88 JOB-OK                          VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'JOBFECHAMENTO - INICIO DO FECHAMENTO NOTURNO'
+
+           PERFORM 1000-RELATORIO-BANCO
+
+           IF JOB-OK
+               PERFORM 2000-CALENDARIO-FREQUENCIA
+           END-IF
+
+           IF JOB-OK
+               PERFORM 3000-VALIDACAO-DOCUMENTOS
+           END-IF
+
+           PERFORM 9000-FINALIZAR
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      *     PASSO 1/3 - RELATORIO MENSAL DO BANCO
+      *-----------------------------------------------------------------
+       1000-RELATORIO-BANCO.
+           DISPLAY 'PASSO 1/3 - RELATORIO MENSAL DO BANCO (EXERCICIO06)'
+           MOVE './BECA/EXERCICIO06' TO WS-COMANDO
+           PERFORM 1900-EXECUTAR-PASSO
+           IF WS-RC-PASSO NOT EQUAL ZERO
+               DISPLAY 'PASSO 1/3 FALHOU - RETURN-CODE ' WS-RC-PASSO
+               MOVE 'N' TO WS-STATUS-JOB
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      *     PASSO 2/3 - CALENDARIO DE FREQUENCIA
+      *-----------------------------------------------------------------
+       2000-CALENDARIO-FREQUENCIA.
+           DISPLAY 'PASSO 2/3 - CALENDARIO DE FREQUENCIA (DESAFIO13)'
+           MOVE './DESAFIO/DESAFIO13' TO WS-COMANDO
+           PERFORM 1900-EXECUTAR-PASSO
+           IF WS-RC-PASSO NOT EQUAL ZERO
+               DISPLAY 'PASSO 2/3 FALHOU - RETURN-CODE ' WS-RC-PASSO
+               MOVE 'N' TO WS-STATUS-JOB
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      *     PASSO 3/3 - VALIDACAO DE CPF/CNPJ EM LOTE (OPCAO 3 DO MENU)
+      *-----------------------------------------------------------------
+       3000-VALIDACAO-DOCUMENTOS.
+           DISPLAY 'PASSO 3/3 - VALIDACAO DE CPF/CNPJ (DESAFIO12)'
+           MOVE 'echo 3 | ./DESAFIO/DESAFIO12' TO WS-COMANDO
+           PERFORM 1900-EXECUTAR-PASSO
+           IF WS-RC-PASSO NOT EQUAL ZERO
+               DISPLAY 'PASSO 3/3 FALHOU - RETURN-CODE ' WS-RC-PASSO
+               MOVE 'N' TO WS-STATUS-JOB
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      *     DISPARA O COMANDO MONTADO EM WS-COMANDO E TRADUZ O STATUS
+      *     DE SAIDA DO PROCESSO FILHO (DEVOLVIDO EM RETURN-CODE COMO
+      *     CODIGO*256, CONVENCAO DE WAIT() DO SISTEMA) PARA
+      *     WS-RC-PASSO.
+      *-----------------------------------------------------------------
+       1900-EXECUTAR-PASSO.
+           CALL 'SYSTEM' USING WS-COMANDO
+           COMPUTE WS-RC-PASSO = RETURN-CODE / 256
+           .
+
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+      *-----------------------------------------------------------------
+           IF JOB-OK
+               DISPLAY 'JOBFECHAMENTO - FECHAMENTO NOTURNO CONCLUIDO'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'JOBFECHAMENTO - FECHAMENTO NOTURNO COM FALHA'
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           .
+       END PROGRAM JOBFECHAMENTO.
