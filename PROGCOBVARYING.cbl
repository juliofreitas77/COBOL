@@ -6,33 +6,76 @@
       ***                            USANDO VARYING
       ***   AUTOR: JULIO CESAR
       ***   DATA : 26/09/2019
+      ***
+      ***   ACRESCENTADO UM MODO DE SAIDA EM ARQUIVO, PARA GERAR UMA
+      ***   FOLHA IMPRESSA DA TABUADA PARA TREINAMENTO, SEM DEPENDER
+      ***   DE CAPTURAR A TELA.
       ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\RelatVarying.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-RELATORIO.
+       01  REG-RELATORIO          PIC X(20).
+
        WORKING-STORAGE SECTION.
        77 WRK-NUMERO      PIC 9(02)     VALUE ZEROS.
        77 WRK-CONTADOR    PIC 9(02)     VALUE ZEROS.
        77 WRK-RESUL       PIC 9(03)     VALUE ZEROS.
+       77 WRK-OPCAO       PIC 9(01)     VALUE ZEROS.
+
+       01 WCA-LINHA-RELATORIO.
+           05 LR-NUMERO           PIC Z9.
+           05 FILLER              PIC X(03) VALUE ' X '.
+           05 LR-CONTADOR         PIC Z9.
+           05 FILLER              PIC X(03) VALUE ' = '.
+           05 LR-RESULTADO        PIC ZZ9.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
             PERFORM 0100-INICIALIZAR.
              IF WRK-NUMERO GREATER 0
+               IF WRK-OPCAO EQUAL 2
+                   OPEN OUTPUT ARQUIVO-RELATORIO
+               END-IF
                PERFORM 0200-PROCESSAR
+               IF WRK-OPCAO EQUAL 2
+                   CLOSE ARQUIVO-RELATORIO
+               END-IF
                PERFORM 0300-FINALIZAR
             END-IF.
             STOP RUN.
        0100-INICIALIZAR.
             DISPLAY 'DIGITE O NUMERO..... : '.
             ACCEPT WRK-NUMERO.
+            DISPLAY '1-TELA (CONSOLE)  2-ARQUIVO (IMPRESSAO)'.
+            ACCEPT WRK-OPCAO.
        0200-PROCESSAR.
            PERFORM VARYING WRK-CONTADOR
                FROM 1 BY 1 UNTIL WRK-CONTADOR > 10
                  COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-                 DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                 IF WRK-OPCAO EQUAL 2
+                     PERFORM 0210-GRAVA-LINHA
+                 ELSE
+                     DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = '
+                         WRK-RESUL
+                 END-IF
             END-PERFORM.
+       0210-GRAVA-LINHA.
+           MOVE SPACES TO WCA-LINHA-RELATORIO
+           MOVE WRK-NUMERO TO LR-NUMERO
+           MOVE WRK-CONTADOR TO LR-CONTADOR
+           MOVE WRK-RESUL TO LR-RESULTADO
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           .
        0300-FINALIZAR.
              DISPLAY  '--------- SAIDA DE DADOS ------------'.
              DISPLAY ' FIM DE PROCESSAMENTO '.
