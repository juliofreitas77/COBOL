@@ -3,11 +3,39 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modo lote acrescentado: mesma limitacao do programa da Serie de
+      * Taylor (um (X, N) por ACCEPT por execucao) resolvida do mesmo
+      * jeito -- lendo uma lista de pares de um arquivo e gravando cada
+      * resultado no relatorio, para rodar os dois calculadores de
+      * serie sem digitacao manual caso a caso.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Exer5.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-SERIES
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\ListaExe5.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\RelatExe5.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REL.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQUIVO-SERIES.
+       01  REG-SERIES.
+           05 RS-X               PIC 9(02).
+           05 RS-N               PIC 9(02).
+
+       FD  ARQUIVO-RELATORIO.
+       01  REG-RELATORIO         PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WCA-VARIAVEIS.
            05 X                 PIC 9(02) VALUES 1.
@@ -19,10 +47,31 @@
            05 AUX-COUNT         PIC 9(02) VALUES ZEROS.
            05 PARADA            PIC 9(02) VALUES ZEROS.
            05 CUMULATIVO        PIC 9(15) VALUE 1.
+
+       01 WS-OPCAO              PIC 9(01) VALUES ZEROS.
+       01 FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+       01 WS-FILE-STATUS        PIC 9(02) VALUE ZEROS.
+       01 WS-FILE-STATUS-REL    PIC 9(02) VALUE ZEROS.
+
+       01 WCA-LINHA-RELATORIO.
+           05 LR-X                  PIC Z9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 LR-N                  PIC Z9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 LR-RESP               PIC Z9,9(9).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 1000-INICIO
-           PERFORM 2000-FIM
+           DISPLAY "1-PAR UNICO (TECLADO)  2-LOTE (ARQUIVO)"
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 2
+                   PERFORM 5000-MODO-LOTE
+               WHEN OTHER
+                   PERFORM 1000-INICIO
+                   PERFORM 2000-FIM
+           END-EVALUATE
 
            STOP RUN
 
@@ -37,8 +86,19 @@
            DISPLAY "QUAL O VALOR DE N?"
            ACCEPT N
 
+           PERFORM 1500-CALCULAR
+           .
+
+      *-----------------------------------------------------------------
+       1500-CALCULAR.
+      *-----------------------------------------------------------------
+
            SET PARADA TO N
            SET N-AUX TO 1
+           SET AUX-COUNT TO 0
+           SET X-AUX TO 1
+           MOVE 1 TO CUMULATIVO
+           MOVE ZERO TO RESP
 
            PERFORM UNTIL AUX-COUNT = PARADA
 
@@ -67,5 +127,58 @@
            DISPLAY "O RESULTADO E: " RESP
 
            .
-            STOP RUN.
+
+      *-----------------------------------------------------------------
+      *LOTE: LE (X, N) DE ARQUIVO E GRAVA O RESULTADO DE CADA PAR
+      *-----------------------------------------------------------------
+       5000-MODO-LOTE.
+           OPEN INPUT ARQUIVO-SERIES
+           OPEN OUTPUT ARQUIVO-RELATORIO
+           MOVE 'N' TO FIM-ARQUIVO
+      *****VALIDA A EXISTENCIA DO ARQUIVO DE ENTRADA ANTES DE LER
+           IF WS-FILE-STATUS EQUAL 00
+               PERFORM 5100-LER-SERIE
+               PERFORM 5200-PROCESSA-SERIE UNTIL FIM-ARQUIVO EQUAL 'S'
+           ELSE
+               DISPLAY 'ARQUIVO DE SERIES NAO ENCONTRADO.'
+           END-IF
+           CLOSE ARQUIVO-SERIES
+           CLOSE ARQUIVO-RELATORIO
+
+           MOVE 0 TO RETURN-CODE
+           IF WS-FILE-STATUS NOT EQUAL 00 AND WS-FILE-STATUS NOT EQUAL 10
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF WS-FILE-STATUS-REL NOT EQUAL 00
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE EQUAL 1
+               DISPLAY 'EXE5 - ENCERRADO COM ERRO DE ARQUIVO'
+           END-IF
+           .
+
+       5100-LER-SERIE.
+           READ ARQUIVO-SERIES
+               AT END
+                   MOVE 'S' TO FIM-ARQUIVO
+           END-READ
+           .
+
+       5200-PROCESSA-SERIE.
+           MOVE RS-X TO X
+           MOVE RS-N TO N
+           PERFORM 1500-CALCULAR
+           ADD 1 TO RESP
+           PERFORM 5300-GRAVA-LINHA
+           PERFORM 5100-LER-SERIE
+           .
+
+       5300-GRAVA-LINHA.
+           MOVE SPACES TO WCA-LINHA-RELATORIO
+           MOVE RS-X TO LR-X
+           MOVE RS-N TO LR-N
+           MOVE RESP TO LR-RESP
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           .
        END PROGRAM Exer5.
