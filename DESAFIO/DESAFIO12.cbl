@@ -6,9 +6,26 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-LISTA
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\ListaDocumentos.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LISTA.
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\RelatorioValidacao.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
        DATA DIVISION.
 
        FILE SECTION.
+       FD ARQUIVO-LISTA.
+       01 REG-LISTA                      PIC X(14).
+
+       FD ARQUIVO-RELATORIO.
+       01 REG-RELATORIO                  PIC X(49).
+
        WORKING-STORAGE SECTION.
        1  WCA-VARIAVEIS.
            05 SELECAO PIC 9(1) VALUE ZERO.
@@ -24,13 +41,6 @@
                10 D9                      PIC 9.
                10 D10                     PIC 9.
                10 D11                     PIC 9.
-           05 AUX                         PIC 9(09) VALUE ZERO.
-           05 AUX2                        PIC 9(09) VALUE ZERO.
-           05 AUX3                        PIC 9(09) VALUE ZERO.
-           05 QUOCIENTE                   PIC 9(09).
-           05 RESTO                       PIC 9(09).
-           05 VALIDA-D1                   PIC 9(02).
-           05 VALIDA-D2                   PIC 9(02).
            05 CNPJ.
                10 DPJ1                    PIC 9.
                10 DPJ2                    PIC 9.
@@ -47,7 +57,28 @@
                10 DPJ13                   PIC 9.
                10 DPJ14                   PIC 9.
                10 DPJ15                   PIC 9.
-
+           05 WCA-TIPO-DOC                PIC 9(01) VALUE ZERO.
+           05 WCA-DOC-BUFFER              PIC X(14) VALUE SPACES.
+           05 CPF-VALIDO-FLAG             PIC X(01) VALUE 'N'.
+               88 CPF-EH-VALIDO                VALUE 'S'.
+           05 CNPJ-VALIDO-FLAG            PIC X(01) VALUE 'N'.
+               88 CNPJ-EH-VALIDO               VALUE 'S'.
+           05 MOTIVO-INVALIDO             PIC X(17) VALUE SPACES.
+           05 FIM-LISTA                   PIC X(01) VALUE 'N'.
+               88 HOUVE-FIM-LISTA              VALUE 'S'.
+           05 QTD-VALIDOS                 PIC 9(05) VALUE ZERO.
+           05 QTD-INVALIDOS               PIC 9(05) VALUE ZERO.
+           05 WS-FS-LISTA                 PIC 9(02) VALUE ZEROS.
+           05 WS-FS-RELATORIO             PIC 9(02) VALUE ZEROS.
+
+       01 WCA-LINHA-RELATORIO.
+           05 LR-DOC                      PIC X(14) VALUE SPACES.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LR-TIPO                     PIC X(04) VALUE SPACES.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LR-RESULTADO                PIC X(08) VALUE SPACES.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LR-MOTIVO                   PIC X(17) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -57,7 +88,7 @@
 
             STOP RUN.
            1000-INICIO.
-              DISPLAY '1 PARA CPF E 2 PARA VALIDAR CNPJ'
+              DISPLAY '1 PARA CPF, 2 PARA CNPJ E 3 PARA LOTE'
               ACCEPT SELECAO
            .
            2000-PROCESSA.
@@ -66,6 +97,8 @@
                    PERFORM 2100-VALIDA-CPF
                WHEN 2
                    PERFORM 2200-VALIDA-CNPJ
+               WHEN 3
+                   PERFORM 2300-VALIDA-LOTE
                WHEN OTHER
                    DISPLAY 'DIGITE UMA OPCAO VALIDA!'
                    PERFORM 3000-FIM
@@ -74,152 +107,143 @@
            2100-VALIDA-CPF.
                DISPLAY 'DIGITE O CPF: '
                ACCEPT CPF
-               COMPUTE AUX = D1 * 10
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D2 * 9
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D3 * 8
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D4 * 7
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D5 * 6
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D6 * 5
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D7 * 4
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D8 * 3
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D9 * 2
-                       ADD AUX TO AUX2
-
-               DIVIDE AUX2 BY 11 GIVING QUOCIENTE  REMAINDER RESTO
-
-               COMPUTE VALIDA-D1 = 11 - RESTO
-               IF VALIDA-D1 GREATER THAN 9
-                   SET VALIDA-D1 TO 0
-               END-IF
-      *    SEGUNDA VALIDAÇÃO
-
-               SET AUX2 TO 0
-               COMPUTE AUX = D1 * 11
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D2 * 10
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D3 * 9
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D4 * 8
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D5 * 7
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D6 * 6
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D7 * 5
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D8 * 4
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D9 * 3
-                       ADD AUX TO AUX2
-               COMPUTE AUX = D10 * 2
-                       ADD AUX TO AUX2
-
-               DIVIDE AUX2 BY 11 GIVING QUOCIENTE REMAINDER RESTO
-               COMPUTE VALIDA-D2 = 11 - RESTO
-               IF VALIDA-D2 GREATER THAN 9
-                   SET VALIDA-D2 TO 0
-               END-IF
-
-           IF VALIDA-D1 EQUAL TO D10 AND VALIDA-D2 EQUAL TO D11
-               DISPLAY 'VALIDO'
+               PERFORM 2110-CALCULA-CPF
+               IF CPF-EH-VALIDO
+                   DISPLAY 'VALIDO'
                ELSE
-                   DISPLAY 'INVALIDO'
+                   DISPLAY 'INVALIDO - ' MOTIVO-INVALIDO
                END-IF
            .
 
+           2110-CALCULA-CPF.
+               MOVE 1      TO WCA-TIPO-DOC
+               MOVE SPACES TO WCA-DOC-BUFFER
+               MOVE CPF    TO WCA-DOC-BUFFER(1:11)
+               CALL 'VALIDADOC' USING WCA-TIPO-DOC WCA-DOC-BUFFER
+                                      CPF-VALIDO-FLAG MOTIVO-INVALIDO
+           .
+
            2200-VALIDA-CNPJ.
                DISPLAY 'DIGITE O CNPJ: '
                ACCEPT CNPJ
-
-               COMPUTE AUX = DPJ1 * 5
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ2 * 4
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ3 * 3
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ4 * 2
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ5 * 9
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ6 * 8
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ7 * 7
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ8 * 6
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ9 * 5
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ10 * 4
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ11 * 3
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ12 * 2
-                       ADD AUX TO AUX2
-            DISPLAY AUX2
-               DIVIDE AUX2 BY 11 GIVING QUOCIENTE REMAINDER RESTO
-      *         DISPLAY RESTO
-               COMPUTE VALIDA-D1 = 11 - RESTO
-      *         DISPLAY '1 VALIDACAO ' VALIDA-D1
-               IF VALIDA-D1 LESS THAN 2
-                   SET VALIDA-D1 TO 0
+               PERFORM 2210-CALCULA-CNPJ
+               IF CNPJ-EH-VALIDO
+                   DISPLAY 'CNPJ VALIDO.'
+               ELSE
+                   DISPLAY 'CNPJ INVALIDO - ' MOTIVO-INVALIDO
                END-IF
+           .
 
+           2210-CALCULA-CNPJ.
+               MOVE 2      TO WCA-TIPO-DOC
+               MOVE CNPJ(1:14) TO WCA-DOC-BUFFER
+               CALL 'VALIDADOC' USING WCA-TIPO-DOC WCA-DOC-BUFFER
+                                      CNPJ-VALIDO-FLAG MOTIVO-INVALIDO
+           .
 
-
-      *    SEGUNDA VALIDAÇÃO
-               SET AUX2 TO 0
-               COMPUTE AUX = DPJ1 * 6
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ2 * 5
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ3 * 4
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ4 * 3
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ5 * 2
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ6 * 9
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ7 * 8
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ8 * 7
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ9 * 6
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ10 * 5
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ11 * 4
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ12 * 3
-                       ADD AUX TO AUX2
-               COMPUTE AUX = DPJ13 * 2
-                       ADD AUX TO AUX2
-
-               DIVIDE AUX2 BY 11 GIVING QUOCIENTE REMAINDER RESTO
-               COMPUTE VALIDA-D2 = RESTO - 11
-
-               IF VALIDA-D2 LESS THAN 2
-                   SET AUX3 TO 0
-               ELSE
-                   COMPUTE AUX3 = 11 - VALIDA-D2
+           2300-VALIDA-LOTE.
+               OPEN INPUT ARQUIVO-LISTA
+               OPEN OUTPUT ARQUIVO-RELATORIO
+               MOVE 'N' TO FIM-LISTA
+               MOVE ZERO TO QTD-VALIDOS QTD-INVALIDOS
+
+               MOVE 'DOCUMENTO'     TO LR-DOC
+               MOVE 'TIPO'          TO LR-TIPO
+               MOVE 'RESULTADO'     TO LR-RESULTADO
+               MOVE 'MOTIVO'        TO LR-MOTIVO
+               MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               PERFORM 2310-LER-DOCUMENTO
+               PERFORM 2320-PROCESSA-DOCUMENTO
+                  UNTIL HOUVE-FIM-LISTA
+
+               PERFORM 2330-GRAVA-TOTAIS-LOTE
+
+               CLOSE ARQUIVO-LISTA
+               CLOSE ARQUIVO-RELATORIO
+               DISPLAY 'LOTE PROCESSADO - VALIDOS: ' QTD-VALIDOS
+                       ' INVALIDOS: ' QTD-INVALIDOS
+
+      *********DEVOLVE UM RETURN-CODE DE JOB PARA QUEM ENCADEOU ESTA
+      *********EXECUCAO (VER JOBFECHAMENTO.cob), EM VEZ DE SEMPRE
+      *********ENCERRAR COM SUCESSO MESMO QUANDO UM DOS ARQUIVOS DEU
+      *********ERRO DE I/O
+               MOVE 0 TO RETURN-CODE
+               IF WS-FS-LISTA NOT EQUAL 00 AND WS-FS-LISTA NOT EQUAL 10
+                   MOVE 1 TO RETURN-CODE
                END-IF
+               IF WS-FS-RELATORIO NOT EQUAL 00
+                   MOVE 1 TO RETURN-CODE
+               END-IF
+               IF RETURN-CODE NOT EQUAL 0
+                   DISPLAY 'DESAFIO12 - ENCERRADO COM ERRO DE ARQUIVO'
+               END-IF
+           .
+           2300-VALIDA-LOTE-FIM.
+               EXIT.
+
+           2310-LER-DOCUMENTO.
+               READ ARQUIVO-LISTA
+                   AT END
+                       MOVE 'S' TO FIM-LISTA
+               END-READ
+           .
 
-      *    ULTIMA VALIDACAO
-               IF VALIDA-D1 EQUAL TO DPJ13 AND AUX3 EQUAL TO DPJ14
-                   DISPLAY 'CNPJ VALIDO.'
+           2320-PROCESSA-DOCUMENTO.
+               MOVE SPACES TO WCA-LINHA-RELATORIO
+
+               IF REG-LISTA(12:3) = SPACES
+                   MOVE REG-LISTA(1:11) TO LR-DOC
+                   MOVE 'CPF '      TO LR-TIPO
+                   MOVE REG-LISTA(1:11) TO CPF
+                   PERFORM 2110-CALCULA-CPF
+                   IF CPF-EH-VALIDO
+                       MOVE 'VALIDO'   TO LR-RESULTADO
+                       ADD 1 TO QTD-VALIDOS
+                   ELSE
+                       MOVE 'INVALIDO' TO LR-RESULTADO
+                       MOVE MOTIVO-INVALIDO TO LR-MOTIVO
+                       ADD 1 TO QTD-INVALIDOS
+                   END-IF
                ELSE
-                   DISPLAY 'CNPJ INVALIDO.'
+                   MOVE REG-LISTA(1:14) TO LR-DOC
+                   MOVE 'CNPJ'      TO LR-TIPO
+                   MOVE REG-LISTA(1:14) TO CNPJ
+                   PERFORM 2210-CALCULA-CNPJ
+                   IF CNPJ-EH-VALIDO
+                       MOVE 'VALIDO'   TO LR-RESULTADO
+                       ADD 1 TO QTD-VALIDOS
+                   ELSE
+                       MOVE 'INVALIDO' TO LR-RESULTADO
+                       MOVE MOTIVO-INVALIDO TO LR-MOTIVO
+                       ADD 1 TO QTD-INVALIDOS
+                   END-IF
                END-IF
+
+               MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               PERFORM 2310-LER-DOCUMENTO
+           .
+           2320-PROCESSA-DOCUMENTO-FIM.
+               EXIT.
+
+           2330-GRAVA-TOTAIS-LOTE.
+               MOVE SPACES TO WCA-LINHA-RELATORIO
+               MOVE 'TOTAL VALIDOS'   TO LR-DOC
+               MOVE QTD-VALIDOS       TO LR-RESULTADO
+               MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               MOVE SPACES TO WCA-LINHA-RELATORIO
+               MOVE 'TOTAL INVALIDOS' TO LR-DOC
+               MOVE QTD-INVALIDOS     TO LR-RESULTADO
+               MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+               WRITE REG-RELATORIO
            .
+           2330-GRAVA-TOTAIS-LOTE-FIM.
+               EXIT.
 
            3000-FIM.
            STOP RUN
