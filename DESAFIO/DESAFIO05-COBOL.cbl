@@ -5,6 +5,7 @@
       *> 1  11-11-2019 *  CURSO        *
       *> 1             *  COBOL        *
       *> 1             *  DESAFIO05    *
+      *> 2  08-08-2026 *  LOTE A PARTIR DE ARQUIVO, COM FUNCTION EXP  *
       *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIO05.
@@ -12,8 +13,26 @@
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQUIVO-SERIES
+                   ASSIGN TO 'C:\cobol\COBOL\DESAFIO\ListaSeries.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FILE-STATUS.
+               SELECT ARQUIVO-RELATORIO
+                   ASSIGN TO 'C:\cobol\COBOL\DESAFIO\RelatSeries.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FILE-STATUS-REL.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQUIVO-SERIES.
+       01  REG-SERIES.
+           05 RS-X              PIC S9(3).
+           05 RS-N              PIC 9(3).
+
+       FD  ARQUIVO-RELATORIO.
+       01  REG-RELATORIO        PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01  WCA-PRINCIPAL    PIC X(20) VALUE 'PRINCIPAL'.
@@ -29,14 +48,35 @@
        77  WS-FRES          COMP-2.
        77  WS-FCAL          PIC 9(3) VALUE ZERO.
 
+       01  WS-OPCAO         PIC 9(01) VALUE ZERO.
+       01  FIM-ARQUIVO      PIC X(01) VALUE 'N'.
+       01  WS-FILE-STATUS     PIC 9(02) VALUE ZEROS.
+       01  WS-FILE-STATUS-REL PIC 9(02) VALUE ZEROS.
+
+       01  WCA-LINHA-RELATORIO.
+           05 LR-X              PIC ---9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 LR-N              PIC ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 LR-SERIE          PIC -(3)9,9(9).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 LR-EXP            PIC -(3)9,9(9).
+
        PROCEDURE DIVISION.
       *>  MAIN-PROCEDURE.
 
        0000-PRINCIPAL.
            DISPLAY WCA-PRINCIPAL.
-           PERFORM 1000-INICIO.
-           PERFORM 3000-PROCESSO.
-           PERFORM 9000-FINALIZAR.
+           DISPLAY '1-PAR UNICO (TECLADO)  2-LOTE (ARQUIVO)'.
+           ACCEPT WS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 2
+                   PERFORM 5000-MODO-LOTE
+               WHEN OTHER
+                   PERFORM 1000-INICIO
+                   PERFORM 3000-PROCESSO
+                   PERFORM 9000-FINALIZAR
+           END-EVALUATE.
            STOP RUN.
        0000-PRINCIPAL-FIM.
 
@@ -80,5 +120,60 @@
        9000-FINALIZAR SECTION.
                DISPLAY 'O VALOR FINAL DA SERIE EH: ' WSN-RES
                DISPLAY WCA-FINALIZAR.
-      *>  *----------------------------------------------------------------*
+      *>      *----------------------------------------------------------------*
+
+      *>      # LOTE: LE (X, N) DE ARQUIVO E GRAVA A SERIE DE CADA PAR NO
+      *>      # RELATORIO, AO LADO DO FUNCTION EXP(X) PARA CONFERENCIA
+       5000-MODO-LOTE SECTION.
+           OPEN INPUT ARQUIVO-SERIES
+           OPEN OUTPUT ARQUIVO-RELATORIO
+           MOVE 'N' TO FIM-ARQUIVO
+      *>      # VALIDA A EXISTENCIA DO ARQUIVO DE ENTRADA ANTES DE LER
+           IF WS-FILE-STATUS EQUAL 00
+               PERFORM 5100-LER-SERIE
+               PERFORM 5200-PROCESSA-SERIE UNTIL FIM-ARQUIVO EQUAL 'S'
+           ELSE
+               DISPLAY 'ARQUIVO DE SERIES NAO ENCONTRADO.'
+           END-IF
+           CLOSE ARQUIVO-SERIES
+           CLOSE ARQUIVO-RELATORIO
+
+           MOVE 0 TO RETURN-CODE
+           IF WS-FILE-STATUS NOT EQUAL 00 AND WS-FILE-STATUS NOT EQUAL 10
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF WS-FILE-STATUS-REL NOT EQUAL 00
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE EQUAL 1
+               DISPLAY 'DESAFIO05 - ENCERRADO COM ERRO DE ARQUIVO'
+           END-IF.
+      *>      *----------------------------------------------------------------*
+
+       5100-LER-SERIE SECTION.
+           READ ARQUIVO-SERIES
+               AT END
+                   MOVE 'S' TO FIM-ARQUIVO
+           END-READ.
+      *>      *----------------------------------------------------------------*
+
+       5200-PROCESSA-SERIE SECTION.
+           MOVE RS-X TO WSN-BASE
+           MOVE RS-N TO WSN-IND
+           MOVE 1 TO WSN-RES
+           MOVE 1 TO WS-FIND
+           PERFORM 3000-PROCESSO
+           PERFORM 5300-GRAVA-LINHA
+           PERFORM 5100-LER-SERIE.
+      *>      *----------------------------------------------------------------*
+
+       5300-GRAVA-LINHA SECTION.
+           MOVE SPACES TO WCA-LINHA-RELATORIO
+           MOVE WSN-BASE TO LR-X
+           MOVE WSN-IND TO LR-N
+           MOVE WSN-RES TO LR-SERIE
+           COMPUTE LR-EXP = FUNCTION EXP(WSN-BASE)
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO.
+      *>      *----------------------------------------------------------------*
        END PROGRAM DESAFIO05.
