@@ -0,0 +1,188 @@
+      ******************************************************************
+      * Author: Julio Cesar
+      * Date:
+      * Purpose: IMPRESSAO DE NUMEROS PRIMOS PRESENTES NO INTERVALO
+      *    DIGITADO PELO USUARIO, VALIDANDO SE O INTERVALO E VALIDO
+      *    (NROFIM MAIOR QUE NROINI, COMO NA VERSAO 3), GRAVANDO OS
+      *    PRIMOS ENCONTRADOS E O TOTAL EM ARQUIVO AO INVES DE DISPLAY.
+      *    SUBSTITUI EXE08, TESTE.cbl (Exer8) E DESAFIO8V3 (DESAFIO08).
+      * Tectonics: cobc
+      * VERSAO: 4
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESAFIO08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\RelatPrimos.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-RELATORIO.
+       01 REG-RELATORIO PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WCA-VARIAVEIS.
+           05 NROINI            PIC 9(04) VALUES ZEROS.
+           05 NROFIM            PIC 9(04) VALUES ZEROS.
+           05 QTDPRIMOS         PIC 9(04) VALUES ZEROS.
+           05 PERCORRER         PIC 9(04) VALUES ZEROS.
+           05 AUX               PIC 9(04) VALUE 1.
+           05 RESTO             PIC 9(04) VALUE 1.
+           05 RESULTADO         PIC 9(04) VALUE 1.
+           05 WS-EH-PRIMO       PIC X(01) VALUE 'S'.
+               88 WS-NUM-PRIMO      VALUE 'S'.
+           05 WS-MODO           PIC 9(01) VALUES ZEROS.
+
+      *****CRIVO DE ERATOSTENES: UM FLAG POR NUMERO ATE O MAIOR NROFIM
+      *****SUPORTADO (9999, MESMO LIMITE DE NROFIM), ZERO = PRIMO
+       01 WS-CRIVO-TABELA.
+           05 WS-CRIVO          PIC 9(01) OCCURS 9999 TIMES VALUE ZERO.
+       01 WS-IDX-CRIVO          PIC 9(04).
+       01 WS-MULT-CRIVO         PIC 9(04).
+       01 WS-QUADRADO-CRIVO     PIC 9(08).
+
+       01 WCA-LINHA-RELATORIO.
+           05 LR-PRIMO PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIO
+
+           DISPLAY "1-DIVISAO (INTERVALOS PEQUENOS) "
+                   "2-CRIVO DE ERATOSTENES (INTERVALOS GRANDES)"
+           ACCEPT WS-MODO
+
+           EVALUATE WS-MODO
+               WHEN 2
+                   PERFORM 4000-PROCESSAR-CRIVO
+               WHEN OTHER
+                   PERFORM 2000-PROCESSAR
+           END-EVALUATE
+
+           PERFORM 3000-FINALIZAR
+
+           STOP RUN
+           .
+      *****ZERA QTDPRIMOS A CADA (RE)ENTRADA, PARA QUE UM INTERVALO
+      *****DIGITADO ERRADO E CORRIGIDO DEPOIS NAO DEIXE PRIMOS DA
+      *****TENTATIVA ABORTADA SOMADOS AO TOTAL FINAL
+       1000-INICIO.
+           MOVE ZEROS TO QTDPRIMOS
+
+           DISPLAY "QUAL O NUMERO INICIAL?"
+           ACCEPT NROINI
+
+           IF NROINI GREATER THAN 1
+               DISPLAY "QUAL O NUMERO FINAL?"
+               ACCEPT NROFIM
+               IF NROFIM GREATER THAN NROINI
+                   CONTINUE
+               ELSE
+                   DISPLAY 'DIGITE UM INTEVALO VALIDO, OU SEJA, NUMERO '
+                               'FINAL MAIOR QUE NUMERO INICIAL'
+                   SET NROFIM TO 0
+                   PERFORM 1000-INICIO
+               END-IF
+
+           ELSE
+               DISPLAY 'DIGITE UM NUMERO MAIOR QUE 1 '
+               SET NROINI TO 0
+               PERFORM 1000-INICIO
+           END-IF
+           .
+
+      *****PERCORRE O INTERVALO TESTANDO CADA NUMERO E GRAVANDO OS
+      *****PRIMOS ENCONTRADOS NO RELATORIO
+       2000-PROCESSAR.
+           OPEN OUTPUT ARQUIVO-RELATORIO
+
+           PERFORM 2100-TESTAR-NUMERO
+               VARYING AUX FROM NROINI BY 1
+               UNTIL AUX GREATER THAN NROFIM
+           .
+
+      *****TESTA SE AUX E PRIMO, DIVIDINDO-O POR TODOS OS NUMEROS DE 2
+      *****ATE AUX - 1
+       2100-TESTAR-NUMERO.
+           MOVE 'S' TO WS-EH-PRIMO
+           IF AUX LESS THAN 2
+               MOVE 'N' TO WS-EH-PRIMO
+           ELSE
+               IF AUX GREATER THAN 2
+                   PERFORM 2110-TESTAR-DIVISOR
+                       VARYING PERCORRER FROM 2 BY 1
+                       UNTIL PERCORRER GREATER THAN AUX - 1
+               END-IF
+           END-IF
+
+           IF WS-NUM-PRIMO
+               ADD 1 TO QTDPRIMOS
+               PERFORM 2200-GRAVA-PRIMO
+           END-IF
+           .
+
+       2110-TESTAR-DIVISOR.
+           DIVIDE AUX BY PERCORRER GIVING RESULTADO REMAINDER RESTO
+           IF RESTO EQUAL ZERO
+               MOVE 'N' TO WS-EH-PRIMO
+           END-IF
+           .
+
+       2200-GRAVA-PRIMO.
+           MOVE SPACES TO WCA-LINHA-RELATORIO
+           MOVE AUX TO LR-PRIMO
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           .
+
+      *****MODO RAPIDO PARA INTERVALOS GRANDES: MARCA OS MULTIPLOS DE
+      *****CADA NUMERO NO CRIVO EM VEZ DE TESTAR CADA CANDIDATO POR
+      *****DIVISAO, DEPOIS PERCORRE NROINI ATE NROFIM GRAVANDO OS QUE
+      *****FICARAM SEM MARCA
+       4000-PROCESSAR-CRIVO.
+           OPEN OUTPUT ARQUIVO-RELATORIO
+
+           PERFORM 4100-MARCAR-NAO-PRIMOS
+               VARYING WS-IDX-CRIVO FROM 2 BY 1
+               UNTIL WS-IDX-CRIVO GREATER THAN NROFIM
+
+           PERFORM 4300-TESTAR-CRIVO
+               VARYING AUX FROM NROINI BY 1
+               UNTIL AUX GREATER THAN NROFIM
+           .
+
+       4100-MARCAR-NAO-PRIMOS.
+           IF WS-CRIVO (WS-IDX-CRIVO) EQUAL ZERO
+               COMPUTE WS-QUADRADO-CRIVO =
+                   WS-IDX-CRIVO * WS-IDX-CRIVO
+               IF WS-QUADRADO-CRIVO NOT GREATER THAN NROFIM
+                   PERFORM 4200-MARCAR-MULTIPLO
+                       VARYING WS-MULT-CRIVO FROM WS-QUADRADO-CRIVO
+                       BY WS-IDX-CRIVO
+                       UNTIL WS-MULT-CRIVO GREATER THAN NROFIM
+               END-IF
+           END-IF
+           .
+
+       4200-MARCAR-MULTIPLO.
+           MOVE 1 TO WS-CRIVO (WS-MULT-CRIVO)
+           .
+
+       4300-TESTAR-CRIVO.
+           IF AUX GREATER THAN 1 AND WS-CRIVO (AUX) EQUAL ZERO
+               ADD 1 TO QTDPRIMOS
+               PERFORM 2200-GRAVA-PRIMO
+           END-IF
+           .
+
+       3000-FINALIZAR.
+           MOVE SPACES TO WCA-LINHA-RELATORIO
+           STRING 'QUANTIDADE DE NUMEROS PRIMOS: ' QTDPRIMOS
+               DELIMITED BY SIZE INTO REG-RELATORIO
+           WRITE REG-RELATORIO
+           CLOSE ARQUIVO-RELATORIO
+           .
+
+       END PROGRAM DESAFIO08.
