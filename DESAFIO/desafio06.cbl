@@ -4,6 +4,10 @@
       *  4/(10*11*12) - 4/(12*13*14)
       * Obs.: solicitar ao usuário o enésimo termo para a quantidade de
       *  denominadores
+      *
+      * Em vez de um numero fixo de termos, a serie agora para assim
+      * que WS-H chega perto o suficiente de FUNCTION PI (WS-TOLERANCIA),
+      * e o total de termos usados ate a convergencia e exibido ao final.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIO08.
@@ -12,9 +16,12 @@
        WORKING-STORAGE SECTION.
        1   WS-H        COMP-2.
        1   WS-X        PIC 9(04) COMP.
+       1   WS-RM-INT   PIC 9(08).
        1   WS-RM       COMP-2.
        1   WS-N        PIC 9(9).
        1   WS-F        PIC S9(01).
+       1   WS-PI-REF   COMP-2.
+       1   WS-TOLERANCIA COMP-2 VALUE 0.0000001.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -22,18 +29,24 @@
            MOVE 1 TO WS-F
            MOVE 2 TO WS-X
            MOVE 3 TO WS-H
+           MOVE ZERO TO WS-N
+           COMPUTE WS-PI-REF = FUNCTION PI
 
-           PERFORM VARYING WS-N FROM 1 BY 1
-           UNTIL WS-N > 4990
-           COMPUTE WS-RM = WS-X * (WS-X + 1) * (WS-X + 2)
-           COMPUTE WS-H = WS-H + (4 / WS-RM) * WS-F
-           COMPUTE WS-F = WS-F * -1
-           ADD 2 TO WS-X
-           END-PERFORM
+           PERFORM 0100-CALCULA-TERMO
+               UNTIL FUNCTION ABS (WS-H - WS-PI-REF) < WS-TOLERANCIA
 
-           DISPLAY 'PI = 'WS-H
-           COMPUTE WS-H = FUNCTION PI
            DISPLAY 'PI = ' WS-H
+           DISPLAY 'PI = ' WS-PI-REF
+           DISPLAY 'TERMOS UTILIZADOS ATE A CONVERGENCIA: ' WS-N
 
             STOP RUN.
+
+       0100-CALCULA-TERMO.
+           ADD 1 TO WS-N
+           COMPUTE WS-RM-INT = WS-X * (WS-X + 1) * (WS-X + 2)
+           MOVE WS-RM-INT TO WS-RM
+           COMPUTE WS-H = WS-H + (4 / WS-RM) * WS-F
+           COMPUTE WS-F = WS-F * -1
+           ADD 2 TO WS-X
+           .
        END PROGRAM DESAFIO08.
