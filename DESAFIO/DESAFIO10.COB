@@ -10,8 +10,17 @@
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-PONTO
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\HistoricoPonto.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSN-FS-PONTO.
        DATA DIVISION.
        FILE SECTION.
+       FD ARQUIVO-PONTO.
+       01 REG-PONTO                          PIC X(70).
+
        WORKING-STORAGE SECTION.
        01 WCA-VARIAVEIS.
            05 ENTRADA1.
@@ -30,32 +39,128 @@
                10 H-SAIDA2 PIC 9(02) VALUES ZEROS.
                10 FILLER     PIC X(1)  VALUE SPACE.
                10 M-SAIDA2 PIC 9(02) VALUES ZEROS.
+           05 S3.
+               10 H-SAIDA3 PIC 9(02) VALUES ZEROS.
+               10 FILLER     PIC X(1)  VALUE SPACE.
+               10 M-SAIDA3 PIC 9(02) VALUES ZEROS.
+           05 E3.
+               10 H-ENTRADA3 PIC 9(02) VALUES ZEROS.
+               10 FILLER     PIC X(1)  VALUE SPACE.
+               10 M-ENTRADA3 PIC 9(02) VALUES ZEROS.
+           05 S4.
+               10 H-SAIDA4 PIC 9(02) VALUES ZEROS.
+               10 FILLER     PIC X(1)  VALUE SPACE.
+               10 M-SAIDA4 PIC 9(02) VALUES ZEROS.
 
        01 HORAS-TRABALHADAS PIC 9(2)V99.
        01 HORAS-ALMOCO PIC 9(2)V99.
+       01 HORAS-ALMOCO2 PIC 9(2)V99 VALUE ZEROS.
+       01 HORAS-NORMAIS PIC 9(2)V99.
+       01 HORAS-EXTRAS PIC 9(2)V99.
+       01 FLAG-HORA-EXTRA PIC X(01) VALUE 'N'.
+           88 HOUVE-HORA-EXTRA VALUE 'S'.
+       01 FLAG-SEGUNDO-INTERVALO PIC X(01) VALUE 'N'.
+           88 HOUVE-SEGUNDO-INTERVALO VALUE 'S'.
+       01 FLAG-TURNO-NOTURNO PIC X(01) VALUE 'N'.
+           88 EH-TURNO-NOTURNO VALUE 'S'.
+
+       01 WSN-FS-PONTO PIC 9(02) VALUE ZEROS.
+
+       01 WS-MIN-ENT1 PIC 9(04).
+       01 WS-MIN-SAI1 PIC 9(04).
+       01 WS-MIN-ENT2 PIC 9(04).
+       01 WS-MIN-SAI3 PIC 9(04).
+       01 WS-MIN-ENT3 PIC 9(04).
+       01 WS-MIN-SAI-FINAL PIC 9(04).
+
+       01 WCA-LINHA-PONTO.
+           05 LP-ENTRADA1                     PIC X(05).
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-SAIDA1                       PIC X(05).
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-ENTRADA2                     PIC X(05).
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-SAIDA3                       PIC X(05).
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-ENTRADA3                     PIC X(05).
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-SAIDA-FINAL                  PIC X(05).
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-TRABALHADAS                  PIC Z9,99.
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-ALMOCO                       PIC Z9,99.
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-ALMOCO2                      PIC Z9,99.
+           05 FILLER                          PIC X(02) VALUE SPACES.
+           05 LP-EXTRAS                       PIC Z9,99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 1000-INICIAR
            PERFORM 2000-PROCESSAR
            PERFORM 3000-FINALIZAR
+           PERFORM 3100-GRAVA-PONTO
 
            STOP RUN
            .
        1000-INICIAR.
+           PERFORM 2050-PERGUNTA-TURNO
            PERFORM 2100-VAL-ENT01
            PERFORM 2200-VAL-SAIDA1
            PERFORM 2300-VAL-ENT02
-           PERFORM 2400-VAL-SAIDA
+           PERFORM 2310-PERGUNTA-SEGUNDO-INT
+           IF HOUVE-SEGUNDO-INTERVALO
+               PERFORM 2320-VAL-SAIDA2
+               PERFORM 2340-VAL-ENTRADA3
+               PERFORM 2360-VAL-SAIDA-FINAL
+           ELSE
+               PERFORM 2400-VAL-SAIDA
+           END-IF
+           PERFORM 2500-VAL-SEQUENCIA
+
+           .
+
+       2050-PERGUNTA-TURNO.
+           DISPLAY "TURNO NOTURNO - VIRA O DIA? (S/N)"
+           ACCEPT FLAG-TURNO-NOTURNO
+           IF FLAG-TURNO-NOTURNO NOT EQUAL 'S' AND
+              FLAG-TURNO-NOTURNO NOT EQUAL 'N'
+               DISPLAY "DIGITE S OU N!"
+               PERFORM 2050-PERGUNTA-TURNO
+           END-IF
+           .
 
+       2310-PERGUNTA-SEGUNDO-INT.
+           DISPLAY "HOUVE SEGUNDO INTERVALO? (S/N)"
+           ACCEPT FLAG-SEGUNDO-INTERVALO
+           IF FLAG-SEGUNDO-INTERVALO NOT EQUAL 'S' AND
+              FLAG-SEGUNDO-INTERVALO NOT EQUAL 'N'
+               DISPLAY "DIGITE S OU N!"
+               PERFORM 2310-PERGUNTA-SEGUNDO-INT
+           END-IF
            .
 
        2000-PROCESSAR.
-           COMPUTE HORAS-ALMOCO =
-           (60*H-ENTRADA2+M-ENTRADA2 - 60*H-SAIDA1 - M-SAIDA1)/60
+           COMPUTE HORAS-ALMOCO = (WS-MIN-ENT2 - WS-MIN-SAI1) / 60
+           IF HOUVE-SEGUNDO-INTERVALO
+               COMPUTE HORAS-ALMOCO2 = (WS-MIN-ENT3 - WS-MIN-SAI3) / 60
+           ELSE
+               MOVE ZERO TO HORAS-ALMOCO2
+           END-IF
            COMPUTE HORAS-TRABALHADAS =
-           (60*H-SAIDA2 + M-SAIDA2 - 60*H-ENTRADA1 - M-ENTRADA1)/60
+               (WS-MIN-SAI-FINAL - WS-MIN-ENT1) / 60
            SUBTRACT HORAS-ALMOCO FROM HORAS-TRABALHADAS
+           SUBTRACT HORAS-ALMOCO2 FROM HORAS-TRABALHADAS
+
+           MOVE 'N' TO FLAG-HORA-EXTRA
+           IF HORAS-TRABALHADAS GREATER THAN 8
+               MOVE 8 TO HORAS-NORMAIS
+               COMPUTE HORAS-EXTRAS = HORAS-TRABALHADAS - 8
+               MOVE 'S' TO FLAG-HORA-EXTRA
+           ELSE
+               MOVE HORAS-TRABALHADAS TO HORAS-NORMAIS
+               MOVE ZERO TO HORAS-EXTRAS
+           END-IF
            .
 
        3000-FINALIZAR.
@@ -64,8 +169,106 @@
                        HORAS-TRABALHADAS
            DISPLAY "-total de horas de intervalo para almo�o: "
                        HORAS-ALMOCO
+           DISPLAY "-horas normais: " HORAS-NORMAIS
+           IF HOUVE-HORA-EXTRA
+               DISPLAY "-horas extras: " HORAS-EXTRAS
+           ELSE
+               DISPLAY "-horas extras: nenhuma"
+           END-IF
+           IF HOUVE-SEGUNDO-INTERVALO
+               DISPLAY "-total de horas do segundo intervalo: "
+                           HORAS-ALMOCO2
+           END-IF
+           .
+
+       2500-VAL-SEQUENCIA.
+           PERFORM 2510-CALC-MINUTOS
+           PERFORM 2520-AJUSTA-TURNO-NOTURNO
+           PERFORM 2530-CONFERE-ORDEM
+           .
+
+       2510-CALC-MINUTOS.
+           COMPUTE WS-MIN-ENT1 = 60 * H-ENTRADA1 + M-ENTRADA1
+           COMPUTE WS-MIN-SAI1 = 60 * H-SAIDA1 + M-SAIDA1
+           COMPUTE WS-MIN-ENT2 = 60 * H-ENTRADA2 + M-ENTRADA2
+           IF HOUVE-SEGUNDO-INTERVALO
+               COMPUTE WS-MIN-SAI3 = 60 * H-SAIDA3 + M-SAIDA3
+               COMPUTE WS-MIN-ENT3 = 60 * H-ENTRADA3 + M-ENTRADA3
+               COMPUTE WS-MIN-SAI-FINAL = 60 * H-SAIDA4 + M-SAIDA4
+           ELSE
+               COMPUTE WS-MIN-SAI-FINAL = 60 * H-SAIDA2 + M-SAIDA2
+           END-IF
+           .
+
+       2520-AJUSTA-TURNO-NOTURNO.
+           IF EH-TURNO-NOTURNO
+               IF WS-MIN-SAI1 LESS THAN WS-MIN-ENT1
+                   ADD 1440 TO WS-MIN-SAI1
+               END-IF
+               IF WS-MIN-ENT2 LESS THAN WS-MIN-ENT1
+                   ADD 1440 TO WS-MIN-ENT2
+               END-IF
+               IF HOUVE-SEGUNDO-INTERVALO
+                   IF WS-MIN-SAI3 LESS THAN WS-MIN-ENT1
+                       ADD 1440 TO WS-MIN-SAI3
+                   END-IF
+                   IF WS-MIN-ENT3 LESS THAN WS-MIN-ENT1
+                       ADD 1440 TO WS-MIN-ENT3
+                   END-IF
+               END-IF
+               IF WS-MIN-SAI-FINAL LESS THAN WS-MIN-ENT1
+                   ADD 1440 TO WS-MIN-SAI-FINAL
+               END-IF
+           END-IF
+           .
+
+       2530-CONFERE-ORDEM.
+           IF HOUVE-SEGUNDO-INTERVALO
+               IF WS-MIN-SAI1 NOT GREATER THAN WS-MIN-ENT1 OR
+                  WS-MIN-ENT2 NOT GREATER THAN WS-MIN-SAI1 OR
+                  WS-MIN-SAI3 NOT GREATER THAN WS-MIN-ENT2 OR
+                  WS-MIN-ENT3 NOT GREATER THAN WS-MIN-SAI3 OR
+                  WS-MIN-SAI-FINAL NOT GREATER THAN WS-MIN-ENT3
+                   DISPLAY "HORARIOS FORA DE ORDEM - REDIGITE!"
+                   PERFORM 1000-INICIAR
+               END-IF
+           ELSE
+               IF WS-MIN-SAI1 NOT GREATER THAN WS-MIN-ENT1 OR
+                  WS-MIN-ENT2 NOT GREATER THAN WS-MIN-SAI1 OR
+                  WS-MIN-SAI-FINAL NOT GREATER THAN WS-MIN-ENT2
+                   DISPLAY "HORARIOS FORA DE ORDEM - REDIGITE!"
+                   PERFORM 1000-INICIAR
+               END-IF
+           END-IF
+           .
+
+       3100-GRAVA-PONTO.
+           OPEN EXTEND ARQUIVO-PONTO
+           IF WSN-FS-PONTO NOT EQUAL '00'
+               OPEN OUTPUT ARQUIVO-PONTO
+           END-IF
+
+           MOVE SPACES TO WCA-LINHA-PONTO
+           MOVE ENTRADA1         TO LP-ENTRADA1
+           MOVE S1               TO LP-SAIDA1
+           MOVE E2               TO LP-ENTRADA2
+           IF HOUVE-SEGUNDO-INTERVALO
+               MOVE S3           TO LP-SAIDA3
+               MOVE E3           TO LP-ENTRADA3
+               MOVE S4           TO LP-SAIDA-FINAL
+           ELSE
+               MOVE S2           TO LP-SAIDA-FINAL
+           END-IF
+           MOVE HORAS-TRABALHADAS TO LP-TRABALHADAS
+           MOVE HORAS-ALMOCO      TO LP-ALMOCO
+           MOVE HORAS-ALMOCO2     TO LP-ALMOCO2
+           MOVE HORAS-EXTRAS      TO LP-EXTRAS
+
+           MOVE WCA-LINHA-PONTO TO REG-PONTO
+           WRITE REG-PONTO
+
+           CLOSE ARQUIVO-PONTO
            .
-            STOP RUN.
 
        2100-VAL-ENT01.
            DISPLAY "ENTRADA MANHA?"
@@ -113,4 +316,38 @@
                CONTINUE
            END-IF.
 
+       2320-VAL-SAIDA2.
+           DISPLAY "SAIDA PARA O SEGUNDO INTERVALO? "
+           ACCEPT S3
+           IF H-SAIDA3 GREATER THAN 24 OR
+              M-SAIDA3 GREATER THAN 60
+               DISPLAY "DIGITE UMA HORA VALIDA PARA O SEGUNDO"
+                       " INTERVALO!"
+               PERFORM 2320-VAL-SAIDA2
+           ELSE
+               CONTINUE
+           END-IF.
+
+       2340-VAL-ENTRADA3.
+           DISPLAY "RETORNO DO SEGUNDO INTERVALO? "
+           ACCEPT E3
+           IF H-ENTRADA3 GREATER THAN 24 OR
+              M-ENTRADA3 GREATER THAN 60
+               DISPLAY "DIGITE UMA HORA VALIDA PARA O RETORNO!"
+               PERFORM 2340-VAL-ENTRADA3
+           ELSE
+               CONTINUE
+           END-IF.
+
+       2360-VAL-SAIDA-FINAL.
+           DISPLAY "FIM DE EXPEDIENTE? "
+           ACCEPT S4
+           IF H-SAIDA4 GREATER THAN 24 OR
+              M-SAIDA4 GREATER THAN 60
+               DISPLAY "DIGITE UMA HORA VALIDA PARA FIM DE EXPEDIENTE!"
+               PERFORM 2360-VAL-SAIDA-FINAL
+           ELSE
+               CONTINUE
+           END-IF.
+
        END PROGRAM DESAFIO10.
