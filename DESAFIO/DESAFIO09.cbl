@@ -3,6 +3,12 @@
       * Date: 14/11/2019
       * Purpose:
       * Tectonics: cobc
+      *
+      * Generalizado para utilitario de crescimento composto: base,
+      * taxa e numero de periodos agora sao informados por ACCEPT em
+      * vez de fixos em 2**WS-AUX1 por 63 iteracoes, entao a mesma
+      * 1000-INICIO serve tanto para o tabuleiro de xadrez (base 1,
+      * taxa 2) quanto para projecoes de juros compostos.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIO09.
@@ -10,6 +16,10 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WCA-VARIAVEIS.
+           05 WS-BASE              PIC 9(05)V9(02) VALUES ZEROS.
+           05 WS-TAXA              PIC 9(02)V9(04) VALUES ZEROS.
+           05 WS-PERIODOS          PIC 9(02) VALUES ZEROS.
+           05 WS-TERMO             PIC 9(20)V9(04) VALUES ZEROS.
            05 WS-QTD-GRAOS         PIC 9(20) VALUES ZEROS.
            05 WS-AUX1              PIC 9(02) VALUES ZEROS.
            05 QTD-GRAOS-TONE    PIC 9(13)v99 VALUES ZEROS.
@@ -20,11 +30,20 @@
            STOP RUN
            .
        1000-INICIO.
+           DISPLAY 'VALOR BASE DO PERIODO 0?'
+           ACCEPT WS-BASE
+           DISPLAY 'TAXA DE CRESCIMENTO POR PERIODO (EX.: 2 = DOBRA)?'
+           ACCEPT WS-TAXA
+           DISPLAY 'QUANTIDADE DE PERIODOS?'
+           ACCEPT WS-PERIODOS
+
            SET WS-AUX1 TO 0
            SET WS-QTD-GRAOS TO 0
-           PERFORM UNTIL WS-AUX1 EQUAL 63
+           MOVE WS-BASE TO WS-TERMO
+           PERFORM UNTIL WS-AUX1 EQUAL WS-PERIODOS
                DISPLAY WS-AUX1 " " WS-QTD-GRAOS
-               COMPUTE WS-QTD-GRAOS = WS-QTD-GRAOS + 2**WS-AUX1
+               ADD WS-TERMO TO WS-QTD-GRAOS
+               COMPUTE WS-TERMO = WS-TERMO * WS-TAXA
                ADD 1 TO WS-AUX1
            END-PERFORM
            COMPUTE QTD-GRAOS-TONE = (42*(WS-QTD-GRAOS/1000))/1000000
