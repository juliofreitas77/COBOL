@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rotina comum de verificacao de ano bissexto (multiplo
+      * de 4, exceto seculos nao multiplos de 400), usada pelos
+      * programas que precisam dessa regra sem duplicar (ou errar) a
+      * formula em cada um deles.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANOBISSEXTO.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WCA-VARIAVEIS.
+           05 WS-Q4    PIC 9(06).
+           05 WS-Q100  PIC 9(06).
+           05 WS-Q400  PIC 9(06).
+           05 WS-R4    PIC 9(06).
+           05 WS-R100  PIC 9(06).
+           05 WS-R400  PIC 9(06).
+
+       LINKAGE SECTION.
+       01 LK-ANO          PIC S9(04).
+       01 LK-BISSEXTO     PIC X(01).
+           88 LK-EH-BISSEXTO   VALUE 'S'.
+
+       PROCEDURE DIVISION USING LK-ANO LK-BISSEXTO.
+       0000-PRINCIPAL.
+           DIVIDE LK-ANO BY 4 GIVING WS-Q4 REMAINDER WS-R4
+           DIVIDE LK-ANO BY 100 GIVING WS-Q100 REMAINDER WS-R100
+           DIVIDE LK-ANO BY 400 GIVING WS-Q400 REMAINDER WS-R400
+
+           IF WS-R4 EQUAL ZERO AND
+              (WS-R100 NOT EQUAL ZERO OR WS-R400 EQUAL ZERO)
+               MOVE "S" TO LK-BISSEXTO
+           ELSE
+               MOVE "N" TO LK-BISSEXTO
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM ANOBISSEXTO.
