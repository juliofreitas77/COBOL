@@ -1,14 +1,42 @@
       ******************************************************************
       * Author: Julio Cesar
       * Date:
-      * Purpose:
+      * Purpose: Validar uma data (ANO-MES-DIA), em modo interativo ou
+      * em lote a partir de um arquivo, e calcular a quantidade de dias
+      * entre duas datas validadas.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIO11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-DATAS
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\ListaDatas.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\RelatDatas.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REL.
        DATA DIVISION.
        FILE SECTION.
+       FD ARQUIVO-DATAS.
+       01 REG-DATA.
+           05 RD-ANO PIC S9(04).
+           05 FILLER PIC X(1).
+           05 RD-MES PIC S9(02).
+           05 FILLER PIC X(1).
+           05 RD-DIA PIC 9(02).
+
+       FD ARQUIVO-RELATORIO.
+       01 REG-RELATORIO PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC 9(2).
+       01 WS-FILE-STATUS-REL PIC 9(2).
+       01 FIM-ARQUIVO PIC X VALUE "N".
+
        01 WCA-VARIAVEIS.
            05 DATA-V.
                10 ANO PIC S9(04).
@@ -18,31 +46,96 @@
                10 DIA PIC 9(02).
            05 VALIDADOR PIC X(08).
            05 BISSEXTO PIC X(1) VALUE "A".
-           05 AUX1     PIC 9(05) VALUES ZEROS.
-           05 AUX2     PIC 9(05) VALUES ZEROS.
-           05 AUX3     PIC 9(05) VALUES ZEROS.
-           05 AUX4     PIC 9(05) VALUES ZEROS.
+
+       01 WS-OPCAO PIC 9(1).
+
+      *****TABELA DE DIAS POR MES (FEVEREIRO CONSIDERA ANO NORMAL;
+      *****O DIA A MAIS DE ANO BISSEXTO E SOMADO A PARTE)
+       01 WRK-DIAS-MES-TABELA.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WRK-DIAS-MES REDEFINES WRK-DIAS-MES-TABELA.
+           02 WRK-DIAS-MES-N PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-Q4    PIC 9(06).
+       01 WS-Q100  PIC 9(06).
+       01 WS-Q400  PIC 9(06).
+       01 WS-R     PIC 9(06).
+       01 WS-ANO-ANTERIOR PIC 9(04).
+       01 WS-IDX   PIC 9(02).
+
+       01 WS-DIA-DO-ANO    PIC 9(03).
+       01 WS-DIAS-ANOS     PIC 9(08).
+       01 WS-TOTAL-DIAS-1  PIC 9(08).
+       01 WS-TOTAL-DIAS-2  PIC 9(08).
+       01 WS-DIAS-ENTRE    PIC 9(08).
+
+      *****SEGUNDA DATA, PARA O MODO DE CALCULO DO INTERVALO
+       01 DATA-V2.
+           05 ANO2 PIC S9(04).
+           05 FILLER PIC X(1) VALUE "-".
+           05 MES2 PIC S9(02).
+           05 FILLER PIC X(1) VALUE "-".
+           05 DIA2 PIC 9(02).
+       01 VALIDADOR2 PIC X(08).
+       01 BISSEXTO2  PIC X(1) VALUE "A".
+
+       01 WCA-LINHA-RELATORIO.
+           05 LR-DATA.
+               10 LR-ANO               PIC 9(04) VALUE ZEROS.
+               10 FILLER                PIC X(01) VALUE '-'.
+               10 LR-MES               PIC 9(02) VALUE ZEROS.
+               10 FILLER                PIC X(01) VALUE '-'.
+               10 LR-DIA               PIC 9(02) VALUE ZEROS.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 LR-VALIDADOR              PIC X(08) VALUE SPACES.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 LR-MOTIVO                 PIC X(13) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 1000-INICIO
-           PERFORM 2000-FIM
+           DISPLAY "1-VALIDAR UMA DATA  2-VALIDAR DATAS DE UM ARQUIVO "
+                   "3-DIAS ENTRE DUAS DATAS"
+           ACCEPT WS-OPCAO
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   PERFORM 1000-INICIO
+                   PERFORM 2000-FIM
+               WHEN 2
+                   PERFORM 5000-MODO-ARQUIVO
+               WHEN 3
+                   PERFORM 6000-MODO-INTERVALO
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE
            STOP RUN
            .
+
        1000-INICIO.
 
            DISPLAY "QUAL A DATA?"
            ACCEPT DATA-V
 
-           MOVE "VALIDA" TO VALIDADOR
+           PERFORM 1050-VALIDA-DATA
+           .
 
-           DIVIDE ANO BY 4 GIVING AUX1 REMAINDER AUX2
-           DIVIDE ANO BY 100 GIVING AUX3 REMAINDER AUX4
+      *****VALIDA ANO/MES/DIA CORRENTES EM DIA/MES/ANO, DEIXANDO O
+      *****RESULTADO EM VALIDADOR/BISSEXTO (REGRA DE BISSEXTO CORRIGIDA,
+      *****VIA ROTINA COMPARTILHADA ANOBISSEXTO)
+       1050-VALIDA-DATA.
+           MOVE "VALIDA" TO VALIDADOR
 
-           IF AUX2 EQUAL ZEROS AND AUX4 NOT EQUALS ZEROS
-               MOVE "S" TO BISSEXTO
-           ELSE
-               MOVE "N" TO BISSEXTO
-           END-IF.
+           CALL 'ANOBISSEXTO' USING ANO BISSEXTO
 
            IF DIA GREATER THAN 31
             THEN MOVE "INVALIDA" TO VALIDADOR
@@ -71,9 +164,136 @@
                THEN MOVE "INVALIDA" TO VALIDADOR
            END-IF
            .
+
        2000-FIM.
            DISPLAY "A DATA DE ENTRADA FOI: " DATA-V "."
            DISPLAY "ESSA E UMA DATA: " VALIDADOR "."
            .
-            STOP RUN.
+
+      *****MODO EM LOTE: LE ListaDatas.txt, VALIDA CADA DATA E GRAVA O
+      *****RESULTADO EM RelatDatas.txt
+       5000-MODO-ARQUIVO.
+           OPEN INPUT ARQUIVO-DATAS.
+           OPEN OUTPUT ARQUIVO-RELATORIO.
+
+           IF WS-FILE-STATUS NOT EQUAL 00
+               DISPLAY "ARQUIVO SEM REGISTROS."
+           ELSE
+               PERFORM 5100-LER-DATA
+               PERFORM 5200-PROCESSA-DATA
+                   UNTIL FIM-ARQUIVO EQUAL "S"
+           END-IF.
+
+           CLOSE ARQUIVO-DATAS
+           CLOSE ARQUIVO-RELATORIO
+
+           MOVE 0 TO RETURN-CODE
+           IF WS-FILE-STATUS NOT EQUAL 00 AND WS-FILE-STATUS NOT EQUAL 10
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF WS-FILE-STATUS-REL NOT EQUAL 00
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE EQUAL 1
+               DISPLAY "DESAFIO11 - ENCERRADO COM ERRO DE ARQUIVO"
+           END-IF
+           .
+
+       5100-LER-DATA.
+           READ ARQUIVO-DATAS RECORD AT END
+               MOVE "S" TO FIM-ARQUIVO
+           .
+
+       5200-PROCESSA-DATA.
+           MOVE RD-ANO TO ANO
+           MOVE RD-MES TO MES
+           MOVE RD-DIA TO DIA
+
+           PERFORM 1050-VALIDA-DATA
+
+           MOVE ANO TO LR-ANO
+           MOVE MES TO LR-MES
+           MOVE DIA TO LR-DIA
+           MOVE VALIDADOR TO LR-VALIDADOR
+           IF VALIDADOR EQUAL "INVALIDA"
+               MOVE "DATA INVALIDA" TO LR-MOTIVO
+           ELSE
+               MOVE SPACES TO LR-MOTIVO
+           END-IF
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           PERFORM 5100-LER-DATA
+           .
+
+      *****MODO INTERVALO: VALIDA DUAS DATAS E CALCULA OS DIAS ENTRE
+      *****ELAS, REUSANDO 1050-VALIDA-DATA E A TABELA DE MESES
+       6000-MODO-INTERVALO.
+           DISPLAY "DIGITE A PRIMEIRA DATA"
+           ACCEPT DATA-V
+           PERFORM 1050-VALIDA-DATA
+
+           IF VALIDADOR EQUAL "INVALIDA"
+               DISPLAY "PRIMEIRA DATA INVALIDA."
+           ELSE
+               PERFORM 6100-CALCULA-DIAS-TOTAIS
+               MOVE WS-DIAS-ANOS TO WS-TOTAL-DIAS-1
+               ADD WS-DIA-DO-ANO TO WS-TOTAL-DIAS-1
+
+               DISPLAY "DIGITE A SEGUNDA DATA"
+               ACCEPT DATA-V2
+               MOVE ANO2 TO ANO
+               MOVE MES2 TO MES
+               MOVE DIA2 TO DIA
+               PERFORM 1050-VALIDA-DATA
+               MOVE VALIDADOR TO VALIDADOR2
+
+               IF VALIDADOR2 EQUAL "INVALIDA"
+                   DISPLAY "SEGUNDA DATA INVALIDA."
+               ELSE
+                   PERFORM 6100-CALCULA-DIAS-TOTAIS
+                   MOVE WS-DIAS-ANOS TO WS-TOTAL-DIAS-2
+                   ADD WS-DIA-DO-ANO TO WS-TOTAL-DIAS-2
+
+                   IF WS-TOTAL-DIAS-2 GREATER THAN WS-TOTAL-DIAS-1
+                       COMPUTE WS-DIAS-ENTRE =
+                           WS-TOTAL-DIAS-2 - WS-TOTAL-DIAS-1
+                   ELSE
+                       COMPUTE WS-DIAS-ENTRE =
+                           WS-TOTAL-DIAS-1 - WS-TOTAL-DIAS-2
+                   END-IF
+
+                   DISPLAY "DIAS ENTRE AS DUAS DATAS: " WS-DIAS-ENTRE
+               END-IF
+           END-IF
+           .
+
+      *****CALCULA, PARA A DATA CORRENTE EM DIA/MES/ANO/BISSEXTO, O
+      *****NUMERO DE DIAS DESDE O ANO 0000 ATE O DIA ANTERIOR AO
+      *****INICIO DO ANO (WS-DIAS-ANOS) MAIS O DIA DENTRO DO ANO
+      *****(WS-DIA-DO-ANO)
+       6100-CALCULA-DIAS-TOTAIS.
+           COMPUTE WS-ANO-ANTERIOR = ANO - 1
+           DIVIDE WS-ANO-ANTERIOR BY 4 GIVING WS-Q4 REMAINDER WS-R
+           DIVIDE WS-ANO-ANTERIOR BY 100 GIVING WS-Q100 REMAINDER WS-R
+           DIVIDE WS-ANO-ANTERIOR BY 400 GIVING WS-Q400 REMAINDER WS-R
+
+           COMPUTE WS-DIAS-ANOS =
+               (WS-ANO-ANTERIOR * 365) + WS-Q4 - WS-Q100 + WS-Q400
+
+           MOVE DIA TO WS-DIA-DO-ANO
+           IF MES GREATER THAN 1
+               PERFORM 6110-SOMA-DIAS-MES
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX GREATER THAN MES - 1
+           END-IF
+           .
+
+       6110-SOMA-DIAS-MES.
+           ADD WRK-DIAS-MES-N (WS-IDX) TO WS-DIA-DO-ANO
+           IF WS-IDX EQUAL 2 AND BISSEXTO EQUAL "S"
+               ADD 1 TO WS-DIA-DO-ANO
+           END-IF
+           .
+
        END PROGRAM DESAFIO11.
