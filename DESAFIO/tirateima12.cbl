@@ -18,13 +18,6 @@
        01  WCA-FINALIZAR    PIC X(20) VALUE 'FINALIZAR'.
 
        01  WS-NUM           PIC 9(1).
-       01  SUM-CPF          PIC 9(4) VALUE ZEROS.
-       01  SUM-ADD          PIC 9(4) VALUE ZEROS.
-       01  VAL-PRI          PIC 9(1).
-       01  VAL-SEG          PIC 9(1).
-       01  QUOCIENTE        PIC 9(2).
-       01  RESTO            PIC 9(2).
-       01  AUX              PIC 9(2).
 
        01  WSN-CPF.
            05  CPF-1            PIC 9(1).
@@ -59,6 +52,12 @@
            05 WSN-MES       PIC X(02).
            05 WSN-QTD       PIC 9(02).
 
+       01  WCA-TIPO-DOC      PIC 9(1).
+       01  WCA-DOC-BUFFER    PIC X(14).
+       01  WCA-DOC-VALIDO    PIC X(1).
+           88 WCA-DOC-EH-VALIDO  VALUE 'S'.
+       01  WCA-DOC-MOTIVO    PIC X(17).
+
 
        PROCEDURE DIVISION.
 
@@ -77,178 +76,42 @@
            EVALUATE WS-NUM
                WHEN 1
                    DISPLAY 'DIGITE O CPF'
+                   ACCEPT WSN-CPF
                WHEN 2
                    DISPLAY 'DIGITE O CNPJ'
+                   ACCEPT WSN-CNPJ
                WHEN OTHER
                    DISPLAY 'OPÇÃO INVALIDA'
                    PERFORM 9000-FINALIZAR
-           END-EVALUATE
-           ACCEPT WSN-CPF.
+           END-EVALUATE.
 
        3000-PROCESSO SECTION.
-      ************* VALIDA CPF ************************************************
+      ********** VALIDA CPF OU CNPJ VIA ROTINA COMPARTILHADA **********
            IF WS-NUM EQUAL TO 1
-               COMPUTE SUM-ADD = CPF-1 * 10
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-2 * 9
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-3 * 8
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-4 * 7
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-5 * 6
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-6 * 5
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-7 * 4
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-8 * 3
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-9 * 2
-               ADD SUM-ADD TO SUM-CPF
-
-
-
-               DIVIDE SUM-CPF BY 11  GIVING QUOCIENTE
-                                          REMAINDER RESTO
-               COMPUTE VAL-PRI = 11 - RESTO
-      *         DISPLAY "PRIMEIRA CONTA" VAL-PRI
-
-               IF VAL-PRI GREATER THAN 9
-                   SET VAL-PRI TO 0
-               END-IF
-      *          DISPLAY "VAL PRI POS O IF" VAL-PRI
-
-      *    VALIDA SEGUNDO DIGITO
-               SET SUM-CPF TO 0
-               COMPUTE SUM-ADD = CPF-1 * 11
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-2 * 10
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-3 * 9
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-4 * 8
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-5 * 7
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-6 * 6
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-7 * 5
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-8 * 4
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-9 * 3
-               ADD SUM-ADD TO SUM-CPF
-               COMPUTE SUM-ADD = CPF-10 * 2
-               ADD SUM-ADD TO SUM-CPF
-
-               display SUM-CPF
-
-               DIVIDE SUM-CPF BY 11  GIVING QUOCIENTE
-                                          REMAINDER RESTO
-
-               COMPUTE VAL-SEG = 11 - RESTO
-
-               IF VAL-SEG GREATER THAN 9
-                   SET VAL-SEG TO 0
+               MOVE 1      TO WCA-TIPO-DOC
+               MOVE SPACES TO WCA-DOC-BUFFER
+               MOVE WSN-CPF TO WCA-DOC-BUFFER(1:11)
+               CALL 'VALIDADOC' USING WCA-TIPO-DOC WCA-DOC-BUFFER
+                                      WCA-DOC-VALIDO WCA-DOC-MOTIVO
+               IF WCA-DOC-EH-VALIDO
+                   DISPLAY "CPF VALIDO"
+               ELSE
+                   DISPLAY "CPF INVALIDO - " WCA-DOC-MOTIVO
                END-IF
-
-      *    VALIDAÇÃO FINAL CPF
-      *     DISPLAY VAL-PRI ' ' CPF-10
-               IF VAL-PRI EQUAL TO CPF-10 AND VAL-SEG EQUAL TO CPF-11
-                       DISPLAY "CPF VALIDO"
+           ELSE
+               IF WS-NUM EQUAL TO 2
+                   MOVE 2      TO WCA-TIPO-DOC
+                   MOVE WSN-CNPJ(1:14) TO WCA-DOC-BUFFER
+                   CALL 'VALIDADOC' USING WCA-TIPO-DOC WCA-DOC-BUFFER
+                                          WCA-DOC-VALIDO WCA-DOC-MOTIVO
+                   IF WCA-DOC-EH-VALIDO
+                       DISPLAY "CNPJ VALIDO"
                    ELSE
-                       DISPLAY "CPF INVALIDO"
-               END-IF
-               ELSE
-      ************* VALIDA CNPJ ***********************************************
-                   IF WS-NUM EQUAL TO 2
-                       COMPUTE SUM-ADD = CNPJ-1 * 5
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-2 * 4
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-3 * 3
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-4 * 2
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-5 * 9
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-6 * 8
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-7 * 7
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-8 * 6
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-9 * 5
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-10 * 4
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-11 * 3
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-12 * 2
-                       ADD SUM-ADD TO SUM-CPF
-
-                       DISPLAY 'SUM-CPF ' SUM-CPF
-
-                       DIVIDE SUM-CPF BY 11  GIVING QUOCIENTE
-                                                  REMAINDER RESTO
-                       DISPLAY RESTO
-                       COMPUTE VAL-PRI = 11 - RESTO
-      *                 DISPLAY "PRIMEIRA CONTA" VAL-PRI
-
-                       IF VAL-PRI LESS THAN 2
-                           SET VAL-PRI TO 0
-                       END-IF
-
-
-      *    VALIDA SEGUNDO DIGITO
-                       SET SUM-CPF TO 0
-                       COMPUTE SUM-ADD = CNPJ-1 * 6
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-2 * 5
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-3 * 4
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-4 * 3
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-5 * 2
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-6 * 9
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-7 * 8
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-8 * 7
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-9 * 6
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-10 * 5
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-11 * 4
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-12 * 3
-                       ADD SUM-ADD TO SUM-CPF
-                       COMPUTE SUM-ADD = CNPJ-13 * 2
-                       ADD SUM-ADD TO SUM-CPF
-
-                       DIVIDE SUM-CPF BY 11 GIVING QUOCIENTE
-                                                  REMAINDER RESTO
-                       COMPUTE AUX = RESTO - 11
-
-                       IF AUX LESS THAN 2
-                           SET VAL-SEG TO 0
-                           ELSE
-                               COMPUTE VAL-SEG = 11 - AUX
-                       END-IF
-
-      *        VALIDAÇÃO FINAL CNPJ
-                       IF VAL-PRI EQUAL TO CNPJ-13
-                           AND VAL-SEG EQUAL TO CNPJ-14
-                           DISPLAY "CNPJ VALIDO"
-                       ELSE
-                           DISPLAY "**** CNPJ INVALIDO ****"
-                       END-IF
+                       DISPLAY "**** CNPJ INVALIDO - " WCA-DOC-MOTIVO
+                               " ****"
                    END-IF
-               END-IF.
+               END-IF
+           END-IF.
 
 
        9000-FINALIZAR SECTION.
