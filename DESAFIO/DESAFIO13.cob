@@ -16,7 +16,12 @@
        FILE-CONTROL.
            SELECT  ARQUIVO-CALENDAR
                ASSIGN TO 'C:\cobol\COBOL\DESAFIO\Calendario.txt'
-               ORGANISATION IS SEQUENTIAL .
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS .
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\RelatCalend.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REL.
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO-CALENDAR.
@@ -49,15 +54,47 @@
                    10 FILLER       PIC X(1).
                    10 S2-MINUTO02  PIC 9(2).
 
+       FD ARQUIVO-RELATORIO.
+       01 REG-RELATORIO                  PIC X(53).
+
        WORKING-STORAGE SECTION.
        01 FIM-ARQUIVO PIC X.
        01 WS-FILE-STATUS PIC 9(2).
+       01 WS-FILE-STATUS-REL PIC 9(2).
+
+       01 WS-MIN-SAIDA1    PIC 9(04).
+       01 WS-MIN-ENTRADA2  PIC 9(04).
+       01 WS-MIN-ALMOCO    PIC S9(04).
+
+       01 WS-QTD-SEM-ALMOCO     PIC 9(04) VALUE ZEROS.
+       01 WS-QTD-ALMOCO-CURTO   PIC 9(04) VALUE ZEROS.
+       01 WS-QTD-FDS-TRABALHADO PIC 9(04) VALUE ZEROS.
+
+       01 WS-DIA-SEMANA                   PIC 9(01).
+           88 WS-EH-FIM-DE-SEMANA             VALUES 1 2.
+       01 WS-NOME-DIA-SEMANA              PIC X(09).
+       01 WS-NOME-MES                     PIC X(09).
+
+       01 WCA-LINHA-RELATORIO.
+           05 LR-DATA.
+               10 LR-DIA                  PIC 9(02) VALUE ZEROS.
+               10 FILLER                  PIC X(04) VALUE ' DE '.
+               10 LR-MES-EXTENSO          PIC X(09) VALUE SPACES.
+               10 FILLER                  PIC X(04) VALUE ' DE '.
+               10 LR-ANO                  PIC 9(02) VALUE ZEROS.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LR-OCORRENCIA               PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
        1000-INICIAR.
            OPEN INPUT ARQUIVO-CALENDAR.
+           OPEN OUTPUT ARQUIVO-RELATORIO.
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           MOVE 'DATA' TO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
            MOVE "N" TO FIM-ARQUIVO.
       *     PERFORM 2100-LER-REGISTRO.
       *****VALIDA A EXISTENCIA DE REGISROS NO ARQUIVO
@@ -83,15 +120,97 @@
 
        2200-EXIBIR-REGISTRO.
 
-           DISPLAY WS-DATA WS-HORA-ENTRADA1 WS-HORA-SAIDA1
-                   WS-HORA-ENTRADA2 WS-HORA-SAIDA02.
+           CALL 'DIASEMANA' USING DIA MES ANO
+                                   WS-DIA-SEMANA WS-NOME-DIA-SEMANA
+                                   WS-NOME-MES
+
+           PERFORM 2210-CONTA-ALMOCO
+           PERFORM 2220-CONTA-FDS
 
            PERFORM 2100-LER-REGISTRO
            .
 
+      *****CONTA OS DIAS SEM ALMOÇO E OS DE ALMOÇO CURTO (< 1 HORA),
+      *****GRAVANDO CADA OCORRENCIA NO RELATORIO
+       2210-CONTA-ALMOCO.
+           IF S1-HORA01 EQUAL ZERO AND S1-MINUTO01 EQUAL ZERO AND
+              E2-HORA02 EQUAL ZERO AND E2-MINUTO02 EQUAL ZERO
+               ADD 1 TO WS-QTD-SEM-ALMOCO
+               MOVE 'SEM INTERVALO PARA ALMOCO'  TO LR-OCORRENCIA
+               PERFORM 2230-GRAVA-OCORRENCIA
+           ELSE
+               COMPUTE WS-MIN-SAIDA1   = (S1-HORA01 * 60) + S1-MINUTO01
+               COMPUTE WS-MIN-ENTRADA2 = (E2-HORA02 * 60) + E2-MINUTO02
+               COMPUTE WS-MIN-ALMOCO = WS-MIN-ENTRADA2 - WS-MIN-SAIDA1
+               IF WS-MIN-ALMOCO GREATER THAN 0 AND
+                  WS-MIN-ALMOCO LESS THAN 60
+                   ADD 1 TO WS-QTD-ALMOCO-CURTO
+                   MOVE 'ALMOCO MENOR QUE 1 HORA' TO LR-OCORRENCIA
+                   PERFORM 2230-GRAVA-OCORRENCIA
+               END-IF
+           END-IF
+           .
+
+      *****CONTA OS FINAIS DE SEMANA (SABADO/DOMINGO) TRABALHADOS,
+      *****USANDO A ROTINA COMPARTILHADA DE CALCULO DO DIA DA SEMANA
+       2220-CONTA-FDS.
+           IF WS-EH-FIM-DE-SEMANA
+               IF E1-HORA01 NOT EQUAL ZERO OR E1-MINUTO01 NOT EQUAL ZERO
+                   ADD 1 TO WS-QTD-FDS-TRABALHADO
+                   STRING 'TRABALHOU NO(A) ' WS-NOME-DIA-SEMANA
+                       DELIMITED BY SIZE INTO LR-OCORRENCIA
+                   PERFORM 2230-GRAVA-OCORRENCIA
+               END-IF
+           END-IF
+           .
+
+      *****GRAVA UMA LINHA DE OCORRENCIA NO RELATORIO DE CALENDARIO
+       2230-GRAVA-OCORRENCIA.
+           MOVE DIA TO LR-DIA
+           MOVE WS-NOME-MES TO LR-MES-EXTENSO
+           MOVE ANO TO LR-ANO
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           MOVE SPACES TO LR-OCORRENCIA
+           .
+
 
        3000-FINALIZAR.
-                CLOSE ARQUIVO-CALENDAR.
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           STRING 'TOTAL SEM ALMOCO: ' WS-QTD-SEM-ALMOCO
+               DELIMITED BY SIZE INTO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           STRING 'TOTAL ALMOCO CURTO: ' WS-QTD-ALMOCO-CURTO
+               DELIMITED BY SIZE INTO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           STRING 'TOTAL FDS TRABALHADO: ' WS-QTD-FDS-TRABALHADO
+               DELIMITED BY SIZE INTO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           CLOSE ARQUIVO-CALENDAR.
+           CLOSE ARQUIVO-RELATORIO.
+
+      *****DEVOLVE UM RETURN-CODE DE JOB PARA QUEM ENCADEOU ESTA
+      *****EXECUCAO (VER JOBFECHAMENTO.cob), EM VEZ DE SEMPRE
+      *****ENCERRAR COM SUCESSO MESMO QUANDO O ARQUIVO DEU ERRO DE I/O
+           MOVE 0 TO RETURN-CODE
+           IF WS-FILE-STATUS NOT EQUAL 00 AND WS-FILE-STATUS NOT EQUAL 10
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF WS-FILE-STATUS-REL NOT EQUAL 00
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE EQUAL 1
+               DISPLAY 'DESAFIO13 - ENCERRADO COM ERRO DE ARQUIVO'
+           END-IF
+
            STOP RUN.
 
        END PROGRAM DESAFIO13.
