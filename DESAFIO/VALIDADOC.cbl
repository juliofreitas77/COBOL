@@ -0,0 +1,229 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rotina comum de validacao de CPF/CNPJ (digitos
+      * verificadores), chamada via CALL pelos programas que hoje
+      * precisam validar esses documentos, para nao duplicar o calculo
+      * dos pesos em cada um deles.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDADOC.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WCA-VARIAVEIS.
+           05 AUX                         PIC 9(09) VALUE ZERO.
+           05 AUX2                        PIC 9(09) VALUE ZERO.
+           05 AUX3                        PIC 9(09) VALUE ZERO.
+           05 QUOCIENTE                   PIC 9(09).
+           05 RESTO                       PIC 9(09).
+           05 VALIDA-D1                   PIC 9(02).
+           05 VALIDA-D2                   PIC 9(02).
+
+       LINKAGE SECTION.
+       01 LK-TIPO-DOC                     PIC 9(01).
+           88 LK-EH-CPF                        VALUE 1.
+           88 LK-EH-CNPJ                       VALUE 2.
+       01 LK-DOCUMENTO.
+           05 LK-D1                       PIC 9(1).
+           05 LK-D2                       PIC 9(1).
+           05 LK-D3                       PIC 9(1).
+           05 LK-D4                       PIC 9(1).
+           05 LK-D5                       PIC 9(1).
+           05 LK-D6                       PIC 9(1).
+           05 LK-D7                       PIC 9(1).
+           05 LK-D8                       PIC 9(1).
+           05 LK-D9                       PIC 9(1).
+           05 LK-D10                      PIC 9(1).
+           05 LK-D11                      PIC 9(1).
+           05 LK-D12                      PIC 9(1).
+           05 LK-D13                      PIC 9(1).
+           05 LK-D14                      PIC 9(1).
+       01 LK-VALIDO                       PIC X(01).
+           88 LK-DOC-EH-VALIDO                 VALUE 'S'.
+       01 LK-MOTIVO                       PIC X(17).
+
+       PROCEDURE DIVISION USING LK-TIPO-DOC LK-DOCUMENTO LK-VALIDO
+                                 LK-MOTIVO.
+       0000-PRINCIPAL.
+           MOVE SPACES TO LK-MOTIVO
+           MOVE 'N'    TO LK-VALIDO
+
+           IF LK-EH-CPF
+               PERFORM 1000-VALIDA-CPF THRU 1000-VALIDA-CPF-FIM
+           ELSE
+               IF LK-EH-CNPJ
+                   PERFORM 2000-VALIDA-CNPJ THRU 2000-VALIDA-CNPJ-FIM
+               ELSE
+                   MOVE 'TIPO DESCONHECIDO' TO LK-MOTIVO
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       1000-VALIDA-CPF.
+           IF LK-D1 = LK-D2 AND LK-D1 = LK-D3 AND LK-D1 = LK-D4
+              AND LK-D1 = LK-D5 AND LK-D1 = LK-D6 AND LK-D1 = LK-D7
+              AND LK-D1 = LK-D8 AND LK-D1 = LK-D9 AND LK-D1 = LK-D10
+              AND LK-D1 = LK-D11
+               MOVE 'DIGITOS REPETIDOS' TO LK-MOTIVO
+               GO TO 1000-VALIDA-CPF-FIM
+           END-IF
+
+           SET AUX2 TO 0
+           COMPUTE AUX = LK-D1 * 10
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D2 * 9
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D3 * 8
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D4 * 7
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D5 * 6
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D6 * 5
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D7 * 4
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D8 * 3
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D9 * 2
+                   ADD AUX TO AUX2
+
+           DIVIDE AUX2 BY 11 GIVING QUOCIENTE REMAINDER RESTO
+           COMPUTE VALIDA-D1 = 11 - RESTO
+           IF VALIDA-D1 GREATER THAN 9
+               SET VALIDA-D1 TO 0
+           END-IF
+
+           SET AUX2 TO 0
+           COMPUTE AUX = LK-D1 * 11
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D2 * 10
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D3 * 9
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D4 * 8
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D5 * 7
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D6 * 6
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D7 * 5
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D8 * 4
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D9 * 3
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D10 * 2
+                   ADD AUX TO AUX2
+
+           DIVIDE AUX2 BY 11 GIVING QUOCIENTE REMAINDER RESTO
+           COMPUTE VALIDA-D2 = 11 - RESTO
+           IF VALIDA-D2 GREATER THAN 9
+               SET VALIDA-D2 TO 0
+           END-IF
+
+           IF VALIDA-D1 NOT EQUAL TO LK-D10
+               MOVE '1 DIGITO VERIF.' TO LK-MOTIVO
+           ELSE
+               IF VALIDA-D2 NOT EQUAL TO LK-D11
+                   MOVE '2 DIGITO VERIF.' TO LK-MOTIVO
+               ELSE
+                   SET LK-DOC-EH-VALIDO TO TRUE
+               END-IF
+           END-IF.
+       1000-VALIDA-CPF-FIM.
+           EXIT.
+
+       2000-VALIDA-CNPJ.
+           IF LK-D1 = LK-D2 AND LK-D1 = LK-D3 AND LK-D1 = LK-D4
+              AND LK-D1 = LK-D5 AND LK-D1 = LK-D6 AND LK-D1 = LK-D7
+              AND LK-D1 = LK-D8 AND LK-D1 = LK-D9 AND LK-D1 = LK-D10
+              AND LK-D1 = LK-D11 AND LK-D1 = LK-D12 AND LK-D1 = LK-D13
+              AND LK-D1 = LK-D14
+               MOVE 'DIGITOS REPETIDOS' TO LK-MOTIVO
+               GO TO 2000-VALIDA-CNPJ-FIM
+           END-IF
+
+           SET AUX2 TO 0
+           COMPUTE AUX = LK-D1 * 5
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D2 * 4
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D3 * 3
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D4 * 2
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D5 * 9
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D6 * 8
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D7 * 7
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D8 * 6
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D9 * 5
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D10 * 4
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D11 * 3
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D12 * 2
+                   ADD AUX TO AUX2
+
+           DIVIDE AUX2 BY 11 GIVING QUOCIENTE REMAINDER RESTO
+           COMPUTE VALIDA-D1 = 11 - RESTO
+           IF VALIDA-D1 GREATER THAN 9
+               SET VALIDA-D1 TO 0
+           END-IF
+
+           SET AUX2 TO 0
+           COMPUTE AUX = LK-D1 * 6
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D2 * 5
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D3 * 4
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D4 * 3
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D5 * 2
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D6 * 9
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D7 * 8
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D8 * 7
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D9 * 6
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D10 * 5
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D11 * 4
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D12 * 3
+                   ADD AUX TO AUX2
+           COMPUTE AUX = LK-D13 * 2
+                   ADD AUX TO AUX2
+
+           DIVIDE AUX2 BY 11 GIVING QUOCIENTE REMAINDER RESTO
+           COMPUTE VALIDA-D2 = 11 - RESTO
+           IF VALIDA-D2 GREATER THAN 9
+               SET VALIDA-D2 TO 0
+           END-IF
+           MOVE VALIDA-D2 TO AUX3
+
+           IF VALIDA-D1 NOT EQUAL TO LK-D13
+               MOVE '1 DIGITO VERIF.' TO LK-MOTIVO
+           ELSE
+               IF AUX3 NOT EQUAL TO LK-D14
+                   MOVE '2 DIGITO VERIF.' TO LK-MOTIVO
+               ELSE
+                   SET LK-DOC-EH-VALIDO TO TRUE
+               END-IF
+           END-IF.
+       2000-VALIDA-CNPJ-FIM.
+           EXIT.
+
+       END PROGRAM VALIDADOC.
