@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Job unico que le o Calendario.txt uma unica vez e
+      * produz, para cada dia, tanto o total de horas trabalhadas/
+      * intervalo de almoco (calculo do DESAFIO10) quanto as mesmas
+      * ocorrencias de almoco/final de semana que o DESAFIO13 lista,
+      * evitando ler o arquivo duas vezes em dois jobs separados.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMOJORNADA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARQUIVO-CALENDAR
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\Calendario.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS .
+           SELECT ARQUIVO-RELATORIO
+               ASSIGN TO 'C:\cobol\COBOL\DESAFIO\RelatJornada.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-CALENDAR.
+
+           01 REG-ENTRADA.
+               05 WS-DATA.
+                   10 DIA      PIC 9(2).
+                   10 FILLER   PIC X.
+                   10 MES      PIC 9(2).
+                   10 FILLER   PIC X.
+                   10 ANO      PIC 9(2).
+                   10 FILLER   PIC X.
+               05 WS-HORA-ENTRADA1.
+                   10 E1-HORA01    PIC 9.
+                   10 FILLER       PIC X.
+                   10 E1-MINUTO01  PIC 9(2).
+                   10 FILLER       PIC X.
+                05 WS-HORA-SAIDA1.
+                   10 S1-HORA01    PIC 9(1).
+                   10 FILLER       PIC X(1).
+                   10 S1-MINUTO01  PIC 9(2).
+                   10 FILLER       PIC X(1).
+                05 WS-HORA-ENTRADA2.
+                   10 E2-HORA02    PIC 9(1).
+                   10 FILLER       PIC X(1).
+                   10 E2-MINUTO02  PIC 9(2).
+                   10 FILLER       PIC X(1).
+                05 WS-HORA-SAIDA02.
+                   10 S2-HORA02    PIC 9(1).
+                   10 FILLER       PIC X(1).
+                   10 S2-MINUTO02  PIC 9(2).
+
+       FD ARQUIVO-RELATORIO.
+       01 REG-RELATORIO                  PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 FIM-ARQUIVO PIC X.
+       01 WS-FILE-STATUS PIC 9(2).
+       01 WS-FILE-STATUS-REL PIC 9(2).
+
+       01 WS-MIN-ENTRADA1  PIC 9(04).
+       01 WS-MIN-SAIDA1    PIC 9(04).
+       01 WS-MIN-ENTRADA2  PIC 9(04).
+       01 WS-MIN-SAIDA2    PIC 9(04).
+
+       01 HORAS-TRABALHADAS PIC 9(2)V99.
+       01 HORAS-ALMOCO      PIC 9(2)V99.
+
+       01 WS-QTD-SEM-ALMOCO     PIC 9(04) VALUE ZEROS.
+       01 WS-QTD-ALMOCO-CURTO   PIC 9(04) VALUE ZEROS.
+       01 WS-QTD-FDS-TRABALHADO PIC 9(04) VALUE ZEROS.
+
+       01 WS-DIA-SEMANA                   PIC 9(01).
+           88 WS-EH-FIM-DE-SEMANA             VALUES 1 2.
+       01 WS-NOME-DIA-SEMANA              PIC X(09).
+       01 WS-NOME-MES                     PIC X(09).
+
+       01 WCA-LINHA-RELATORIO.
+           05 LR-DATA.
+               10 LR-DIA                  PIC 9(02) VALUE ZEROS.
+               10 FILLER                  PIC X(04) VALUE ' DE '.
+               10 LR-MES-EXTENSO          PIC X(09) VALUE SPACES.
+               10 FILLER                  PIC X(04) VALUE ' DE '.
+               10 LR-ANO                  PIC 9(02) VALUE ZEROS.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LR-HORAS                    PIC Z9,99 VALUE ZEROS.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LR-ALMOCO                   PIC Z9,99 VALUE ZEROS.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LR-OCORRENCIA               PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       1000-INICIAR.
+           OPEN INPUT ARQUIVO-CALENDAR.
+           OPEN OUTPUT ARQUIVO-RELATORIO.
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           MOVE 'DATA / HORAS / ALMOCO / OCORRENCIA'  TO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE "N" TO FIM-ARQUIVO.
+      *****VALIDA A EXISTENCIA DE REGISTROS NO ARQUIVO
+           IF WS-FILE-STATUS EQUAL 00
+               PERFORM 2100-LER-REGISTRO
+               PERFORM 2200-PROCESSAR-REGISTRO
+               UNTIL FIM-ARQUIVO EQUAL "S"
+           ELSE
+               DISPLAY "ARQUIVO SEM REGISTROS."
+           END-IF.
+
+           PERFORM 3000-FINALIZAR.
+
+       2100-LER-REGISTRO.
+           READ ARQUIVO-CALENDAR RECORD AT END
+           MOVE "S" TO FIM-ARQUIVO
+           .
+
+      *****PARA CADA DIA, CALCULA AS HORAS TRABALHADAS (COMO NO
+      *****DESAFIO10) E AS OCORRENCIAS DE ALMOCO/FDS (COMO NO DESAFIO13)
+       2200-PROCESSAR-REGISTRO.
+           CALL 'DIASEMANA' USING DIA MES ANO
+                                   WS-DIA-SEMANA WS-NOME-DIA-SEMANA
+                                   WS-NOME-MES
+           PERFORM 2210-CALCULA-HORAS
+           PERFORM 2220-CONTA-ALMOCO
+           PERFORM 2230-CONTA-FDS
+           PERFORM 2240-GRAVA-LINHA-DIA
+
+           PERFORM 2100-LER-REGISTRO
+           .
+
+      *****CALCULA HORAS TRABALHADAS E DE ALMOCO NO DIA, NOS MOLDES DO
+      *****DESAFIO10 (SEM SEGUNDO INTERVALO NEM TURNO NOTURNO, POIS O
+      *****LAYOUT DE CALENDARIO.TXT NAO TRAZ ESSES CAMPOS)
+       2210-CALCULA-HORAS.
+           COMPUTE WS-MIN-ENTRADA1 = (E1-HORA01 * 60) + E1-MINUTO01
+           COMPUTE WS-MIN-SAIDA1   = (S1-HORA01 * 60) + S1-MINUTO01
+           COMPUTE WS-MIN-ENTRADA2 = (E2-HORA02 * 60) + E2-MINUTO02
+           COMPUTE WS-MIN-SAIDA2   = (S2-HORA02 * 60) + S2-MINUTO02
+
+           COMPUTE HORAS-ALMOCO = (WS-MIN-ENTRADA2 - WS-MIN-SAIDA1) / 60
+           COMPUTE HORAS-TRABALHADAS =
+               (WS-MIN-SAIDA2 - WS-MIN-ENTRADA1) / 60
+           SUBTRACT HORAS-ALMOCO FROM HORAS-TRABALHADAS
+           .
+
+      *****CONTA OS DIAS SEM ALMOÇO E OS DE ALMOÇO CURTO (< 1 HORA)
+       2220-CONTA-ALMOCO.
+           MOVE SPACES TO LR-OCORRENCIA
+           IF S1-HORA01 EQUAL ZERO AND S1-MINUTO01 EQUAL ZERO AND
+              E2-HORA02 EQUAL ZERO AND E2-MINUTO02 EQUAL ZERO
+               ADD 1 TO WS-QTD-SEM-ALMOCO
+               MOVE 'SEM INTERVALO PARA ALMOCO'  TO LR-OCORRENCIA
+           ELSE
+               IF WS-MIN-ENTRADA2 - WS-MIN-SAIDA1 GREATER THAN 0 AND
+                  WS-MIN-ENTRADA2 - WS-MIN-SAIDA1 LESS THAN 60
+                   ADD 1 TO WS-QTD-ALMOCO-CURTO
+                   MOVE 'ALMOCO MENOR QUE 1 HORA' TO LR-OCORRENCIA
+               END-IF
+           END-IF
+           .
+
+      *****CONTA OS FINAIS DE SEMANA (SABADO/DOMINGO) TRABALHADOS,
+      *****USANDO A ROTINA COMPARTILHADA DE CALCULO DO DIA DA SEMANA
+       2230-CONTA-FDS.
+           IF WS-EH-FIM-DE-SEMANA
+               IF E1-HORA01 NOT EQUAL ZERO OR E1-MINUTO01 NOT EQUAL ZERO
+                   ADD 1 TO WS-QTD-FDS-TRABALHADO
+                   IF LR-OCORRENCIA EQUAL SPACES
+                       STRING 'TRABALHOU NO(A) ' WS-NOME-DIA-SEMANA
+                           DELIMITED BY SIZE INTO LR-OCORRENCIA
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *****GRAVA A LINHA DO DIA NO RELATORIO, COM HORAS E OCORRENCIA
+       2240-GRAVA-LINHA-DIA.
+           MOVE DIA TO LR-DIA
+           MOVE WS-NOME-MES TO LR-MES-EXTENSO
+           MOVE ANO TO LR-ANO
+           MOVE HORAS-TRABALHADAS TO LR-HORAS
+           MOVE HORAS-ALMOCO TO LR-ALMOCO
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO
+           WRITE REG-RELATORIO
+           .
+
+       3000-FINALIZAR.
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           STRING 'TOTAL SEM ALMOCO: ' WS-QTD-SEM-ALMOCO
+               DELIMITED BY SIZE INTO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           STRING 'TOTAL ALMOCO CURTO: ' WS-QTD-ALMOCO-CURTO
+               DELIMITED BY SIZE INTO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           MOVE SPACES TO WCA-LINHA-RELATORIO.
+           STRING 'TOTAL FDS TRABALHADO: ' WS-QTD-FDS-TRABALHADO
+               DELIMITED BY SIZE INTO LR-OCORRENCIA.
+           MOVE WCA-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           CLOSE ARQUIVO-CALENDAR.
+           CLOSE ARQUIVO-RELATORIO.
+
+           MOVE 0 TO RETURN-CODE
+           IF WS-FILE-STATUS NOT EQUAL 00 AND WS-FILE-STATUS NOT EQUAL 10
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF WS-FILE-STATUS-REL NOT EQUAL 00
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE EQUAL 1
+               DISPLAY 'RESUMOJORNADA - ENCERRADO COM ERRO DE ARQUIVO'
+           END-IF
+
+           STOP RUN.
+
+       END PROGRAM RESUMOJORNADA.
