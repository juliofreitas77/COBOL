@@ -0,0 +1,104 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rotina comum de calculo do dia da semana a partir de
+      * DIA/MES/ANO (ano com 2 digitos), usada pelos programas que
+      * precisam identificar sabados/domingos sem duplicar a formula
+      * de Zeller em cada um deles.
+      * Tectonics: cobc
+      *
+      * Acrescentado o nome por extenso do mes (mesma tabela de
+      * WRK-MES-EXTENSO de VARIAVEISINDICE.cob), para que os programas
+      * que ja chamam esta rotina para o dia da semana tambem possam
+      * formatar a data por extenso sem manter uma segunda tabela.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIASEMANA.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WCA-VARIAVEIS.
+           05 WS-MES-AJUSTADO             PIC 9(02).
+           05 WS-ANO-AJUSTADO             PIC 9(02).
+           05 WS-SECULO                   PIC 9(02) VALUE 20.
+           05 WS-Q                        PIC 9(04).
+           05 WS-R                        PIC 9(04).
+           05 WS-TERMO1                   PIC 9(04).
+           05 WS-TERMO2                   PIC 9(04).
+           05 WS-TERMO3                   PIC 9(04).
+           05 WS-SOMA                     PIC S9(06).
+           05 WS-RESTO                    PIC S9(04).
+
+       01 WCA-MES-EXTENSO.
+           02 FILLER PIC X(09) VALUE 'JANEIRO  '.
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARCO    '.
+           02 FILLER PIC X(09) VALUE 'ABRIL    '.
+           02 FILLER PIC X(09) VALUE 'MAIO     '.
+           02 FILLER PIC X(09) VALUE 'JUNHO    '.
+           02 FILLER PIC X(09) VALUE 'JULHO    '.
+           02 FILLER PIC X(09) VALUE 'AGOSTO   '.
+           02 FILLER PIC X(09) VALUE 'SETEMBRO '.
+           02 FILLER PIC X(09) VALUE 'OUTUBRO  '.
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO '.
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO '.
+
+       01 WCA-MESES REDEFINES WCA-MES-EXTENSO.
+           02 WCA-MES PIC X(9) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01 LK-DIA                          PIC 9(02).
+       01 LK-MES                          PIC 9(02).
+       01 LK-ANO                          PIC 9(02).
+       01 LK-DIA-SEMANA                   PIC 9(01).
+           88 LK-EH-FIM-DE-SEMANA             VALUES 1 2.
+       01 LK-NOME-DIA                     PIC X(09).
+       01 LK-NOME-MES                     PIC X(09).
+
+       PROCEDURE DIVISION USING LK-DIA LK-MES LK-ANO LK-DIA-SEMANA
+                                 LK-NOME-DIA LK-NOME-MES.
+       0000-PRINCIPAL.
+           MOVE WCA-MES(LK-MES) TO LK-NOME-MES
+           IF LK-MES LESS THAN 3
+               COMPUTE WS-MES-AJUSTADO = LK-MES + 12
+               IF LK-ANO EQUAL ZERO
+                   MOVE 99 TO WS-ANO-AJUSTADO
+                   COMPUTE WS-SECULO = 20 - 1
+               ELSE
+                   COMPUTE WS-ANO-AJUSTADO = LK-ANO - 1
+                   MOVE 20 TO WS-SECULO
+               END-IF
+           ELSE
+               MOVE LK-MES TO WS-MES-AJUSTADO
+               MOVE LK-ANO TO WS-ANO-AJUSTADO
+               MOVE 20 TO WS-SECULO
+           END-IF
+
+           COMPUTE WS-Q = 13 * (WS-MES-AJUSTADO + 1)
+           DIVIDE WS-Q BY 5 GIVING WS-TERMO1 REMAINDER WS-R
+           DIVIDE WS-ANO-AJUSTADO BY 4 GIVING WS-TERMO2 REMAINDER WS-R
+           DIVIDE WS-SECULO BY 4 GIVING WS-TERMO3 REMAINDER WS-R
+
+           COMPUTE WS-SOMA = LK-DIA + WS-TERMO1 + WS-ANO-AJUSTADO
+                            + WS-TERMO2 + WS-TERMO3 - (2 * WS-SECULO)
+
+           DIVIDE WS-SOMA BY 7 GIVING WS-Q REMAINDER WS-RESTO
+           IF WS-RESTO LESS THAN 0
+               ADD 7 TO WS-RESTO
+           END-IF
+
+           ADD 1 TO WS-RESTO GIVING LK-DIA-SEMANA
+
+           EVALUATE LK-DIA-SEMANA
+               WHEN 1 MOVE "SABADO"    TO LK-NOME-DIA
+               WHEN 2 MOVE "DOMINGO"   TO LK-NOME-DIA
+               WHEN 3 MOVE "SEGUNDA"   TO LK-NOME-DIA
+               WHEN 4 MOVE "TERCA"     TO LK-NOME-DIA
+               WHEN 5 MOVE "QUARTA"    TO LK-NOME-DIA
+               WHEN 6 MOVE "QUINTA"    TO LK-NOME-DIA
+               WHEN 7 MOVE "SEXTA"     TO LK-NOME-DIA
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM DIASEMANA.
