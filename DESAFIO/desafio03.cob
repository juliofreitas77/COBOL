@@ -6,14 +6,22 @@
       * Construa o algoritmo que calcule e imprima quantos anos serão necessários para que
       * Sicrano seja maior que Fulano, e quais as respectivas alturas na época.
       * Tectonics: cobc
+      *
+      * Generalizado para pedir valor inicial e taxa de crescimento
+      * anual de FULANO e SICLANO por ACCEPT, em vez de fixar sempre
+      * 1,50/0,02 e 1,10/0,03 -- assim a mesma logica de cruzamento
+      * serve para outras comparacoes de crescimento, como dois saldos
+      * em contas com taxas diferentes.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DESAFIO03.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 FULANO   PIC 9(1)V9(2) VALUE 1.5.
-       01 SICLANO  PIC 9(1)V9(2) VALUE 1.1.
+       01 FULANO          PIC 9(06)V9(02) VALUE ZEROS.
+       01 SICLANO         PIC 9(06)V9(02) VALUE ZEROS.
+       01 WS-TAXA-FULANO  PIC 9(04)V9(04) VALUE ZEROS.
+       01 WS-TAXA-SICLANO PIC 9(04)V9(04) VALUE ZEROS.
        01 ANOS     PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
@@ -25,6 +33,25 @@
             STOP RUN
            .
        1-INICIAR.
+           DISPLAY 'VALOR INICIAL DE FULANO: '
+           ACCEPT FULANO
+           DISPLAY 'TAXA DE CRESCIMENTO ANUAL DE FULANO: '
+           ACCEPT WS-TAXA-FULANO
+           DISPLAY 'VALOR INICIAL DE SICLANO: '
+           ACCEPT SICLANO
+           DISPLAY 'TAXA DE CRESCIMENTO ANUAL DE SICLANO: '
+           ACCEPT WS-TAXA-SICLANO
+
+      *****SE SICLANO JA NAO ESTIVER NA FRENTE E SUA TAXA NAO FOR
+      *****MAIOR QUE A DE FULANO, A DIFERENCA NUNCA SE FECHA -- PEDE
+      *****OS VALORES DE NOVO EM VEZ DE ENTRAR EM LACO INFINITO
+           IF SICLANO NOT GREATER THAN FULANO
+                   AND WS-TAXA-SICLANO NOT GREATER THAN WS-TAXA-FULANO
+               DISPLAY 'COMBINACAO INVALIDA: SICLANO NUNCA ULTRAPASSA '
+                   'FULANO COM ESSES VALORES. REDIGITE.'
+               PERFORM 1-INICIAR
+           END-IF
+
            DISPLAY 'FULANO: '  FULANO
            DISPLAY 'SICLANO: ' SICLANO
            .
@@ -32,8 +59,8 @@
        2-PROCESSAR.
            PERFORM UNTIL SICLANO > FULANO
                ADD 1 TO ANOS
-               ADD 0.02 TO FULANO
-               ADD 0.03 TO SICLANO
+               ADD WS-TAXA-FULANO TO FULANO
+               ADD WS-TAXA-SICLANO TO SICLANO
            END-PERFORM
            .
 
