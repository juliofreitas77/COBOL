@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modo decimal acrescentado: o modo inteiro original descarta
+      * toda casa fracionaria do resultado (e do proprio expoente
+      * 1/INDICE), entao raizes que nao sao potencias perfeitas
+      * voltavam truncadas para um numero inteiro. O novo modo calcula
+      * a raiz em ponto flutuante e formata o resultado com a
+      * quantidade de casas decimais que o usuario pedir.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. desafio02.
@@ -13,6 +20,14 @@
        01  INDICE      PIC 9(2) VALUES ZEROS.
        01  ENESIMO     PIC 9(2) VALUES ZEROS.
 
+       01  WS-OPCAO             PIC 9(01) VALUES ZEROS.
+       01  WS-CASAS             PIC 9(01) VALUES ZEROS.
+       01  WS-ENESIMO-PRECISO   COMP-2.
+       01  WS-FATOR             COMP-2.
+       01  WS-ENESIMO-ESCALADO  PIC 9(09) VALUES ZEROS.
+       01  WS-ESCALADO-DISPLAY  PIC 9(09) VALUES ZEROS.
+       01  WCA-VALOR-FORMATADO  PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY 'Radicando'
@@ -20,8 +35,44 @@
            DISPLAY 'Indice'
            ACCEPT INDICE.
 
-           COMPUTE ENESIMO =  RAD**(1/INDICE)
-           DISPLAY 'Enesima raiz = ' ENESIMO.
+           DISPLAY '1-MODO INTEIRO  2-MODO DECIMAL (CASAS AJUSTAVEIS)'
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN 2
+                   PERFORM 2000-MODO-DECIMAL
+               WHEN OTHER
+                   COMPUTE ENESIMO =  RAD**(1/INDICE)
+                   DISPLAY 'Enesima raiz = ' ENESIMO
+           END-EVALUATE.
 
             STOP RUN.
+
+       2000-MODO-DECIMAL.
+           PERFORM 2100-PEDIR-CASAS
+           COMPUTE WS-ENESIMO-PRECISO = RAD ** (1 / INDICE)
+           COMPUTE WS-FATOR = 10 ** WS-CASAS
+           COMPUTE WS-ENESIMO-ESCALADO ROUNDED =
+               WS-ENESIMO-PRECISO * WS-FATOR
+           PERFORM 2200-FORMATAR-RESULTADO
+           DISPLAY 'Enesima raiz = ' WCA-VALOR-FORMATADO
+           .
+
+       2100-PEDIR-CASAS.
+           DISPLAY 'CASAS DECIMAIS (1 A 7)?'
+           ACCEPT WS-CASAS
+           IF WS-CASAS LESS THAN 1 OR WS-CASAS GREATER THAN 7
+               DISPLAY 'DIGITE UM VALOR ENTRE 1 E 7'
+               PERFORM 2100-PEDIR-CASAS
+           END-IF
+           .
+
+       2200-FORMATAR-RESULTADO.
+           MOVE WS-ENESIMO-ESCALADO TO WS-ESCALADO-DISPLAY
+           MOVE SPACES TO WCA-VALOR-FORMATADO
+           STRING WS-ESCALADO-DISPLAY (1 : 9 - WS-CASAS)
+                  '.'
+                  WS-ESCALADO-DISPLAY (9 - WS-CASAS + 1 : WS-CASAS)
+                  DELIMITED BY SIZE INTO WCA-VALOR-FORMATADO
+           .
        END PROGRAM desafio02.
