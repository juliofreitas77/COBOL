@@ -5,6 +5,10 @@
       *AUTHOR: Julio
       *OBJETIVO: RECEBER E IMPRIMIR FORMATADO - USO DA VIRGULA
       *          VARIAVEL MASCARA  E COMANDO MOVE PARA ATRIBUIR.
+      *MODIFICACOES:
+      *  - WRK-SALARIO ampliado e sinalizado (S9(07)V99) e a mascara
+      *    ganhou uma posicao de sinal, para comportar salarios maiores
+      *    e ajustes negativos de folha sem estouro nem truncamento.
       ********************************************************
        ENVIRONMENT DIVISION.
       *CONFIGURANDO O SEPARADOR DE CASAS DECIMAIS COM VIRGULA.
@@ -14,9 +18,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WRK-NOME     PIC X(20) VALUE SPACES.
-       77 WRK-SALARIO  PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-SALARIO  PIC S9(07)V99 VALUE ZEROS.
       ************** VARIAVEL MASCARA
-       77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-ED PIC -Z.ZZZ.ZZ9,99 VALUE ZEROS.
 
        PROCEDURE DIVISION.
       *****AREA DE COMANDOS 12 - 72
