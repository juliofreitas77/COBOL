@@ -1,4 +1,3 @@
-<<<<<<< HEAD
 
       * Author: JULIO CESAR SILVA DE FREITAS
       * Date: 2019 09 25
@@ -10,6 +9,21 @@ EXER03*   25-09-2019  |COBOL EXER03   |LER ARQUIVO DE ENTRADA|CENTERS  *
 EXER03*   26-09-2019  |COBOL EXER03   |GERA ARQ. DE SAIDA    |JULIO    *
 EXER04*   26-09-2019  |COBOL EXER04   |ARQUIVO COM CABE큐LHO |CESAR    *
 EXER05*   27-09-2019  |COBOL EXER05   |RELATORIO MENSAL      |
+EXER07*   14-03-2023  |COBOL EXER07   |RESUMO POR AGENCIA    |JULIO    *
+EXER08*   02-05-2023  |COBOL EXER08   |CONTA INVESTIMENTO    |JULIO    *
+EXER09*   18-06-2023  |COBOL EXER09   |LIMITE PARAMETRIZADO  |JULIO    *
+EXER10*   09-08-2023  |COBOL EXER10   |RECONCILIACAO ORFAOS  |JULIO    *
+EXER11*   22-09-2023  |COBOL EXER11   |TARIFA POR IDADE CONTA|JULIO    *
+EXER12*   11-11-2023  |COBOL EXER12   |RESUMO POR CIDADE     |JULIO    *
+EXER13*   02-01-2024  |COBOL EXER13   |MERGE ORDENADO REAL   |JULIO    *
+EXER14*   19-02-2024  |COBOL EXER14   |CHECKPOINT/RESTART    |JULIO    *
+EXER15*   15-03-2024  |COBOL EXER15   |MOEDA DA CONTA        |JULIO    *
+EXER16*   22-04-2024  |COBOL EXER16   |CONTAS ENCERRADAS     |JULIO    *
+EXER17*   30-05-2024  |COBOL EXER17   |DATA DE REFERENCIA    |JULIO    *
+EXER18*   28-06-2024  |COBOL EXER18   |TOP5/BOTTOM5 SALDOS   |JULIO    *
+EXER19*   10-07-2024  |COBOL EXER19   |EXPORT PIPE DELIMITED |JULIO    *
+EXER20*   17-07-2024  |COBOL EXER20   |TRAILER DE CONTROLE   |JULIO    *
+EXER21*   24-07-2024  |COBOL EXER21   |DD-NAMES PARAMETRIZ.  |JULIO    *
       *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICIO06.
@@ -23,545 +37,41 @@ EXER05*   27-09-2019  |COBOL EXER05   |RELATORIO MENSAL      |
       ******************************************************************
        FILE-CONTROL.
       *
-EXER02     SELECT ENTRADA
-EXER02         ASSIGN TO
-EXER02         'C:\cobol\COBOL\BECA\Entrada01.txt'
-EXER02         ORGANISATION IS LINE SEQUENTIAL
+      *        NOME LOGICO 'ENTRADA01'; NA AUSENCIA DE UMA DD/VARIAVEL
+      *        DE AMBIENTE DD_ENTRADA01 O RUNTIME USA O LITERAL COMO
+      *        NOME DE ARQUIVO LOCAL (MESMA CONVENCAO ABAIXO PARA
+      *        ENTRADA02 E SAIDA01).
+EXER21     SELECT ENTRADA
+EXER21         ASSIGN TO
+EXER21         'ENTRADA01'
+EXER02         ORGANIZATION IS LINE SEQUENTIAL
 EXER02         FILE STATUS IS WSN-FS-ENTRADA.
 
-EXER06     SELECT ENTRADA02
-EXER06         ASSIGN TO
-EXER06         'C:\cobol\COBOL\BECA\Entrada02.txt'
-EXER06          ORGANISATION IS LINE SEQUENTIAL
+EXER21     SELECT ENTRADA02
+EXER21         ASSIGN TO
+EXER21         'ENTRADA02'
+EXER06          ORGANIZATION IS LINE SEQUENTIAL
 EXER06          FILE STATUS IS WSN-FS-ENTRADA02.
 
-EXER04     SELECT SAIDA ASSIGN TO 'C:\cobol\COBOL\BECA\Saida01.txt'
+EXER21     SELECT SAIDA ASSIGN TO 'SAIDA01'
 EXER04            ORGANIZATION IS LINE SEQUENTIAL
 EXER04            ACCESS IS SEQUENTIAL
 EXER04            FILE STATUS IS WSN-FS-SAIDA.
 
-EXER02 DATA DIVISION.
-      *
-EXER02 FILE SECTION.
-EXER02 FD ENTRADA.
-      *
-       01 REG-ENTRADA.
-EXER04     05 COD-CTA              PIC 9(04).
-EXER04     05 TIP-CTA              PIC X(14).
-EXER04     05 SLD-CTA              PIC 9(06)V99.
-      *                ENTRADA02
-EXER06 FD ENTRADA02.
-
-EXER06 01 REG-ENTRADA-02.
-EXER06     05 E2-COD-CTA              PIC 9(04).
-EXER06     05 E2-NOM-CLI              PIC X(25).
-EXER06     05 E2-COD-CID              PIC 9(04).
-EXER06     05 E2-DAT-INI              PIC 9(08).
-      **********************************SA펛AS**************************
-EXER03 FD SAIDA.
-EXER03 01  REG-SAIDA               PIC X(84).
-
-      ******************************************************************
-      *
-       WORKING-STORAGE SECTION.
-
-EXER02 01 WCA-VARIAVEIS.
-EXER02     05 WSN-FS-ENTRADA       PIC 9(02) VALUE ZEROS.
-EXER03     05 WSN-FS-SAIDA         PIC 9(02) VALUE ZEROS.
-EXER06     05 WSN-FS-ENTRADA02     PIC 9(02) VALUE ZEROS.
-EXER06     05 WSN-FS-SAIDA02       PIC 9(02) VALUE ZEROS.
-
-       01 WCA-CONSTANTES.
-           05 WCA-PRINCIPAL        PIC X(10) VALUE 'PRINCIPAL'.
-           05 WCA-INICIO           PIC X(10) VALUE 'INICIO'.
-           05 WCA-PROCESSO         PIC X(10) VALUE 'PROCESSO'.
-           05 WCA-FINALIZAR        PIC X(10) VALUE 'FINALIZAR'.
-EXER02     05 WCA-LER-ENTRADA      PIC X(12) VALUE 'LER-ENTRADA'.
-
-EXER02 01 WSW-SWITCHES.
-EXER02     05 SW-ENTRADA           PIC X(01) VALUE 'N'.
-EXER02         88 SW-FIM-NAO                 VALUE 'N'.
-EXER02         88 SW-FIM-SIM                 VALUE 'S'.
-           05 SW-ENTRADA02         PIC X(01) VALUE 'N'.
-               88 SW-FIM-NAO-02              VALUE 'N'.
-               88 SW-FIM-SIM-02              VALUE 'S'.
-
-      ***************************CABECALHO RELATORIO*******************
-       01  LINE-DESIGN             PIC X(84)
-               VALUES
-           '*===========================================================
-      -    '=======================*'.
-
-       01  WCA-SUBTITULO            PIC X(84) VALUES
-           '*               CLIENTES COM SALDO MAIOR QUE R$ 100.000,00
-      -    '                       *'.
-       01  WCA-RESUMO-CONTAS        PIC X(84) VALUES
-           '*                     RESUMO DAS CONTAS
-      -     '                       *'.
-
-      ********************CONFIGURA큐O DE DATA ************************
-EXER05 01  WS-DATA PIC X(8).
-EXER05 01  TITULO-CAB.
-EXER05     05 FILLER               PIC X(70) VALUES
-EXER05         '*                     RELATORIO MENSAL DO BANCO '.
-EXER05     05 WS-DATA-SYSTEMA.
-EXER05         10 WS-DIA           PIC X(02).
-EXER05         10 FILLER           PIC X     VALUE '/'.
-EXER05         10 WS-MES           PIC X(02).
-EXER05         10 FILLER           PIC X     VALUE '/'.
-EXER05         10 WS-ANO           PIC X(04).
-               05 FILLER           PIC X(04)  VALUE '   *'.
-
-       05 WS-DATA-CONTA.
-           10 WS-ANO-CONTA           PIC X(04).
-           10 WS-MES-CONTA           PIC X(02).
-           10 WS-DIA-CONTA           PIC X(02).
-
-      ******************************************************************
-
-EXER04 01 CABECALHO.
-EXER06     05 WCA-CODIGO           PIC X(06) VALUES 'CODIGO'.
-EXER04     05 FILLER               PIC X(02) VALUES SPACES.
-           05 WCA-NOME-CLIENTE     PIC X(15) VALUES 'NOME DO CLIENTE'.
-EXER06     05 FILLER               PIC X(09) VALUES SPACES.
-           05 WCA-DATA-CONTA       PIC X(10) VALUES 'DATA CONTA'.
-           05 FILLER               PIC X(07) VALUES SPACES.
-EXER04     05 WCA-CONTA            PIC X(14) VALUES ' TIPO DA CONTA'.
-EXER04     05 FILLER               PIC X(07) VALUES SPACES.
-EXER04     05 WCA-SALDO            PIC X(15) VALUES 'SALDO DA CONTA'.
-
-EXER04 01 WSA-SAIDA.
-EXER06*     05 FILLER               PIC X(3)  VALUES SPACES.
-EXER04     05 S01-COD-CTA          PIC 9(04)  VALUES ZEROS.
-EXER04     05 FILLER               PIC X(02)  VALUES SPACES.
-EXER06     05 S01-NOME-CLI         PIC X(17)  VALUES SPACES.
-           05 FILLER               PIC X(09)  VALUES SPACES.
-EXER06     05 S01-DATA-CTA.
-EXER06         10 WCA-DIA-CONTA    PIC 9(02) VALUE ZEROS.
-EXER06         10 FILLER           PIC X     VALUE '/'.
-EXER06         10 WCA-MES-CONTA    PIC 9(02) VALUES ZEROS.
-EXER06         10 FILLER           PIC X     VALUE '/'.
-EXER06         10 WCA-ANO-CONTA    PIC 9(04) VALUES ZEROS.
-           05 FILLER               PIC X(07) VALUES SPACES.
-EXER04     05 S01-TIP-CTA          PIC X(14).
-EXER04     05 FILLER               PIC X(07) VALUES SPACES.
-EXER04     05 FILLER               PIC X(04) VALUES 'R$  '.
-EXER04     05 S01-SLD-CTA          PIC ZZZ.ZZ9,99 VALUES ZEROS.
-
-       05 WSA-TOTAL-CC.
-           10 FILLER               PIC X(15) VALUES SPACES.
-EXER05     10 FILLER               PIC X(33) VALUES
-EXER05         '   TOTAL DE CONTAS CORRENTES ='.
-EXER05     10 WS-COUNT-CC          PIC 9(02) VALUES ZEROS.
-
-EXER05 01 WSA-TOTAL-POUP.
-           10 FILLER               PIC X(15) VALUES SPACES.
-EXER05     10 FILLER               PIC X(33) VALUES
-EXER05         '   TOTAL DE POUPANCAS        ='.
-EXER05     10 WS-COUNT-POUP        PIC 9(02) VALUES ZEROS.
-
-
-EXER05 01 WS-SALDO-ALL-CC          PIC 9(9)V99 VALUES ZEROS.
-EXER05 01 WS-SALDO-ALL-CP          PIC 9(9)V99 VALUES ZEROS.
-EXER05 01 WSA-SALDO-TOTAL-CC.
-           10 FILLER               PIC X(31) VALUES SPACES.
-EXER05     10 FILLER               PIC X(39) VALUES
-EXER05         '   SALDO TOTAL DE CONTA CORRENTE = R$  '.
-EXER05     10 WCA-MASCARA-MOEDA      PIC ZZZ.ZZZ.ZZ9,99 VALUES ZEROS.
-
-EXER05 01 WSA-SALDO-TOTAL-POUP.
-           10 FILLER               PIC X(31) VALUES SPACES.
-EXER05     10 FILLER               PIC X(39) VALUES
-EXER05         '   SALDO TOTAL DE POUPANCA       = R$'.
-EXER05     10  WCA-MASC-MOEDA-POUP      PIC ZZZ.ZZZ.ZZ9,99 VALUES ZEROS.
-
-EXER05 01 WSA-SOMA-TOTAIS          PIC 9(9)V99 VALUES ZEROS.
-EXER05 01 WSA-TOTAL-CONTAS.
-           10 FILLER               PIC X(31) VALUES SPACES.
-EXER05     10 FILLER               PIC X(39)   VALUES
-EXER05          '   SALDO TOTAL DAS CONTAS        = R$'.
-EXER05     10 WCA-MASC-MOEDA-TOTAL  PIC ZZZ.ZZZ.ZZ9,99 VALUES ZEROS.
-
-EXER05 01 WSA-DETALHE.
-EXER05     10 FILLER               PIC X(84)   VALUES
-EXER05     '*                  DETALHES DE GERENTE
-      -    '                       *'.
-
-EXER05 01 WSA-DATELHE              PIC X(43)   VALUES
-EXER05         '  CLIENTE COM MAIOR SALDO EM CONTA CORRENTE'.
-EXER05 01 WCA-DETALHE-CP           PIC X(43)   VALUES
-EXER05         '  CLIENTE COM MAIOR SALDO EM CONTA POUPANCA'.
-EXER05 01 WCA-DETALHE-CC-MS        PIC X(43)   VALUES
-EXER05         '  CLIENTE COM MENOR SALDO EM CONTA CORRENTE'.
-EXER05 01 WCA-DETALHE-CP-MS         PIC X(43)  VALUES
-               '  CLIENTE COM MENOR SALDO EM POUPANCA'.
-      ****** ESTRUTURA DO CLIENTE COM MAIOR SALDO EM CONTA CORRENTE*****
-EXER05 01 WSA-AUXILIAR             PIC ZZZ.ZZ9,99 VALUES ZEROS.
-EXER05 01 WSA-AUXILIAR-COD         PIC 9(04)      VALUES ZEROS.
-       01 WSA-AUXILIAR-NOME-CLI    PIC X(17)      VALUES SPACES.
-EXER05 01 WSA-MAIOR-SDO-CC.
-EXER05     10 FILLER               PIC X(43)      VALUES SPACES.
-EXER05     10 S02-COD-CTA          PIC 9(04)      VALUES ZEROS.
-EXER05     10 FILLER               PIC X(04)      VALUES SPACES.
-EXER06     10 S02-NOME-CLI         PIC X(17)      VALUES SPACES.
-EXER06     10 FILLER               PIC X(6)       VALUES '   R$ '.
-EXER05     10 S02-SLD-CTA          PIC ZZZ.ZZ9,99 VALUES ZEROS.
-      ******************************************************************
-      *        CLIENTE COM MAIOR SALDO EM CONTA POUPAN큐               *
-      ******************************************************************
-EXER05 01 WSA-AUXILIAR-CP          PIC ZZZ.ZZ9,99 VALUES ZEROS.
-EXER05 01 WSA-AUXILIAR-COD-CP      PIC 9(4)       VALUES ZEROS.
-       01 WSA-AUXILIAR-NOME-CP     PIC X(17)      VALUES ZEROS.
-
-EXER05 01 WCA-MAIOR-SALDO-CP.
-EXER05     10 FILLER               PIC X(43)      VALUES SPACES.
-EXER05     10 S03-COD-CTA          PIC 9(04)      VALUES ZEROS.
-           10 FILLER               PIC X(04)      VALUES SPACES.
-           10 S03-NOME-CLI         PIC X(17)      VALUES SPACES.
-EXER05     10 FILLER               PIC X(6)       VALUES '   R$ '.
-EXER05     10 S03-SLD-CTA          PIC ZZZ.ZZ9,99 VALUES ZEROS.
-      ******************************************************************
-      *         CLIENTE COM MENOR SALDO EM CONTA CORRENTE              *
-      ******************************************************************
-EXER05 01 WSA-AUX-MENOR-CC         PIC 9(6)V99     VALUES 999999,00.
-EXER05 01 WSA-AUX-MENOR-COD-CC     PIC 9(4)        VALUES ZEROS.
-       01 WSA-AUX-MENOR-NOME-CC    PIC X(17)       VALUES SPACES.
-
-EXER05 01 WCA-MENOR-SALDO-CC.
-EXER05     10 FILLER               PIC X(43)       VALUES SPACES.
-EXER05     10 S04-COD-CTA          PIC 9(04)       VALUES ZEROS.
-           10 FILLER               PIC X(04)       VALUES SPACES.
-           10 S04-NOME-CLI         PIC X(17)       VALUES SPACES.
-EXER05     10 FILLER               PIC X(6)        VALUES '   R$ '.
-EXER05     10 S04-SLD-CTA          PIC ZZZ.ZZ9,99  VALUES ZEROS.
-      ******************************************************************
-      *          CLIENTE COM MENOR SALDO EM CONTA POUPAN큐             *
-      ******************************************************************
-EXER05 01 WSA-AUX-MENOR-CP         PIC 9(6)V99     VALUES 999999,00.
-EXER05 01 WSA-AUX-MENOR-COD-CP     PIC 9(4)        VALUES ZEROS.
-       01 WSA-AUX-MENOR-NOME-CP    PIC X(17)       VALUES SPACES.
-
-EXER05 01 WCA-MENOR-SALDO-CP.
-EXER05     10 FILLER               PIC X(43)       VALUES SPACES.
-EXER05     10 S05-COD-CTA          PIC 9(04)       VALUES ZEROS.
-           10 FILLER               PIC X(04)       VALUES SPACES.
-           10 S05-NOME-CLI         PIC X(17)       VALUES SPACES.
-EXER05     10 FILLER               PIC X(6)        VALUES '   R$ '.
-EXER05     10 S05-SLD-CTA          PIC ZZZ.ZZ9,99  VALUES ZEROS.
-      ******************************************************************
-
-      *----------------------------
-       PROCEDURE DIVISION.
-      *----------------------------
-       0000-PRINCIPAL.
-      *
-EXER04*    DISPLAY WCA-PRINCIPAL.
-
-           PERFORM 1000-INICIO
-              THRU 1000-INICIO-FIM
-      *
-           PERFORM 3000-PROCESSO
-              THRU 3000-PROCESSO-FIM
-
-EXER02     UNTIL SW-FIM-SIM
-
-           PERFORM 2000-INSERI-LINHA-DESIGN.
-
-EXER05     PERFORM 2100-CABECALHO-RESUMO-CONTA.
-
-EXER05     PERFORM 2000-INSERI-LINHA-DESIGN.
-EXER05     PERFORM 2200-RESUMO-TOTAL-CONTAS.
-      *
-           PERFORM 2300-SALDO-TOTAL-CONTAS.
-           PERFORM 2400-SALDO-TOTAL-CONTAS-CP.
-
-           PERFORM 2500-TOTAL-EM-CONTAS.
-
-EXER05     PERFORM 2000-INSERI-LINHA-DESIGN.
-EXER05     PERFORM 2600-DETALHE-GERENCIA.
-EXER05     PERFORM 2700-MAIOR-SALDO-CC.
-EXER05     PERFORM 2800-MAIOR-SALDO-CP.
-EXER05     PERFORM 2900-MENOR-SALDO-CC.
-           PERFORM 3100-MENOR-SALDO-CP.
-
-           PERFORM 9000-FINALIZAR
-              THRU 9000-FINALIZAR-FIM
-
-           STOP RUN.
-       0000-PRINCIPAL-FIM.
-      *-----------------------------------------------------------------
-       1000-INICIO.
-      *-----------------------------------------------------------------
-EXER04*          DISPLAY WCA-INICIO.
-EXER02     SET SW-FIM-NAO      TO TRUE
-EXER06     SET SW-FIM-NAO-02   TO TRUE.
-EXER02     OPEN INPUT ENTRADA
-EXER06     OPEN INPUT ENTRADA02
-EXER04     OPEN OUTPUT SAIDA
-
-EXER04*    DISPLAY 'COD ABERTURA= ' WSN-FS-ENTRADA
-
-EXER05     ACCEPT WS-DATA FROM DATE YYYYMMDD.
-EXER05     MOVE WS-DATA(1:4) TO WS-ANO.
-EXER05     MOVE WS-DATA(5:2) TO WS-MES.
-EXER05     MOVE WS-DATA(7:2) TO WS-DIA.
-
-EXER05     INITIALIZE WS-COUNT-POUP.
-EXER05     INITIALIZE WS-COUNT-CC.
-EXER05     INITIALIZE WS-SALDO-ALL-CC.
-EXER05     INITIALIZE WSA-SOMA-TOTAIS.
-
-EXER05******************RELATORIO CABE큐LHO.***************************
-EXER05     PERFORM 2000-INSERI-LINHA-DESIGN
-
-EXER05     MOVE TITULO-CAB TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-
-EXER05     PERFORM 2000-INSERI-LINHA-DESIGN.
-           MOVE WCA-SUBTITULO TO REG-SAIDA.
-           WRITE REG-SAIDA.
-           PERFORM 2000-INSERI-LINHA-DESIGN
-      *****************************************************************
-EXER04     MOVE CABECALHO TO REG-SAIDA.
-EXER04     WRITE REG-SAIDA BEFORE 1 LINES.
-
-EXER02     PERFORM 1100-LER-ENTRADA
-EXER02        THRU 1100-LER-ENTRADA-FIM.
-
-EXER06     PERFORM 1200-LER-ENTRADA-ARQ02
-EXER06        THRU 1200-LER-ENTRADA-ARQ02-FIM.
-
-       1000-INICIO-FIM.
-           EXIT.
-      ******************************************************************
-      *                    E N T R A D A
-      ******************************************************************
-EXER02 1100-LER-ENTRADA.
-EXER02     READ ENTRADA
-EXER02          AT END
-EXER02          SET SW-FIM-SIM TO TRUE
-EXER02     END-READ.
-EXER03*    DISPLAY WSN-FS-ENTRADA.
-EXER02 1100-LER-ENTRADA-FIM.
-            EXIT.
-      ****************************LEITURA DO ARQUIVO02******************
-EXER06 1200-LER-ENTRADA-ARQ02.
-EXER06     READ ENTRADA02
-EXER06         AT END
-EXER06         SET SW-FIM-SIM-02 TO TRUE
-EXER06     END-READ.
-EXER06 1200-LER-ENTRADA-ARQ02-FIM.
-      *     EXIT.
-      *-----------------------------------------------------------------
-       3000-PROCESSO.
-      *-----------------------------------------------------------------
-
-EXER06******************************************************************
-EXER06*                        RESUMO DO GERENTE                       *
-EXER06******************************************************************
-EXER04*     DISPLAY WCA-PROCESSO
-EXER04*                ' ' REG-ENTRADA
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
-EXER05         IF TIP-CTA EQUALS 'Conta Corrente'
-EXER05             MOVE '    C/C'  TO TIP-CTA
-EXER05             ADD 1 TO WS-COUNT-CC
-EXER05             COMPUTE  WS-SALDO-ALL-CC = WS-SALDO-ALL-CC + SLD-CTA
-EXER05         IF SLD-CTA GREATER THAN WSA-AUXILIAR THEN
-EXER05             MOVE COD-CTA    TO WSA-AUXILIAR-COD
-EXER06             MOVE E2-NOM-CLI TO WSA-AUXILIAR-NOME-CLI
-EXER05             MOVE SLD-CTA    TO WSA-AUXILIAR
-EXER05         END-IF
-EXER05         IF SLD-CTA LESS THAN WSA-AUX-MENOR-CC THEN
-EXER05             MOVE COD-CTA    TO WSA-AUX-MENOR-COD-CC
-EXER06             MOVE E2-NOM-CLI TO WSA-AUX-MENOR-NOME-CC
-EXER05             MOVE SLD-CTA    TO WSA-AUX-MENOR-CC
-EXER05         END-IF
-EXER06      END-IF
-EXER06       END-IF.
-
-EXER05*     ELSE
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
-EXER05         IF TIP-CTA EQUALS 'Poupanca'
-EXER05             MOVE '    POUP' TO TIP-CTA
-EXER05             ADD 1 TO WS-COUNT-POUP
-EXER05             COMPUTE WS-SALDO-ALL-CP = WS-SALDO-ALL-CP + SLD-CTA
-EXER05             IF SLD-CTA GREATER THAN WSA-AUXILIAR THEN
-EXER05                 MOVE COD-CTA     TO WSA-AUXILIAR-COD-CP
-EXER06                 MOVE E2-NOM-CLI  TO WSA-AUXILIAR-NOME-CP
-EXER05                 MOVE SLD-CTA     TO WSA-AUXILIAR-CP
-EXER05             END-IF
-EXER05             IF SLD-CTA LESS THAN WSA-AUX-MENOR-CP THEN
-EXER05                 MOVE COD-CTA    TO WSA-AUX-MENOR-COD-CP
-EXER06                 MOVE E2-NOM-CLI TO WSA-AUX-MENOR-NOME-CP
-EXER05                 MOVE SLD-CTA    TO WSA-AUX-MENOR-CP
-EXER05             END-IF
-EXER06         END-IF
-EXER05     END-IF.
-      ******************************************************************
-      *                    B A T I M E N T O
-      ******************************************************************
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
-      *        CONDICIONAL PARA RESUMO DAS CONTAS ACIMA DE 100.000.00.
-EXER05         IF SLD-CTA GREATER THAN 100000,00
-EXER03             MOVE COD-CTA            TO S01-COD-CTA
-EXER06             MOVE E2-NOM-CLI         TO S01-NOME-CLI
-EXER06             MOVE E2-DAT-INI         TO WS-DATA-CONTA
-EXER06             MOVE WS-DIA-CONTA       TO WCA-DIA-CONTA
-EXER06             MOVE WS-MES-CONTA       TO WCA-MES-CONTA
-EXER06             MOVE WS-ANO-CONTA       TO WCA-ANO-CONTA
-EXER03             MOVE TIP-CTA            TO S01-TIP-CTA
-EXER03             MOVE SLD-CTA            TO S01-SLD-CTA
-EXER05             MOVE WSA-SAIDA          TO REG-SAIDA
-EXER05             WRITE REG-SAIDA
-EXER05             END-WRITE
-EXER06         END-IF
-EXER05
-EXER06     END-IF.
-
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
-                PERFORM 1100-LER-ENTRADA
-EXER06            THRU 1100-LER-ENTRADA-FIM
-EXER06     ELSE
-EXER06         PERFORM 1200-LER-ENTRADA-ARQ02
-EXER06            THRU 1200-LER-ENTRADA-ARQ02-FIM
-           END-IF.
-
-EXER04*         MOVE WSA-SAIDA TO REG-SAIDA
-EXER03*         WRITE REG-SAIDA
-EXER03*     END-WRITE
-
-EXER02*     PERFORM 1100-LER-ENTRADA
-EXER02*        THRU 1100-LER-ENTRADA-FIM.
-      *----------------------------------------------------------------
-       3000-PROCESSO-FIM.
-               EXIT.
-      *----------------------------------------------------------------
-EXER05 2000-INSERI-LINHA-DESIGN.
-EXER05     MOVE LINE-DESIGN            TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-
-EXER05 2100-CABECALHO-RESUMO-CONTA.
-EXER05     MOVE WCA-RESUMO-CONTAS      TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-
-EXER05 2200-RESUMO-TOTAL-CONTAS.
-EXER05     MOVE WSA-TOTAL-CC           TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-EXER05     MOVE WSA-TOTAL-POUP         TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
-
-EXER05     MOVE WS-SALDO-ALL-CC        TO WCA-MASCARA-MOEDA.
-EXER05     MOVE WS-SALDO-ALL-CP        TO WCA-MASC-MOEDA-POUP.
-
-EXER05 2300-SALDO-TOTAL-CONTAS.
-EXER05     MOVE WSA-SALDO-TOTAL-CC     TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-
-EXER05 2400-SALDO-TOTAL-CONTAS-CP.
-EXER05     MOVE WSA-SALDO-TOTAL-POUP   TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
-
-EXER05 2500-TOTAL-EM-CONTAS.
-EXER05     COMPUTE  WSA-SOMA-TOTAIS =
-EXER05         WS-SALDO-ALL-CC + WS-SALDO-ALL-CP.
-EXER05     MOVE WSA-SOMA-TOTAIS        TO WCA-MASC-MOEDA-TOTAL.
-EXER05     MOVE WSA-TOTAL-CONTAS       TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
-
-EXER05 2600-DETALHE-GERENCIA.
-EXER05     MOVE WSA-DETALHE            TO REG-SAIDA
-EXER05     WRITE REG-SAIDA.
-EXER05     PERFORM 2000-INSERI-LINHA-DESIGN.
-EXER05     MOVE WSA-DATELHE            TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-      *********************** DETALHES DO GENTE  **********************
-EXER05 2700-MAIOR-SALDO-CC.
-EXER05     MOVE WSA-AUXILIAR-COD       TO S02-COD-CTA.
-EXER06     MOVE WSA-AUXILIAR-NOME-CLI  TO S02-NOME-CLI
-EXER05     MOVE WSA-AUXILIAR           TO S02-SLD-CTA.
-EXER05     MOVE WSA-MAIOR-SDO-CC       TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES
-EXER05     MOVE WCA-DETALHE-CP TO REG-SAIDA
-EXER05     WRITE REG-SAIDA.
+EXER09     SELECT CONTROLE ASSIGN TO
+EXER09         'C:\cobol\COBOL\BECA\Controle01.txt'
+EXER09         ORGANIZATION IS LINE SEQUENTIAL
+EXER09         FILE STATUS IS WSN-FS-CONTROLE.
 
-EXER05 2800-MAIOR-SALDO-CP.
-EXER05     MOVE WSA-AUXILIAR-COD-CP    TO S03-COD-CTA.
-EXER06     MOVE WSA-AUXILIAR-NOME-CP   TO S03-NOME-CLI
-EXER05     MOVE WSA-AUXILIAR-CP        TO S03-SLD-CTA.
-EXER05     MOVE WCA-MAIOR-SALDO-CP     TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES
-EXER05     MOVE WCA-DETALHE-CC-MS      TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
+EXER14     SELECT CHECKPOINT ASSIGN TO
+EXER14         'C:\cobol\COBOL\BECA\Checkpoint01.txt'
+EXER14         ORGANIZATION IS LINE SEQUENTIAL
+EXER14         FILE STATUS IS WSN-FS-CHECKPOINT.
 
-EXER05 2900-MENOR-SALDO-CC.
-EXER05     MOVE WSA-AUX-MENOR-COD-CC   TO S04-COD-CTA.
-EXER06     MOVE WSA-AUX-MENOR-NOME-CC  TO S04-NOME-CLI.
-EXER05     MOVE WSA-AUX-MENOR-CC       TO S04-SLD-CTA.
-EXER05     MOVE WCA-MENOR-SALDO-CC     TO REG-SAIDA
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
-EXER05     MOVE WCA-DETALHE-CP-MS      TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-
-EXER05 3100-MENOR-SALDO-CP.
-EXER05     MOVE WSA-AUX-MENOR-COD-CP   TO S05-COD-CTA.
-EXER06     MOVE WSA-AUX-MENOR-NOME-CP  TO S05-NOME-CLI.
-EXER05     MOVE WSA-AUX-MENOR-CP       TO S05-SLD-CTA.
-EXER05     MOVE WCA-MENOR-SALDO-CP     TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
-
-      *-----------------------------------------------------------------
-       9000-FINALIZAR.
-      *-----------------------------------------------------------------
-EXER04*         DISPLAY WCA-FINALIZAR
-EXER04     CLOSE SAIDA.
-EXER02     CLOSE ENTRADA.
-
-EXER06     CLOSE ENTRADA02.
-
-       9000-FINALIZAR-FIM.
-               EXIT.
-       END PROGRAM EXERCICIO06.
-=======
-
-      * Author: JULIO CESAR SILVA DE FREITAS
-      * Date: 2019 09 25
-      * Purpose: EXERCICIO05
-      * Tectonics: cobc
-      ******************************************************************
-EXER02*   25-09-2019  |  CURSO        | EXECUTAR COM PERFORM.|EVERIS   *
-EXER03*   25-09-2019  |COBOL EXER03   |LER ARQUIVO DE ENTRADA|CENTERS  *
-EXER03*   26-09-2019  |COBOL EXER03   |GERA ARQ. DE SAIDA    |JULIO    *
-EXER04*   26-09-2019  |COBOL EXER04   |ARQUIVO COM CABE큐LHO |CESAR    *
-EXER05*   27-09-2019  |COBOL EXER05   |RELATORIO MENSAL      |
-      *>****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERCICIO06.
-       ENVIRONMENT DIVISION.
-      ******************************************************************
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       INPUT-OUTPUT SECTION.
-      ******************************************************************
-       FILE-CONTROL.
-      *
-EXER02     SELECT ENTRADA
-EXER02         ASSIGN TO
-EXER02         'C:\cobol\COBOL\BECA\Entrada01.txt'
-EXER02         ORGANISATION IS LINE SEQUENTIAL
-EXER02         FILE STATUS IS WSN-FS-ENTRADA.
-
-EXER06     SELECT ENTRADA02
-EXER06         ASSIGN TO
-EXER06         'C:\cobol\COBOL\BECA\Entrada02.txt'
-EXER06          ORGANISATION IS LINE SEQUENTIAL
-EXER06          FILE STATUS IS WSN-FS-ENTRADA02.
-
-EXER04     SELECT SAIDA ASSIGN TO 'C:\cobol\COBOL\BECA\Saida01.txt'
-EXER04            ORGANIZATION IS LINE SEQUENTIAL
-EXER04            ACCESS IS SEQUENTIAL
-EXER04            FILE STATUS IS WSN-FS-SAIDA.
+EXER19     SELECT SAIDAEXP ASSIGN TO
+EXER19         'C:\cobol\COBOL\BECA\SaidaExp01.txt'
+EXER19         ORGANIZATION IS LINE SEQUENTIAL
+EXER19         FILE STATUS IS WSN-FS-SAIDAEXP.
 
 EXER02 DATA DIVISION.
       *
@@ -570,8 +80,14 @@ EXER02 FD ENTRADA.
       *
        01 REG-ENTRADA.
 EXER04     05 COD-CTA              PIC 9(04).
+EXER07     05 COD-AGENCIA          PIC X(04).
 EXER04     05 TIP-CTA              PIC X(14).
+EXER15     05 COD-MOEDA            PIC X(03).
 EXER04     05 SLD-CTA              PIC 9(06)V99.
+EXER16     05 STA-CTA              PIC X(01).
+EXER16         88 STA-CTA-ATIVA               VALUE 'A'.
+EXER16         88 STA-CTA-FECHADA             VALUE 'F'.
+EXER16         88 STA-CTA-CONGELADA           VALUE 'C'.
       *                ENTRADA02
 EXER06 FD ENTRADA02.
 
@@ -583,6 +99,19 @@ EXER06     05 E2-DAT-INI              PIC 9(08).
       **********************************SA펛AS**************************
 EXER03 FD SAIDA.
 EXER03 01  REG-SAIDA               PIC X(84).
+      *                CONTROLE (PARAMETROS DO RELATORIO)
+EXER09 FD CONTROLE.
+EXER09 01  REG-CONTROLE.
+EXER09     05 CTL-LIMITE-ALTO-VALOR   PIC 9(09)V99.
+EXER17     05 CTL-DATA-REFERENCIA     PIC 9(08).
+      *                CHECKPOINT (REINICIO DO LOTE)
+EXER14 FD CHECKPOINT.
+EXER14 01  REG-CHECKPOINT.
+EXER14     05 CKP-QTD-E1              PIC 9(06).
+EXER14     05 CKP-QTD-E2              PIC 9(06).
+      *                SAIDAEXP (EXPORTA큐O DELIMITADA POR PIPE)
+EXER19 FD SAIDAEXP.
+EXER19 01  REG-SAIDAEXP             PIC X(80).
 
       ******************************************************************
       *
@@ -593,6 +122,29 @@ EXER02     05 WSN-FS-ENTRADA       PIC 9(02) VALUE ZEROS.
 EXER03     05 WSN-FS-SAIDA         PIC 9(02) VALUE ZEROS.
 EXER06     05 WSN-FS-ENTRADA02     PIC 9(02) VALUE ZEROS.
 EXER06     05 WSN-FS-SAIDA02       PIC 9(02) VALUE ZEROS.
+EXER09     05 WSN-FS-CONTROLE      PIC 9(02) VALUE ZEROS.
+EXER14     05 WSN-FS-CHECKPOINT    PIC 9(02) VALUE ZEROS.
+EXER19     05 WSN-FS-SAIDAEXP      PIC 9(02) VALUE ZEROS.
+
+EXER14 01 WCA-RESTART               PIC X(01) VALUE 'N'.
+EXER14     88 WCA-RESTART-SIM                 VALUE 'S'.
+EXER14     88 WCA-RESTART-NAO                 VALUE 'N'.
+      *****O CHECKPOINT (EXER14) SO GRAVA A QUANTIDADE DE REGISTROS
+      *****LIDOS DE CADA ARQUIVO, NAO OS ACUMULADORES DE RESUMO; UM
+      *****REINICIO RETOMA A LEITURA NO PONTO CERTO MAS ZERA TOTAIS,
+      *****AGENCIAS/CIDADES E TOP5/BOTTOM5, POR ISSO O RELATORIO
+      *****GERADO APOS UM REINICIO E MARCADO COMO PARCIAL EM VEZ DE
+      *****SER APRESENTADO COMO SE FOSSE O FECHAMENTO COMPLETO DO LOTE
+EXER23 01  WCA-AVISO-RESTART        PIC X(84) VALUE
+EXER23         '*  REINICIADO A PARTIR DE CHECKPOINT - TOTAIS PARCIAIS*'.
+EXER14 01 WS-QTD-LIDOS-E1            PIC 9(06) VALUE ZEROS.
+EXER14 01 WS-QTD-LIDOS-E2            PIC 9(06) VALUE ZEROS.
+EXER14 01 WS-QTD-SKIP-E1             PIC 9(06) VALUE ZEROS.
+EXER14 01 WS-QTD-SKIP-E2             PIC 9(06) VALUE ZEROS.
+EXER14 01 WS-IDX-SKIP                PIC 9(06) VALUE ZEROS.
+EXER14 01 WCA-INTERVALO-CHECKPOINT   PIC 9(04) VALUE 0025.
+EXER14 01 WS-QTD-TEMP                PIC 9(06) VALUE ZEROS.
+EXER14 01 WS-RESTO-CHECKPOINT        PIC 9(04) VALUE ZEROS.
 
        01 WCA-CONSTANTES.
            05 WCA-PRINCIPAL        PIC X(10) VALUE 'PRINCIPAL'.
@@ -609,28 +161,49 @@ EXER02         88 SW-FIM-SIM                 VALUE 'S'.
                88 SW-FIM-NAO-02              VALUE 'N'.
                88 SW-FIM-SIM-02              VALUE 'S'.
 
+      *****CHAVES DE COMPARACAO DO MERGE, SEPARADAS DE COD-CTA/
+      *****E2-COD-CTA PARA QUE O SENTINELA DE FIM-DE-ARQUIVO NUNCA SE
+      *****CONFUNDA COM UMA CONTA REAL DE NUMERO 9999
+EXER23 01 WS-CHAVE-E1               PIC 9(05) VALUE ZEROS.
+EXER23 01 WS-CHAVE-E2               PIC 9(05) VALUE ZEROS.
+
       ***************************CABECALHO RELATORIO*******************
        01  LINE-DESIGN             PIC X(84)
                VALUES
            '*===========================================================
       -    '=======================*'.
 
-       01  WCA-SUBTITULO            PIC X(84) VALUES
-           '*               CLIENTES COM SALDO MAIOR QUE R$ 100.000,00
-      -    '                       *'.
+       01  WCA-SUBTITULO.
+           05 FILLER                PIC X(48) VALUE
+           '*               CLIENTES COM SALDO MAIOR QUE R$ '.
+EXER09     05 WCA-SUBTITULO-VALOR   PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+           05 FILLER                PIC X(20) VALUE
+           '                   *'.
+
+EXER09 01  WCA-LIMITE-ALTO-VALOR    PIC 9(09)V99 VALUE 100000,00.
+EXER17 01  WCA-DATA-REFERENCIA      PIC 9(08)    VALUE ZEROS.
        01  WCA-RESUMO-CONTAS        PIC X(84) VALUES
            '*                     RESUMO DAS CONTAS
       -     '                       *'.
 
       ********************CONFIGURA큐O DE DATA ************************
 EXER05 01  WS-DATA PIC X(8).
+      *        CAMPOS AUXILIARES PARA OBTER O MES POR EXTENSO DO
+      *        CABECALHO VIA DIASEMANA (DESCARTANDO A SAIDA DE DIA DA
+      *        SEMANA, QUE NAO SE APLICA A UM CABECALHO MENSAL).
+       01 WS-DIA-NUM-CAB          PIC 9(02) VALUE ZEROS.
+       01 WS-MES-NUM-CAB          PIC 9(02) VALUE ZEROS.
+       01 WS-ANO-NUM-CAB          PIC 9(02) VALUE ZEROS.
+       01 WS-DIASEMANA-DESCARTE   PIC 9(01) VALUE ZEROS.
+       01 WS-NOME-DIA-DESCARTE    PIC X(09) VALUE SPACES.
+       01 WS-MES-EXTENSO-CAB      PIC X(09) VALUE SPACES.
 EXER05 01  TITULO-CAB.
-EXER05     05 FILLER               PIC X(70) VALUES
+EXER05     05 FILLER               PIC X(63) VALUES
 EXER05         '*                     RELATORIO MENSAL DO BANCO '.
 EXER05     05 WS-DATA-SYSTEMA.
 EXER05         10 WS-DIA           PIC X(02).
 EXER05         10 FILLER           PIC X     VALUE '/'.
-EXER05         10 WS-MES           PIC X(02).
+EXER05         10 WS-MES-EXTENSO   PIC X(09).
 EXER05         10 FILLER           PIC X     VALUE '/'.
 EXER05         10 WS-ANO           PIC X(04).
                05 FILLER           PIC X(04)  VALUE '   *'.
@@ -668,9 +241,24 @@ EXER06         10 WCA-ANO-CONTA    PIC 9(04) VALUES ZEROS.
            05 FILLER               PIC X(07) VALUES SPACES.
 EXER04     05 S01-TIP-CTA          PIC X(14).
 EXER04     05 FILLER               PIC X(07) VALUES SPACES.
-EXER04     05 FILLER               PIC X(04) VALUES 'R$  '.
+EXER15     05 S01-SIMBOLO-MOEDA    PIC X(04) VALUES 'R$  '.
 EXER04     05 S01-SLD-CTA          PIC ZZZ.ZZ9,99 VALUES ZEROS.
 
+      ****************** LINHA DE EXPORTACAO (PIPE) ********************
+EXER19 01 WCA-LINHA-EXPORT.
+EXER19     05 LE-TIPO-REG          PIC X(07)      VALUE SPACES.
+EXER19     05 FILLER               PIC X(01)      VALUE '|'.
+EXER19     05 LE-COD-CTA           PIC 9(04)      VALUE ZEROS.
+EXER19     05 FILLER               PIC X(01)      VALUE '|'.
+EXER19     05 LE-NOME-CLI          PIC X(25)      VALUE SPACES.
+EXER19     05 FILLER               PIC X(01)      VALUE '|'.
+EXER19     05 LE-TIP-CTA           PIC X(14)      VALUE SPACES.
+EXER19     05 FILLER               PIC X(01)      VALUE '|'.
+EXER19     05 LE-MOEDA             PIC X(03)      VALUE SPACES.
+EXER19     05 FILLER               PIC X(01)      VALUE '|'.
+EXER19     05 LE-SLD-CTA           PIC 9(09)V99   VALUE ZEROS.
+EXER19     05 FILLER               PIC X(10)      VALUE SPACES.
+
        05 WSA-TOTAL-CC.
            10 FILLER               PIC X(15) VALUES SPACES.
 EXER05     10 FILLER               PIC X(33) VALUES
@@ -683,9 +271,21 @@ EXER05     10 FILLER               PIC X(33) VALUES
 EXER05         '   TOTAL DE POUPANCAS        ='.
 EXER05     10 WS-COUNT-POUP        PIC 9(02) VALUES ZEROS.
 
+EXER08 01 WSA-TOTAL-INV.
+EXER08     10 FILLER               PIC X(15) VALUES SPACES.
+EXER08     10 FILLER               PIC X(33) VALUES
+EXER08         '   TOTAL DE CONTAS INVESTIMENTO ='.
+EXER08     10 WS-COUNT-INV         PIC 9(02) VALUES ZEROS.
+
 
 EXER05 01 WS-SALDO-ALL-CC          PIC 9(9)V99 VALUES ZEROS.
 EXER05 01 WS-SALDO-ALL-CP          PIC 9(9)V99 VALUES ZEROS.
+EXER08 01 WS-SALDO-ALL-INV         PIC 9(9)V99 VALUES ZEROS.
+EXER08 01 WS-TIP-CTA-ORIG          PIC X(14)   VALUES SPACES.
+EXER11 01 WS-ANO-ATUAL-NUM         PIC 9(04)   VALUES ZEROS.
+EXER11 01 WS-ANO-CONTA-NUM         PIC 9(04)   VALUES ZEROS.
+EXER11 01 WS-IDADE-CONTA-ANOS      PIC 9(04)   VALUES ZEROS.
+EXER11 01 WCA-TARIFA-MANUTENCAO    PIC 9(04)V99 VALUE 25,00.
 EXER05 01 WSA-SALDO-TOTAL-CC.
            10 FILLER               PIC X(31) VALUES SPACES.
 EXER05     10 FILLER               PIC X(39) VALUES
@@ -698,6 +298,12 @@ EXER05     10 FILLER               PIC X(39) VALUES
 EXER05         '   SALDO TOTAL DE POUPANCA       = R$'.
 EXER05     10  WCA-MASC-MOEDA-POUP      PIC ZZZ.ZZZ.ZZ9,99 VALUES ZEROS.
 
+EXER08 01 WSA-SALDO-TOTAL-INV.
+EXER08     10 FILLER               PIC X(31) VALUES SPACES.
+EXER08     10 FILLER               PIC X(39) VALUES
+EXER08         '   SALDO TOTAL DE INVESTIMENTO   = R$'.
+EXER08     10  WCA-MASC-MOEDA-INV  PIC ZZZ.ZZZ.ZZ9,99 VALUES ZEROS.
+
 EXER05 01 WSA-SOMA-TOTAIS          PIC 9(9)V99 VALUES ZEROS.
 EXER05 01 WSA-TOTAL-CONTAS.
            10 FILLER               PIC X(31) VALUES SPACES.
@@ -705,6 +311,112 @@ EXER05     10 FILLER               PIC X(39)   VALUES
 EXER05          '   SALDO TOTAL DAS CONTAS        = R$'.
 EXER05     10 WCA-MASC-MOEDA-TOTAL  PIC ZZZ.ZZZ.ZZ9,99 VALUES ZEROS.
 
+EXER20 01 WCA-QTD-DETALHES-GRAVADOS PIC 9(06) VALUE ZEROS.
+EXER20 01 WCA-TRAILER-SAIDA.
+EXER20     10 FILLER               PIC X(10)   VALUES 'TRAILER   '.
+EXER20     10 FILLER               PIC X(16)   VALUES
+EXER20         'QTD REGISTROS = '.
+EXER20     10 WT-QTD-DETALHES      PIC ZZZ.ZZ9.
+EXER20     10 FILLER               PIC X(04)   VALUES SPACES.
+EXER20     10 FILLER               PIC X(20)   VALUES
+EXER20         'SALDO TOTAL GERAL=R$'.
+EXER20     10 WT-TOTAL-GERAL       PIC ZZZ.ZZZ.ZZ9,99.
+EXER20     10 FILLER               PIC X(13)   VALUES SPACES.
+
+      ****** RESUMO DAS CONTAS QUEBRADO POR AGENCIA/FILIAL *************
+EXER07 01 WCA-CABEC-AGENCIA        PIC X(84) VALUES
+EXER07         '*                RESUMO DAS CONTAS POR AGENCIA
+      -        '                      *'.
+EXER07 01 WCA-AGENCIAS.
+EXER07     05 WCA-AG-QTD           PIC 9(02)      VALUE ZEROS.
+EXER07     05 WCA-AG-TAB OCCURS 30 TIMES
+EXER07                   INDEXED BY WCA-AG-IDX.
+EXER07         10 WCA-AG-COD       PIC X(04)      VALUE SPACES.
+EXER07         10 WCA-AG-QTD-CC    PIC 9(04)      VALUE ZEROS.
+EXER07         10 WCA-AG-SLD-CC    PIC 9(9)V99    VALUE ZEROS.
+EXER07         10 WCA-AG-QTD-POUP  PIC 9(04)      VALUE ZEROS.
+EXER07         10 WCA-AG-SLD-POUP  PIC 9(9)V99    VALUE ZEROS.
+EXER07 01 WCA-AG-ACHOU             PIC X(01)      VALUE 'N'.
+EXER07     88 WCA-AG-ACHOU-SIM                    VALUE 'S'.
+EXER07     88 WCA-AG-ACHOU-NAO                    VALUE 'N'.
+EXER07 01 WCA-LINHA-AGENCIA.
+EXER07     05 FILLER               PIC X(05)      VALUE '   AG'.
+EXER07     05 LA-COD-AGENCIA       PIC X(04)      VALUE SPACES.
+EXER07     05 FILLER               PIC X(14)      VALUE
+EXER07         ' - C/C QTD ='.
+EXER07     05 LA-QTD-CC            PIC ZZZ9       VALUE ZEROS.
+EXER07     05 FILLER               PIC X(10)      VALUE ' SALDO R$'.
+EXER07     05 LA-SLD-CC            PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+EXER07     05 FILLER               PIC X(16)      VALUE
+EXER07         '  POUP QTD ='.
+EXER07     05 LA-QTD-POUP          PIC ZZZ9       VALUE ZEROS.
+EXER07     05 FILLER               PIC X(10)      VALUE ' SALDO R$'.
+EXER07     05 LA-SLD-POUP          PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+      ****** RESUMO DAS CONTAS QUEBRADO POR CIDADE DO CLIENTE ***********
+EXER12 01 WCA-CABEC-CIDADE         PIC X(84) VALUES
+EXER12         '*                 RESUMO DAS CONTAS POR CIDADE
+      -        '                      *'.
+EXER12 01 WCA-CIDADES.
+EXER12     05 WCA-CID-QTD          PIC 9(02)      VALUE ZEROS.
+EXER12     05 WCA-CID-TAB OCCURS 50 TIMES
+EXER12                    INDEXED BY WCA-CID-IDX.
+EXER12         10 WCA-CID-COD      PIC 9(04)      VALUE ZEROS.
+EXER12         10 WCA-CID-QTD-CTAS PIC 9(04)      VALUE ZEROS.
+EXER12         10 WCA-CID-SLD      PIC 9(9)V99    VALUE ZEROS.
+EXER12 01 WCA-CID-ACHOU            PIC X(01)      VALUE 'N'.
+EXER12     88 WCA-CID-ACHOU-SIM                   VALUE 'S'.
+EXER12     88 WCA-CID-ACHOU-NAO                   VALUE 'N'.
+EXER12 01 WCA-LINHA-CIDADE.
+EXER12     05 FILLER               PIC X(05)      VALUE '  CID'.
+EXER12     05 LC-COD-CIDADE        PIC 9(04)      VALUE ZEROS.
+EXER12     05 FILLER               PIC X(14)      VALUE
+EXER12         ' - QTD CONTAS ='.
+EXER12     05 LC-QTD-CTAS          PIC ZZZ9       VALUE ZEROS.
+EXER12     05 FILLER               PIC X(15)      VALUE
+EXER12         '  SALDO TOTAL R$'.
+EXER12     05 LC-SLD-CID           PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+      ****** CONTAS ENCERRADAS/CONGELADAS, FORA DOS TOTAIS AO VIVO ******
+EXER16 01 WCA-CABEC-INATIVAS       PIC X(84) VALUES
+EXER16         '*            CONTAS ENCERRADAS / CONGELADAS
+      -        '                  *'.
+EXER16 01 WCA-INATIVAS.
+EXER16     05 WCA-INA-QTD          PIC 9(03)      VALUE ZEROS.
+EXER16     05 WCA-INA-TAB OCCURS 50 TIMES
+EXER16                    INDEXED BY WCA-INA-IDX.
+EXER16         10 WCA-INA-COD      PIC 9(04)      VALUE ZEROS.
+EXER16         10 WCA-INA-NOME     PIC X(17)      VALUE SPACES.
+EXER16         10 WCA-INA-STATUS   PIC X(01)      VALUE SPACES.
+EXER16         10 WCA-INA-SLD      PIC 9(06)V99   VALUE ZEROS.
+EXER16 01 WCA-LINHA-INATIVA.
+EXER16     05 FILLER               PIC X(05)      VALUE '   CTA'.
+EXER16     05 LI-COD-CTA           PIC 9(04)      VALUE ZEROS.
+EXER16     05 FILLER               PIC X(02)      VALUE SPACES.
+EXER16     05 LI-NOME-CLI          PIC X(17)      VALUE SPACES.
+EXER16     05 FILLER               PIC X(12)      VALUE
+EXER16         '  STATUS = '.
+EXER16     05 LI-STATUS            PIC X(09)      VALUE SPACES.
+EXER16     05 FILLER               PIC X(08)      VALUE '  R$  '.
+EXER16     05 LI-SLD-CTA           PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+      ****** RECONCILIACAO DE CONTAS ORFAS ENTRE OS DOIS ARQUIVOS ******
+EXER10 01 WCA-CABEC-RECONCILIA     PIC X(84) VALUES
+EXER10         '*           RECONCILIACAO ENTRADA01 X ENTRADA02
+      -        '              *'.
+EXER10 01 WCA-ORFAOS.
+EXER10     05 WCA-ORF-QTD          PIC 9(03)      VALUE ZEROS.
+EXER10     05 WCA-ORF-TAB OCCURS 100 TIMES
+EXER10                    INDEXED BY WCA-ORF-IDX.
+EXER10         10 WCA-ORF-COD      PIC 9(04)      VALUE ZEROS.
+EXER10         10 WCA-ORF-ORIGEM   PIC X(09)      VALUE SPACES.
+EXER10 01 WCA-LINHA-ORFAO.
+EXER10     05 FILLER               PIC X(05)      VALUE '   CTA'.
+EXER10     05 LO-COD-CTA           PIC 9(04)      VALUE ZEROS.
+EXER10     05 FILLER               PIC X(19)      VALUE
+EXER10         '  SEM CORRESPONDENCIA EM '.
+EXER10     05 LO-ORIGEM            PIC X(09)      VALUE SPACES.
+
 EXER05 01 WSA-DETALHE.
 EXER05     10 FILLER               PIC X(84)   VALUES
 EXER05     '*                  DETALHES DE GERENTE
@@ -719,9 +431,12 @@ EXER05         '  CLIENTE COM MENOR SALDO EM CONTA CORRENTE'.
 EXER05 01 WCA-DETALHE-CP-MS         PIC X(43)  VALUES
                '  CLIENTE COM MENOR SALDO EM POUPANCA'.
       ****** ESTRUTURA DO CLIENTE COM MAIOR SALDO EM CONTA CORRENTE*****
-EXER05 01 WSA-AUXILIAR             PIC ZZZ.ZZ9,99 VALUES ZEROS.
-EXER05 01 WSA-AUXILIAR-COD         PIC 9(04)      VALUES ZEROS.
-       01 WSA-AUXILIAR-NOME-CLI    PIC X(17)      VALUES SPACES.
+EXER18 01 WS-TOP5-CC.
+EXER18     05 WS-T5-CC-QTD         PIC 9(01)       VALUE ZERO.
+EXER18     05 WS-T5-CC-TAB OCCURS 5 TIMES INDEXED BY WS-T5-CC-IDX.
+EXER18         10 WS-T5-CC-COD     PIC 9(04)       VALUE ZEROS.
+EXER18         10 WS-T5-CC-NOME    PIC X(17)       VALUE SPACES.
+EXER18         10 WS-T5-CC-SLD     PIC 9(6)V99     VALUE ZEROS.
 EXER05 01 WSA-MAIOR-SDO-CC.
 EXER05     10 FILLER               PIC X(43)      VALUES SPACES.
 EXER05     10 S02-COD-CTA          PIC 9(04)      VALUES ZEROS.
@@ -732,9 +447,12 @@ EXER05     10 S02-SLD-CTA          PIC ZZZ.ZZ9,99 VALUES ZEROS.
       ******************************************************************
       *        CLIENTE COM MAIOR SALDO EM CONTA POUPAN큐               *
       ******************************************************************
-EXER05 01 WSA-AUXILIAR-CP          PIC ZZZ.ZZ9,99 VALUES ZEROS.
-EXER05 01 WSA-AUXILIAR-COD-CP      PIC 9(4)       VALUES ZEROS.
-       01 WSA-AUXILIAR-NOME-CP     PIC X(17)      VALUES ZEROS.
+EXER18 01 WS-TOP5-CP.
+EXER18     05 WS-T5-CP-QTD         PIC 9(01)      VALUE ZERO.
+EXER18     05 WS-T5-CP-TAB OCCURS 5 TIMES INDEXED BY WS-T5-CP-IDX.
+EXER18         10 WS-T5-CP-COD     PIC 9(04)      VALUE ZEROS.
+EXER18         10 WS-T5-CP-NOME    PIC X(17)      VALUE SPACES.
+EXER18         10 WS-T5-CP-SLD     PIC 9(6)V99    VALUE ZEROS.
 
 EXER05 01 WCA-MAIOR-SALDO-CP.
 EXER05     10 FILLER               PIC X(43)      VALUES SPACES.
@@ -746,9 +464,12 @@ EXER05     10 S03-SLD-CTA          PIC ZZZ.ZZ9,99 VALUES ZEROS.
       ******************************************************************
       *         CLIENTE COM MENOR SALDO EM CONTA CORRENTE              *
       ******************************************************************
-EXER05 01 WSA-AUX-MENOR-CC         PIC 9(6)V99     VALUES 999999,00.
-EXER05 01 WSA-AUX-MENOR-COD-CC     PIC 9(4)        VALUES ZEROS.
-       01 WSA-AUX-MENOR-NOME-CC    PIC X(17)       VALUES SPACES.
+EXER18 01 WS-BOT5-CC.
+EXER18     05 WS-B5-CC-QTD         PIC 9(01)       VALUE ZERO.
+EXER18     05 WS-B5-CC-TAB OCCURS 5 TIMES INDEXED BY WS-B5-CC-IDX.
+EXER18         10 WS-B5-CC-COD     PIC 9(04)       VALUE ZEROS.
+EXER18         10 WS-B5-CC-NOME    PIC X(17)       VALUE SPACES.
+EXER18         10 WS-B5-CC-SLD     PIC 9(6)V99     VALUE 999999,00.
 
 EXER05 01 WCA-MENOR-SALDO-CC.
 EXER05     10 FILLER               PIC X(43)       VALUES SPACES.
@@ -760,9 +481,12 @@ EXER05     10 S04-SLD-CTA          PIC ZZZ.ZZ9,99  VALUES ZEROS.
       ******************************************************************
       *          CLIENTE COM MENOR SALDO EM CONTA POUPAN큐             *
       ******************************************************************
-EXER05 01 WSA-AUX-MENOR-CP         PIC 9(6)V99     VALUES 999999,00.
-EXER05 01 WSA-AUX-MENOR-COD-CP     PIC 9(4)        VALUES ZEROS.
-       01 WSA-AUX-MENOR-NOME-CP    PIC X(17)       VALUES SPACES.
+EXER18 01 WS-BOT5-CP.
+EXER18     05 WS-B5-CP-QTD         PIC 9(01)       VALUE ZERO.
+EXER18     05 WS-B5-CP-TAB OCCURS 5 TIMES INDEXED BY WS-B5-CP-IDX.
+EXER18         10 WS-B5-CP-COD     PIC 9(04)       VALUE ZEROS.
+EXER18         10 WS-B5-CP-NOME    PIC X(17)       VALUE SPACES.
+EXER18         10 WS-B5-CP-SLD     PIC 9(6)V99     VALUE 999999,00.
 
 EXER05 01 WCA-MENOR-SALDO-CP.
 EXER05     10 FILLER               PIC X(43)       VALUES SPACES.
@@ -786,7 +510,7 @@ EXER04*    DISPLAY WCA-PRINCIPAL.
            PERFORM 3000-PROCESSO
               THRU 3000-PROCESSO-FIM
 
-EXER02     UNTIL SW-FIM-SIM
+EXER13     UNTIL SW-FIM-SIM AND SW-FIM-SIM-02
 
            PERFORM 2000-INSERI-LINHA-DESIGN.
 
@@ -794,12 +518,27 @@ EXER05     PERFORM 2100-CABECALHO-RESUMO-CONTA.
 
 EXER05     PERFORM 2000-INSERI-LINHA-DESIGN.
 EXER05     PERFORM 2200-RESUMO-TOTAL-CONTAS.
+EXER07     PERFORM 2000-INSERI-LINHA-DESIGN.
+EXER07     PERFORM 2250-RESUMO-POR-AGENCIA
+EXER07        THRU 2250-RESUMO-POR-AGENCIA-FIM.
+EXER10     PERFORM 2000-INSERI-LINHA-DESIGN.
+EXER10     PERFORM 2260-RECONCILIACAO
+EXER10        THRU 2260-RECONCILIACAO-FIM.
+EXER12     PERFORM 2000-INSERI-LINHA-DESIGN.
+EXER12     PERFORM 2252-RESUMO-POR-CIDADE
+EXER12        THRU 2252-RESUMO-POR-CIDADE-FIM.
+EXER16     PERFORM 2000-INSERI-LINHA-DESIGN.
+EXER16     PERFORM 2270-CONTAS-INATIVAS
+EXER16        THRU 2270-CONTAS-INATIVAS-FIM.
       *
            PERFORM 2300-SALDO-TOTAL-CONTAS.
            PERFORM 2400-SALDO-TOTAL-CONTAS-CP.
 
            PERFORM 2500-TOTAL-EM-CONTAS.
 
+EXER19     PERFORM 2197-GRAVA-EXPORT-TOTAIS
+EXER19        THRU 2197-GRAVA-EXPORT-TOTAIS-FIM.
+
 EXER05     PERFORM 2000-INSERI-LINHA-DESIGN.
 EXER05     PERFORM 2600-DETALHE-GERENCIA.
 EXER05     PERFORM 2700-MAIOR-SALDO-CC.
@@ -807,9 +546,15 @@ EXER05     PERFORM 2800-MAIOR-SALDO-CP.
 EXER05     PERFORM 2900-MENOR-SALDO-CC.
            PERFORM 3100-MENOR-SALDO-CP.
 
+EXER20     PERFORM 3200-GRAVA-TRAILER-SAIDA
+EXER20        THRU 3200-GRAVA-TRAILER-SAIDA-FIM.
+
            PERFORM 9000-FINALIZAR
               THRU 9000-FINALIZAR-FIM
 
+EXER22     PERFORM 9100-VERIFICA-ENCERRAMENTO
+EXER22        THRU 9100-VERIFICA-ENCERRAMENTO-FIM
+
            STOP RUN.
        0000-PRINCIPAL-FIM.
       *-----------------------------------------------------------------
@@ -818,44 +563,123 @@ EXER05     PERFORM 2900-MENOR-SALDO-CC.
 EXER04*          DISPLAY WCA-INICIO.
 EXER02     SET SW-FIM-NAO      TO TRUE
 EXER06     SET SW-FIM-NAO-02   TO TRUE.
+EXER14     SET WCA-RESTART-NAO TO TRUE.
+EXER14     PERFORM 1060-LE-CHECKPOINT
+EXER14        THRU 1060-LE-CHECKPOINT-FIM.
+
 EXER02     OPEN INPUT ENTRADA
 EXER06     OPEN INPUT ENTRADA02
-EXER04     OPEN OUTPUT SAIDA
+EXER14     IF WCA-RESTART-SIM
+EXER14         OPEN EXTEND SAIDA
+EXER19         OPEN EXTEND SAIDAEXP
+EXER23         MOVE WCA-AVISO-RESTART TO REG-SAIDA
+EXER23         WRITE REG-SAIDA BEFORE 2 LINES
+EXER14     ELSE
+EXER04         OPEN OUTPUT SAIDA
+EXER19         OPEN OUTPUT SAIDAEXP
+EXER14     END-IF.
 
 EXER04*    DISPLAY 'COD ABERTURA= ' WSN-FS-ENTRADA
 
-EXER05     ACCEPT WS-DATA FROM DATE YYYYMMDD.
+EXER09     PERFORM 1050-LE-CONTROLE
+EXER09        THRU 1050-LE-CONTROLE-FIM.
+EXER09     MOVE WCA-LIMITE-ALTO-VALOR TO WCA-SUBTITULO-VALOR.
+
+EXER17     IF WCA-DATA-REFERENCIA NOT EQUAL ZEROS
+EXER17         MOVE WCA-DATA-REFERENCIA TO WS-DATA
+EXER17     ELSE
+EXER05         ACCEPT WS-DATA FROM DATE YYYYMMDD
+EXER17     END-IF.
 EXER05     MOVE WS-DATA(1:4) TO WS-ANO.
-EXER05     MOVE WS-DATA(5:2) TO WS-MES.
 EXER05     MOVE WS-DATA(7:2) TO WS-DIA.
+EXER05     MOVE WS-DATA(7:2) TO WS-DIA-NUM-CAB.
+EXER05     MOVE WS-DATA(5:2) TO WS-MES-NUM-CAB.
+EXER05     MOVE WS-DATA(3:2) TO WS-ANO-NUM-CAB.
+EXER05     CALL 'DIASEMANA' USING WS-DIA-NUM-CAB WS-MES-NUM-CAB
+EXER05         WS-ANO-NUM-CAB WS-DIASEMANA-DESCARTE
+EXER05         WS-NOME-DIA-DESCARTE WS-MES-EXTENSO-CAB
+EXER05     MOVE WS-MES-EXTENSO-CAB TO WS-MES-EXTENSO.
 
 EXER05     INITIALIZE WS-COUNT-POUP.
 EXER05     INITIALIZE WS-COUNT-CC.
 EXER05     INITIALIZE WS-SALDO-ALL-CC.
 EXER05     INITIALIZE WSA-SOMA-TOTAIS.
+EXER08     INITIALIZE WS-COUNT-INV.
+EXER08     INITIALIZE WS-SALDO-ALL-INV.
 
+EXER14     IF WCA-RESTART-NAO
 EXER05******************RELATORIO CABE큐LHO.***************************
-EXER05     PERFORM 2000-INSERI-LINHA-DESIGN
+EXER05         PERFORM 2000-INSERI-LINHA-DESIGN
 
-EXER05     MOVE TITULO-CAB TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
+EXER05         MOVE TITULO-CAB TO REG-SAIDA
+EXER05         WRITE REG-SAIDA
 
-EXER05     PERFORM 2000-INSERI-LINHA-DESIGN.
-           MOVE WCA-SUBTITULO TO REG-SAIDA.
-           WRITE REG-SAIDA.
-           PERFORM 2000-INSERI-LINHA-DESIGN
+EXER05         PERFORM 2000-INSERI-LINHA-DESIGN
+               MOVE WCA-SUBTITULO TO REG-SAIDA
+               WRITE REG-SAIDA
+               PERFORM 2000-INSERI-LINHA-DESIGN
       *****************************************************************
-EXER04     MOVE CABECALHO TO REG-SAIDA.
-EXER04     WRITE REG-SAIDA BEFORE 1 LINES.
-
-EXER02     PERFORM 1100-LER-ENTRADA
-EXER02        THRU 1100-LER-ENTRADA-FIM.
-
-EXER06     PERFORM 1200-LER-ENTRADA-ARQ02
-EXER06        THRU 1200-LER-ENTRADA-ARQ02-FIM.
+EXER04         MOVE CABECALHO TO REG-SAIDA
+EXER04         WRITE REG-SAIDA BEFORE 1 LINES
+EXER14     END-IF.
+
+EXER14     IF WCA-RESTART-SIM
+EXER14         PERFORM 1070-REPOSICIONA-ENTRADAS
+EXER14            THRU 1070-REPOSICIONA-ENTRADAS-FIM
+EXER14     ELSE
+EXER02         PERFORM 1100-LER-ENTRADA
+EXER02            THRU 1100-LER-ENTRADA-FIM
+EXER06         PERFORM 1200-LER-ENTRADA-ARQ02
+EXER06            THRU 1200-LER-ENTRADA-ARQ02-FIM
+EXER14     END-IF.
 
        1000-INICIO-FIM.
            EXIT.
+      ****************LEITURA/GRAVACAO DO CHECKPOINT DE REINICIO********
+EXER14 1060-LE-CHECKPOINT.
+EXER14     OPEN INPUT CHECKPOINT.
+EXER14     IF WSN-FS-CHECKPOINT EQUAL ZEROS
+EXER14         READ CHECKPOINT
+EXER14             AT END
+EXER14                 CONTINUE
+EXER14             NOT AT END
+EXER14                 MOVE CKP-QTD-E1 TO WS-QTD-SKIP-E1
+EXER14                 MOVE CKP-QTD-E2 TO WS-QTD-SKIP-E2
+EXER14                 SET WCA-RESTART-SIM TO TRUE
+EXER14         END-READ
+EXER14         CLOSE CHECKPOINT
+EXER14     END-IF.
+EXER14 1060-LE-CHECKPOINT-FIM.
+EXER14     EXIT.
+
+EXER14 1070-REPOSICIONA-ENTRADAS.
+EXER14     PERFORM 1100-LER-ENTRADA
+EXER14        THRU 1100-LER-ENTRADA-FIM
+EXER14        VARYING WS-IDX-SKIP FROM 1 BY 1
+EXER14        UNTIL WS-IDX-SKIP GREATER THAN WS-QTD-SKIP-E1.
+EXER14     PERFORM 1200-LER-ENTRADA-ARQ02
+EXER14        THRU 1200-LER-ENTRADA-ARQ02-FIM
+EXER14        VARYING WS-IDX-SKIP FROM 1 BY 1
+EXER14        UNTIL WS-IDX-SKIP GREATER THAN WS-QTD-SKIP-E2.
+EXER14 1070-REPOSICIONA-ENTRADAS-FIM.
+EXER14     EXIT.
+      ****************LEITURA DO CONTROLE DE PARAMETROS*****************
+EXER09 1050-LE-CONTROLE.
+EXER09     OPEN INPUT CONTROLE.
+EXER09     IF WSN-FS-CONTROLE EQUAL ZEROS
+EXER09         READ CONTROLE
+EXER09             AT END
+EXER09                 CONTINUE
+EXER09             NOT AT END
+EXER09                 MOVE CTL-LIMITE-ALTO-VALOR
+EXER09                    TO WCA-LIMITE-ALTO-VALOR
+EXER17                 MOVE CTL-DATA-REFERENCIA
+EXER17                    TO WCA-DATA-REFERENCIA
+EXER09         END-READ
+EXER09         CLOSE CONTROLE
+EXER09     END-IF.
+EXER09 1050-LE-CONTROLE-FIM.
+EXER09     EXIT.
       ******************************************************************
       *                    E N T R A D A
       ******************************************************************
@@ -863,6 +687,10 @@ EXER02 1100-LER-ENTRADA.
 EXER02     READ ENTRADA
 EXER02          AT END
 EXER02          SET SW-FIM-SIM TO TRUE
+EXER23           MOVE 99999 TO WS-CHAVE-E1
+EXER14         NOT AT END
+EXER14           ADD 1 TO WS-QTD-LIDOS-E1
+EXER23           MOVE COD-CTA TO WS-CHAVE-E1
 EXER02     END-READ.
 EXER03*    DISPLAY WSN-FS-ENTRADA.
 EXER02 1100-LER-ENTRADA-FIM.
@@ -872,6 +700,10 @@ EXER06 1200-LER-ENTRADA-ARQ02.
 EXER06     READ ENTRADA02
 EXER06         AT END
 EXER06         SET SW-FIM-SIM-02 TO TRUE
+EXER23         MOVE 99999 TO WS-CHAVE-E2
+EXER14         NOT AT END
+EXER14           ADD 1 TO WS-QTD-LIDOS-E2
+EXER23         MOVE E2-COD-CTA TO WS-CHAVE-E2
 EXER06     END-READ.
 EXER06 1200-LER-ENTRADA-ARQ02-FIM.
       *     EXIT.
@@ -884,48 +716,74 @@ EXER06*                        RESUMO DO GERENTE                       *
 EXER06******************************************************************
 EXER04*     DISPLAY WCA-PROCESSO
 EXER04*                ' ' REG-ENTRADA
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
-EXER05         IF TIP-CTA EQUALS 'Conta Corrente'
+EXER08     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER08         MOVE TIP-CTA TO WS-TIP-CTA-ORIG
+EXER08     END-IF.
+
+EXER06     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER16        AND STA-CTA-ATIVA
+EXER05         IF TIP-CTA EQUAL 'Conta Corrente'
 EXER05             MOVE '    C/C'  TO TIP-CTA
 EXER05             ADD 1 TO WS-COUNT-CC
 EXER05             COMPUTE  WS-SALDO-ALL-CC = WS-SALDO-ALL-CC + SLD-CTA
-EXER05         IF SLD-CTA GREATER THAN WSA-AUXILIAR THEN
-EXER05             MOVE COD-CTA    TO WSA-AUXILIAR-COD
-EXER06             MOVE E2-NOM-CLI TO WSA-AUXILIAR-NOME-CLI
-EXER05             MOVE SLD-CTA    TO WSA-AUXILIAR
-EXER05         END-IF
-EXER05         IF SLD-CTA LESS THAN WSA-AUX-MENOR-CC THEN
-EXER05             MOVE COD-CTA    TO WSA-AUX-MENOR-COD-CC
-EXER06             MOVE E2-NOM-CLI TO WSA-AUX-MENOR-NOME-CC
-EXER05             MOVE SLD-CTA    TO WSA-AUX-MENOR-CC
-EXER05         END-IF
+EXER07             PERFORM 2160-ACUMULA-AGENCIA-CC
+EXER07                THRU 2160-ACUMULA-AGENCIA-CC-FIM
+EXER18         PERFORM 2166-ATUALIZA-TOP5-CC
+EXER18            THRU 2166-ATUALIZA-TOP5-CC-FIM
+EXER18         PERFORM 2168-ATUALIZA-BOT5-CC
+EXER18            THRU 2168-ATUALIZA-BOT5-CC-FIM
 EXER06      END-IF
 EXER06       END-IF.
 
 EXER05*     ELSE
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
-EXER05         IF TIP-CTA EQUALS 'Poupanca'
+EXER06     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER16        AND STA-CTA-ATIVA
+EXER05         IF TIP-CTA EQUAL 'Poupanca'
 EXER05             MOVE '    POUP' TO TIP-CTA
 EXER05             ADD 1 TO WS-COUNT-POUP
 EXER05             COMPUTE WS-SALDO-ALL-CP = WS-SALDO-ALL-CP + SLD-CTA
-EXER05             IF SLD-CTA GREATER THAN WSA-AUXILIAR THEN
-EXER05                 MOVE COD-CTA     TO WSA-AUXILIAR-COD-CP
-EXER06                 MOVE E2-NOM-CLI  TO WSA-AUXILIAR-NOME-CP
-EXER05                 MOVE SLD-CTA     TO WSA-AUXILIAR-CP
-EXER05             END-IF
-EXER05             IF SLD-CTA LESS THAN WSA-AUX-MENOR-CP THEN
-EXER05                 MOVE COD-CTA    TO WSA-AUX-MENOR-COD-CP
-EXER06                 MOVE E2-NOM-CLI TO WSA-AUX-MENOR-NOME-CP
-EXER05                 MOVE SLD-CTA    TO WSA-AUX-MENOR-CP
-EXER05             END-IF
+EXER07             PERFORM 2170-ACUMULA-AGENCIA-POUP
+EXER07                THRU 2170-ACUMULA-AGENCIA-POUP-FIM
+EXER18             PERFORM 2172-ATUALIZA-TOP5-CP
+EXER18                THRU 2172-ATUALIZA-TOP5-CP-FIM
+EXER18             PERFORM 2174-ATUALIZA-BOT5-CP
+EXER18                THRU 2174-ATUALIZA-BOT5-CP-FIM
 EXER06         END-IF
 EXER05     END-IF.
+
+EXER08     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER16        AND STA-CTA-ATIVA
+EXER08         IF WS-TIP-CTA-ORIG NOT EQUAL 'Conta Corrente'
+EXER08            AND WS-TIP-CTA-ORIG NOT EQUAL 'Poupanca'
+EXER08             MOVE '    INV'  TO TIP-CTA
+EXER08             ADD 1 TO WS-COUNT-INV
+EXER08             COMPUTE WS-SALDO-ALL-INV = WS-SALDO-ALL-INV + SLD-CTA
+EXER08         END-IF
+EXER08     END-IF.
+
+EXER10     IF WS-CHAVE-E1 NOT EQUAL TO WS-CHAVE-E2
+EXER10         PERFORM 2180-REGISTRA-ORFAOS
+EXER10            THRU 2180-REGISTRA-ORFAOS-FIM
+EXER10     END-IF.
+
+EXER12     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER23         AND STA-CTA-ATIVA
+EXER12         PERFORM 2162-ACUMULA-CIDADE
+EXER12            THRU 2162-ACUMULA-CIDADE-FIM
+EXER12     END-IF.
+
+EXER16     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER16        AND NOT STA-CTA-ATIVA
+EXER16         PERFORM 2186-REGISTRA-INATIVA
+EXER16            THRU 2186-REGISTRA-INATIVA-FIM
+EXER16     END-IF.
       ******************************************************************
       *                    B A T I M E N T O
       ******************************************************************
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
+EXER06     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER16        AND STA-CTA-ATIVA
       *        CONDICIONAL PARA RESUMO DAS CONTAS ACIMA DE 100.000.00.
-EXER05         IF SLD-CTA GREATER THAN 100000,00
+EXER09         IF SLD-CTA GREATER THAN WCA-LIMITE-ALTO-VALOR
 EXER03             MOVE COD-CTA            TO S01-COD-CTA
 EXER06             MOVE E2-NOM-CLI         TO S01-NOME-CLI
 EXER06             MOVE E2-DAT-INI         TO WS-DATA-CONTA
@@ -933,21 +791,37 @@ EXER06             MOVE WS-DIA-CONTA       TO WCA-DIA-CONTA
 EXER06             MOVE WS-MES-CONTA       TO WCA-MES-CONTA
 EXER06             MOVE WS-ANO-CONTA       TO WCA-ANO-CONTA
 EXER03             MOVE TIP-CTA            TO S01-TIP-CTA
-EXER03             MOVE SLD-CTA            TO S01-SLD-CTA
+EXER15             PERFORM 2165-OBTEM-SIMBOLO-MOEDA
+EXER15                THRU 2165-OBTEM-SIMBOLO-MOEDA-FIM
+EXER11             PERFORM 2190-APLICA-TARIFA-MANUTENCAO
+EXER11                THRU 2190-APLICA-TARIFA-MANUTENCAO-FIM
 EXER05             MOVE WSA-SAIDA          TO REG-SAIDA
 EXER05             WRITE REG-SAIDA
 EXER05             END-WRITE
+EXER20             ADD 1 TO WCA-QTD-DETALHES-GRAVADOS
+EXER19             PERFORM 2196-GRAVA-EXPORT-DETALHE
+EXER19                THRU 2196-GRAVA-EXPORT-DETALHE-FIM
 EXER06         END-IF
 EXER05
 EXER06     END-IF.
 
-EXER06     IF COD-CTA EQUALS TO E2-COD-CTA
-                PERFORM 1100-LER-ENTRADA
-EXER06            THRU 1100-LER-ENTRADA-FIM
-EXER06     ELSE
-EXER06         PERFORM 1200-LER-ENTRADA-ARQ02
-EXER06            THRU 1200-LER-ENTRADA-ARQ02-FIM
-           END-IF.
+EXER13     IF WS-CHAVE-E1 EQUAL TO WS-CHAVE-E2
+EXER13         PERFORM 1100-LER-ENTRADA
+EXER13            THRU 1100-LER-ENTRADA-FIM
+EXER13         PERFORM 1200-LER-ENTRADA-ARQ02
+EXER13            THRU 1200-LER-ENTRADA-ARQ02-FIM
+EXER13     ELSE
+EXER13         IF WS-CHAVE-E1 LESS THAN WS-CHAVE-E2
+EXER13             PERFORM 1100-LER-ENTRADA
+EXER13                THRU 1100-LER-ENTRADA-FIM
+EXER13         ELSE
+EXER13             PERFORM 1200-LER-ENTRADA-ARQ02
+EXER13                THRU 1200-LER-ENTRADA-ARQ02-FIM
+EXER13         END-IF
+EXER13     END-IF.
+
+EXER14     PERFORM 2195-GRAVA-CHECKPOINT
+EXER14        THRU 2195-GRAVA-CHECKPOINT-FIM.
 
 EXER04*         MOVE WSA-SAIDA TO REG-SAIDA
 EXER03*         WRITE REG-SAIDA
@@ -971,10 +845,425 @@ EXER05 2200-RESUMO-TOTAL-CONTAS.
 EXER05     MOVE WSA-TOTAL-CC           TO REG-SAIDA.
 EXER05     WRITE REG-SAIDA.
 EXER05     MOVE WSA-TOTAL-POUP         TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
+EXER05     WRITE REG-SAIDA.
+EXER08     MOVE WSA-TOTAL-INV          TO REG-SAIDA.
+EXER08     WRITE REG-SAIDA BEFORE 2 LINES.
 
 EXER05     MOVE WS-SALDO-ALL-CC        TO WCA-MASCARA-MOEDA.
 EXER05     MOVE WS-SALDO-ALL-CP        TO WCA-MASC-MOEDA-POUP.
+EXER08     MOVE WS-SALDO-ALL-INV       TO WCA-MASC-MOEDA-INV.
+
+      ****************RESUMO DAS CONTAS POR AGENCIA*********************
+EXER07 2150-LOCALIZA-AGENCIA.
+EXER07     SET WCA-AG-ACHOU-NAO TO TRUE.
+EXER07     IF WCA-AG-QTD GREATER THAN ZERO
+EXER07         PERFORM 2151-PROCURA-AGENCIA
+EXER07            VARYING WCA-AG-IDX FROM 1 BY 1
+EXER07            UNTIL WCA-AG-IDX GREATER THAN WCA-AG-QTD
+EXER07               OR WCA-AG-ACHOU-SIM
+EXER07     END-IF.
+EXER07     IF WCA-AG-ACHOU-NAO
+EXER07         ADD 1 TO WCA-AG-QTD
+EXER07         SET WCA-AG-IDX TO WCA-AG-QTD
+EXER07         MOVE COD-AGENCIA TO WCA-AG-COD(WCA-AG-IDX)
+EXER07     END-IF.
+EXER07 2150-LOCALIZA-AGENCIA-FIM.
+EXER07     EXIT.
+
+EXER07 2151-PROCURA-AGENCIA.
+EXER07     IF COD-AGENCIA EQUAL TO WCA-AG-COD(WCA-AG-IDX)
+EXER07         SET WCA-AG-ACHOU-SIM TO TRUE
+EXER07     END-IF.
+EXER07 2151-PROCURA-AGENCIA-FIM.
+EXER07     EXIT.
+
+EXER07 2160-ACUMULA-AGENCIA-CC.
+EXER07     PERFORM 2150-LOCALIZA-AGENCIA
+EXER07        THRU 2150-LOCALIZA-AGENCIA-FIM.
+EXER07     ADD 1      TO WCA-AG-QTD-CC(WCA-AG-IDX).
+EXER07     ADD SLD-CTA TO WCA-AG-SLD-CC(WCA-AG-IDX).
+EXER07 2160-ACUMULA-AGENCIA-CC-FIM.
+EXER07     EXIT.
+
+EXER07 2170-ACUMULA-AGENCIA-POUP.
+EXER07     PERFORM 2150-LOCALIZA-AGENCIA
+EXER07        THRU 2150-LOCALIZA-AGENCIA-FIM.
+EXER07     ADD 1      TO WCA-AG-QTD-POUP(WCA-AG-IDX).
+EXER07     ADD SLD-CTA TO WCA-AG-SLD-POUP(WCA-AG-IDX).
+EXER07 2170-ACUMULA-AGENCIA-POUP-FIM.
+EXER07     EXIT.
+
+      ****************RESUMO DAS CONTAS POR CIDADE***********************
+EXER12 2152-LOCALIZA-CIDADE.
+EXER12     SET WCA-CID-ACHOU-NAO TO TRUE.
+EXER12     IF WCA-CID-QTD GREATER THAN ZERO
+EXER12         PERFORM 2153-PROCURA-CIDADE
+EXER12            VARYING WCA-CID-IDX FROM 1 BY 1
+EXER12            UNTIL WCA-CID-IDX GREATER THAN WCA-CID-QTD
+EXER12               OR WCA-CID-ACHOU-SIM
+EXER12     END-IF.
+EXER12     IF WCA-CID-ACHOU-NAO
+EXER12         ADD 1 TO WCA-CID-QTD
+EXER12         SET WCA-CID-IDX TO WCA-CID-QTD
+EXER12         MOVE E2-COD-CID TO WCA-CID-COD(WCA-CID-IDX)
+EXER12     END-IF.
+EXER12 2152-LOCALIZA-CIDADE-FIM.
+EXER12     EXIT.
+
+EXER12 2153-PROCURA-CIDADE.
+EXER12     IF E2-COD-CID EQUAL TO WCA-CID-COD(WCA-CID-IDX)
+EXER12         SET WCA-CID-ACHOU-SIM TO TRUE
+EXER12     END-IF.
+EXER12 2153-PROCURA-CIDADE-FIM.
+EXER12     EXIT.
+
+EXER12 2162-ACUMULA-CIDADE.
+EXER12     PERFORM 2152-LOCALIZA-CIDADE
+EXER12        THRU 2152-LOCALIZA-CIDADE-FIM.
+EXER12     ADD 1       TO WCA-CID-QTD-CTAS(WCA-CID-IDX).
+EXER12     ADD SLD-CTA TO WCA-CID-SLD(WCA-CID-IDX).
+EXER12 2162-ACUMULA-CIDADE-FIM.
+EXER12     EXIT.
+
+      ****************SIMBOLO DE MOEDA DA CONTA**************************
+EXER15 2165-OBTEM-SIMBOLO-MOEDA.
+EXER15     IF COD-MOEDA EQUAL 'USD'
+EXER15         MOVE 'US$ ' TO S01-SIMBOLO-MOEDA
+EXER15     ELSE
+EXER15         IF COD-MOEDA EQUAL 'EUR'
+EXER15             MOVE 'EU$ ' TO S01-SIMBOLO-MOEDA
+EXER15         ELSE
+EXER15             MOVE 'R$  ' TO S01-SIMBOLO-MOEDA
+EXER15         END-IF
+EXER15     END-IF.
+EXER15 2165-OBTEM-SIMBOLO-MOEDA-FIM.
+EXER15     EXIT.
+
+      ***************** TOP-5 / BOTTOM-5 POR TIPO DE CONTA *************
+EXER18 2166-ATUALIZA-TOP5-CC.
+EXER18     IF WS-T5-CC-QTD LESS THAN 5
+EXER18         ADD 1 TO WS-T5-CC-QTD
+EXER18         SET WS-T5-CC-IDX TO WS-T5-CC-QTD
+EXER18     ELSE
+EXER18         IF SLD-CTA GREATER THAN WS-T5-CC-SLD(5)
+EXER18             SET WS-T5-CC-IDX TO 5
+EXER18         ELSE
+EXER18             SET WS-T5-CC-IDX TO ZERO
+EXER18         END-IF
+EXER18     END-IF.
+EXER18     IF WS-T5-CC-IDX GREATER THAN ZERO
+EXER18         PERFORM 2167-DESLOCA-TOP5-CC
+EXER18            THRU 2167-DESLOCA-TOP5-CC-FIM
+EXER18           UNTIL WS-T5-CC-IDX EQUAL 1
+EXER18              OR SLD-CTA NOT GREATER THAN
+EXER18                 WS-T5-CC-SLD(WS-T5-CC-IDX - 1)
+EXER18         MOVE COD-CTA    TO WS-T5-CC-COD(WS-T5-CC-IDX)
+EXER18         MOVE E2-NOM-CLI TO WS-T5-CC-NOME(WS-T5-CC-IDX)
+EXER18         MOVE SLD-CTA    TO WS-T5-CC-SLD(WS-T5-CC-IDX)
+EXER18     END-IF.
+EXER18 2166-ATUALIZA-TOP5-CC-FIM.
+EXER18     EXIT.
+
+EXER18 2167-DESLOCA-TOP5-CC.
+EXER18     MOVE WS-T5-CC-COD(WS-T5-CC-IDX - 1)
+EXER18                               TO WS-T5-CC-COD(WS-T5-CC-IDX).
+EXER18     MOVE WS-T5-CC-NOME(WS-T5-CC-IDX - 1)
+EXER18                               TO WS-T5-CC-NOME(WS-T5-CC-IDX).
+EXER18     MOVE WS-T5-CC-SLD(WS-T5-CC-IDX - 1)
+EXER18                               TO WS-T5-CC-SLD(WS-T5-CC-IDX).
+EXER18     SET WS-T5-CC-IDX DOWN BY 1.
+EXER18 2167-DESLOCA-TOP5-CC-FIM.
+EXER18     EXIT.
+
+EXER18 2168-ATUALIZA-BOT5-CC.
+EXER18     IF WS-B5-CC-QTD LESS THAN 5
+EXER18         ADD 1 TO WS-B5-CC-QTD
+EXER18         SET WS-B5-CC-IDX TO WS-B5-CC-QTD
+EXER18     ELSE
+EXER18         IF SLD-CTA LESS THAN WS-B5-CC-SLD(5)
+EXER18             SET WS-B5-CC-IDX TO 5
+EXER18         ELSE
+EXER18             SET WS-B5-CC-IDX TO ZERO
+EXER18         END-IF
+EXER18     END-IF.
+EXER18     IF WS-B5-CC-IDX GREATER THAN ZERO
+EXER18         PERFORM 2169-DESLOCA-BOT5-CC
+EXER18            THRU 2169-DESLOCA-BOT5-CC-FIM
+EXER18           UNTIL WS-B5-CC-IDX EQUAL 1
+EXER18              OR SLD-CTA NOT LESS THAN
+EXER18                 WS-B5-CC-SLD(WS-B5-CC-IDX - 1)
+EXER18         MOVE COD-CTA    TO WS-B5-CC-COD(WS-B5-CC-IDX)
+EXER18         MOVE E2-NOM-CLI TO WS-B5-CC-NOME(WS-B5-CC-IDX)
+EXER18         MOVE SLD-CTA    TO WS-B5-CC-SLD(WS-B5-CC-IDX)
+EXER18     END-IF.
+EXER18 2168-ATUALIZA-BOT5-CC-FIM.
+EXER18     EXIT.
+
+EXER18 2169-DESLOCA-BOT5-CC.
+EXER18     MOVE WS-B5-CC-COD(WS-B5-CC-IDX - 1)
+EXER18                               TO WS-B5-CC-COD(WS-B5-CC-IDX).
+EXER18     MOVE WS-B5-CC-NOME(WS-B5-CC-IDX - 1)
+EXER18                               TO WS-B5-CC-NOME(WS-B5-CC-IDX).
+EXER18     MOVE WS-B5-CC-SLD(WS-B5-CC-IDX - 1)
+EXER18                               TO WS-B5-CC-SLD(WS-B5-CC-IDX).
+EXER18     SET WS-B5-CC-IDX DOWN BY 1.
+EXER18 2169-DESLOCA-BOT5-CC-FIM.
+EXER18     EXIT.
+
+EXER18 2172-ATUALIZA-TOP5-CP.
+EXER18     IF WS-T5-CP-QTD LESS THAN 5
+EXER18         ADD 1 TO WS-T5-CP-QTD
+EXER18         SET WS-T5-CP-IDX TO WS-T5-CP-QTD
+EXER18     ELSE
+EXER18         IF SLD-CTA GREATER THAN WS-T5-CP-SLD(5)
+EXER18             SET WS-T5-CP-IDX TO 5
+EXER18         ELSE
+EXER18             SET WS-T5-CP-IDX TO ZERO
+EXER18         END-IF
+EXER18     END-IF.
+EXER18     IF WS-T5-CP-IDX GREATER THAN ZERO
+EXER18         PERFORM 2173-DESLOCA-TOP5-CP
+EXER18            THRU 2173-DESLOCA-TOP5-CP-FIM
+EXER18           UNTIL WS-T5-CP-IDX EQUAL 1
+EXER18              OR SLD-CTA NOT GREATER THAN
+EXER18                 WS-T5-CP-SLD(WS-T5-CP-IDX - 1)
+EXER18         MOVE COD-CTA    TO WS-T5-CP-COD(WS-T5-CP-IDX)
+EXER18         MOVE E2-NOM-CLI TO WS-T5-CP-NOME(WS-T5-CP-IDX)
+EXER18         MOVE SLD-CTA    TO WS-T5-CP-SLD(WS-T5-CP-IDX)
+EXER18     END-IF.
+EXER18 2172-ATUALIZA-TOP5-CP-FIM.
+EXER18     EXIT.
+
+EXER18 2173-DESLOCA-TOP5-CP.
+EXER18     MOVE WS-T5-CP-COD(WS-T5-CP-IDX - 1)
+EXER18                               TO WS-T5-CP-COD(WS-T5-CP-IDX).
+EXER18     MOVE WS-T5-CP-NOME(WS-T5-CP-IDX - 1)
+EXER18                               TO WS-T5-CP-NOME(WS-T5-CP-IDX).
+EXER18     MOVE WS-T5-CP-SLD(WS-T5-CP-IDX - 1)
+EXER18                               TO WS-T5-CP-SLD(WS-T5-CP-IDX).
+EXER18     SET WS-T5-CP-IDX DOWN BY 1.
+EXER18 2173-DESLOCA-TOP5-CP-FIM.
+EXER18     EXIT.
+
+EXER18 2174-ATUALIZA-BOT5-CP.
+EXER18     IF WS-B5-CP-QTD LESS THAN 5
+EXER18         ADD 1 TO WS-B5-CP-QTD
+EXER18         SET WS-B5-CP-IDX TO WS-B5-CP-QTD
+EXER18     ELSE
+EXER18         IF SLD-CTA LESS THAN WS-B5-CP-SLD(5)
+EXER18             SET WS-B5-CP-IDX TO 5
+EXER18         ELSE
+EXER18             SET WS-B5-CP-IDX TO ZERO
+EXER18         END-IF
+EXER18     END-IF.
+EXER18     IF WS-B5-CP-IDX GREATER THAN ZERO
+EXER18         PERFORM 2175-DESLOCA-BOT5-CP
+EXER18            THRU 2175-DESLOCA-BOT5-CP-FIM
+EXER18           UNTIL WS-B5-CP-IDX EQUAL 1
+EXER18              OR SLD-CTA NOT LESS THAN
+EXER18                 WS-B5-CP-SLD(WS-B5-CP-IDX - 1)
+EXER18         MOVE COD-CTA    TO WS-B5-CP-COD(WS-B5-CP-IDX)
+EXER18         MOVE E2-NOM-CLI TO WS-B5-CP-NOME(WS-B5-CP-IDX)
+EXER18         MOVE SLD-CTA    TO WS-B5-CP-SLD(WS-B5-CP-IDX)
+EXER18     END-IF.
+EXER18 2174-ATUALIZA-BOT5-CP-FIM.
+EXER18     EXIT.
+
+EXER18 2175-DESLOCA-BOT5-CP.
+EXER18     MOVE WS-B5-CP-COD(WS-B5-CP-IDX - 1)
+EXER18                               TO WS-B5-CP-COD(WS-B5-CP-IDX).
+EXER18     MOVE WS-B5-CP-NOME(WS-B5-CP-IDX - 1)
+EXER18                               TO WS-B5-CP-NOME(WS-B5-CP-IDX).
+EXER18     MOVE WS-B5-CP-SLD(WS-B5-CP-IDX - 1)
+EXER18                               TO WS-B5-CP-SLD(WS-B5-CP-IDX).
+EXER18     SET WS-B5-CP-IDX DOWN BY 1.
+EXER18 2175-DESLOCA-BOT5-CP-FIM.
+EXER18     EXIT.
+
+      ****************REGISTRO DE CONTAS ENCERRADAS/CONGELADAS**********
+EXER16 2186-REGISTRA-INATIVA.
+EXER16     IF WCA-INA-QTD LESS THAN 50
+EXER16         ADD 1 TO WCA-INA-QTD
+EXER16         SET WCA-INA-IDX TO WCA-INA-QTD
+EXER16         MOVE COD-CTA     TO WCA-INA-COD(WCA-INA-IDX)
+EXER16         MOVE E2-NOM-CLI  TO WCA-INA-NOME(WCA-INA-IDX)
+EXER16         MOVE STA-CTA     TO WCA-INA-STATUS(WCA-INA-IDX)
+EXER16         MOVE SLD-CTA     TO WCA-INA-SLD(WCA-INA-IDX)
+EXER16     END-IF.
+EXER16 2186-REGISTRA-INATIVA-FIM.
+EXER16     EXIT.
+
+EXER10 2180-REGISTRA-ORFAOS.
+EXER13     IF WS-CHAVE-E1 LESS THAN WS-CHAVE-E2
+EXER13         IF WCA-ORF-QTD LESS THAN 100
+EXER13             ADD 1 TO WCA-ORF-QTD
+EXER13             SET WCA-ORF-IDX TO WCA-ORF-QTD
+EXER13             MOVE COD-CTA      TO WCA-ORF-COD(WCA-ORF-IDX)
+EXER13             MOVE 'ENTRADA02'  TO WCA-ORF-ORIGEM(WCA-ORF-IDX)
+EXER13         END-IF
+EXER13     ELSE
+EXER13         IF WCA-ORF-QTD LESS THAN 100
+EXER13             ADD 1 TO WCA-ORF-QTD
+EXER13             SET WCA-ORF-IDX TO WCA-ORF-QTD
+EXER13             MOVE E2-COD-CTA   TO WCA-ORF-COD(WCA-ORF-IDX)
+EXER13             MOVE 'ENTRADA01'  TO WCA-ORF-ORIGEM(WCA-ORF-IDX)
+EXER13         END-IF
+EXER13     END-IF.
+EXER10 2180-REGISTRA-ORFAOS-FIM.
+EXER10     EXIT.
+
+      ****************TARIFA DE MANUTENCAO POR IDADE DA CONTA***********
+EXER11 2190-APLICA-TARIFA-MANUTENCAO.
+EXER11     MOVE WS-ANO              TO WS-ANO-ATUAL-NUM.
+EXER11     MOVE E2-DAT-INI(1:4)     TO WS-ANO-CONTA-NUM.
+EXER11     COMPUTE WS-IDADE-CONTA-ANOS =
+EXER11         WS-ANO-ATUAL-NUM - WS-ANO-CONTA-NUM.
+EXER11     IF WS-IDADE-CONTA-ANOS GREATER THAN ZERO
+EXER11         COMPUTE S01-SLD-CTA = SLD-CTA - WCA-TARIFA-MANUTENCAO
+EXER11     ELSE
+EXER11         MOVE SLD-CTA TO S01-SLD-CTA
+EXER11     END-IF.
+EXER11 2190-APLICA-TARIFA-MANUTENCAO-FIM.
+EXER11     EXIT.
+
+      ****************GRAVACAO PERIODICA DO CHECKPOINT*******************
+EXER14 2195-GRAVA-CHECKPOINT.
+EXER14     DIVIDE WS-QTD-LIDOS-E1 BY WCA-INTERVALO-CHECKPOINT
+EXER14         GIVING WS-QTD-TEMP REMAINDER WS-RESTO-CHECKPOINT.
+EXER14     IF WS-RESTO-CHECKPOINT EQUAL ZERO
+EXER14         OPEN OUTPUT CHECKPOINT
+EXER14         MOVE WS-QTD-LIDOS-E1 TO CKP-QTD-E1
+EXER14         MOVE WS-QTD-LIDOS-E2 TO CKP-QTD-E2
+EXER14         WRITE REG-CHECKPOINT
+EXER14         CLOSE CHECKPOINT
+EXER14     END-IF.
+EXER14 2195-GRAVA-CHECKPOINT-FIM.
+EXER14     EXIT.
+
+      ****************EXPORTACAO DELIMITADA POR PIPE********************
+EXER19 2196-GRAVA-EXPORT-DETALHE.
+EXER19     MOVE 'DETALHE'     TO LE-TIPO-REG.
+EXER19     MOVE S01-COD-CTA   TO LE-COD-CTA.
+EXER19     MOVE E2-NOM-CLI    TO LE-NOME-CLI.
+EXER19     MOVE S01-TIP-CTA   TO LE-TIP-CTA.
+EXER19     MOVE COD-MOEDA     TO LE-MOEDA.
+EXER19     MOVE SLD-CTA       TO LE-SLD-CTA.
+EXER19     MOVE WCA-LINHA-EXPORT TO REG-SAIDAEXP.
+EXER19     WRITE REG-SAIDAEXP.
+EXER19 2196-GRAVA-EXPORT-DETALHE-FIM.
+EXER19     EXIT.
+
+EXER19 2197-GRAVA-EXPORT-TOTAIS.
+EXER19     MOVE 'TOTAL'       TO LE-TIPO-REG.
+EXER19     MOVE ZEROS         TO LE-COD-CTA.
+EXER19     MOVE 'TOTAL C/C'   TO LE-NOME-CLI.
+EXER19     MOVE SPACES        TO LE-TIP-CTA LE-MOEDA.
+EXER19     MOVE WS-SALDO-ALL-CC TO LE-SLD-CTA.
+EXER19     MOVE WCA-LINHA-EXPORT TO REG-SAIDAEXP.
+EXER19     WRITE REG-SAIDAEXP.
+
+EXER19     MOVE 'TOTAL POUPANCA' TO LE-NOME-CLI.
+EXER19     MOVE WS-SALDO-ALL-CP  TO LE-SLD-CTA.
+EXER19     MOVE WCA-LINHA-EXPORT TO REG-SAIDAEXP.
+EXER19     WRITE REG-SAIDAEXP.
+
+EXER19     MOVE 'TOTAL INVESTIMENTO' TO LE-NOME-CLI.
+EXER19     MOVE WS-SALDO-ALL-INV     TO LE-SLD-CTA.
+EXER19     MOVE WCA-LINHA-EXPORT     TO REG-SAIDAEXP.
+EXER19     WRITE REG-SAIDAEXP.
+
+EXER19     MOVE 'TOTAL GERAL'   TO LE-NOME-CLI.
+EXER19     MOVE WSA-SOMA-TOTAIS TO LE-SLD-CTA.
+EXER19     MOVE WCA-LINHA-EXPORT TO REG-SAIDAEXP.
+EXER19     WRITE REG-SAIDAEXP.
+EXER19 2197-GRAVA-EXPORT-TOTAIS-FIM.
+EXER19     EXIT.
+
+EXER10 2260-RECONCILIACAO.
+EXER10     MOVE WCA-CABEC-RECONCILIA TO REG-SAIDA.
+EXER10     WRITE REG-SAIDA.
+EXER10     IF WCA-ORF-QTD GREATER THAN ZERO
+EXER10         PERFORM 2261-IMPRIME-ORFAO
+EXER10            VARYING WCA-ORF-IDX FROM 1 BY 1
+EXER10            UNTIL WCA-ORF-IDX GREATER THAN WCA-ORF-QTD
+EXER10     END-IF.
+EXER10 2260-RECONCILIACAO-FIM.
+EXER10     EXIT.
+
+EXER10 2261-IMPRIME-ORFAO.
+EXER10     MOVE WCA-ORF-COD(WCA-ORF-IDX)    TO LO-COD-CTA.
+EXER10     MOVE WCA-ORF-ORIGEM(WCA-ORF-IDX) TO LO-ORIGEM.
+EXER10     MOVE WCA-LINHA-ORFAO             TO REG-SAIDA.
+EXER10     WRITE REG-SAIDA.
+EXER10 2261-IMPRIME-ORFAO-FIM.
+EXER10     EXIT.
+
+EXER16 2270-CONTAS-INATIVAS.
+EXER16     MOVE WCA-CABEC-INATIVAS TO REG-SAIDA.
+EXER16     WRITE REG-SAIDA.
+EXER16     IF WCA-INA-QTD GREATER THAN ZERO
+EXER16         PERFORM 2271-IMPRIME-INATIVA
+EXER16            VARYING WCA-INA-IDX FROM 1 BY 1
+EXER16            UNTIL WCA-INA-IDX GREATER THAN WCA-INA-QTD
+EXER16     END-IF.
+EXER16 2270-CONTAS-INATIVAS-FIM.
+EXER16     EXIT.
+
+EXER16 2271-IMPRIME-INATIVA.
+EXER16     MOVE WCA-INA-COD(WCA-INA-IDX)    TO LI-COD-CTA.
+EXER16     MOVE WCA-INA-NOME(WCA-INA-IDX)   TO LI-NOME-CLI.
+EXER16     MOVE WCA-INA-SLD(WCA-INA-IDX)    TO LI-SLD-CTA.
+EXER16     IF WCA-INA-STATUS(WCA-INA-IDX) EQUAL 'F'
+EXER16         MOVE 'ENCERRADA' TO LI-STATUS
+EXER16     ELSE
+EXER16         MOVE 'CONGELADA' TO LI-STATUS
+EXER16     END-IF.
+EXER16     MOVE WCA-LINHA-INATIVA           TO REG-SAIDA.
+EXER16     WRITE REG-SAIDA.
+EXER16 2271-IMPRIME-INATIVA-FIM.
+EXER16     EXIT.
+
+EXER07 2250-RESUMO-POR-AGENCIA.
+EXER07     MOVE WCA-CABEC-AGENCIA TO REG-SAIDA.
+EXER07     WRITE REG-SAIDA.
+EXER07     IF WCA-AG-QTD GREATER THAN ZERO
+EXER07         PERFORM 2251-IMPRIME-AGENCIA
+EXER07            VARYING WCA-AG-IDX FROM 1 BY 1
+EXER07            UNTIL WCA-AG-IDX GREATER THAN WCA-AG-QTD
+EXER07     END-IF.
+EXER07 2250-RESUMO-POR-AGENCIA-FIM.
+EXER07     EXIT.
+
+EXER07 2251-IMPRIME-AGENCIA.
+EXER07     MOVE WCA-AG-COD(WCA-AG-IDX)      TO LA-COD-AGENCIA.
+EXER07     MOVE WCA-AG-QTD-CC(WCA-AG-IDX)   TO LA-QTD-CC.
+EXER07     MOVE WCA-AG-SLD-CC(WCA-AG-IDX)   TO LA-SLD-CC.
+EXER07     MOVE WCA-AG-QTD-POUP(WCA-AG-IDX) TO LA-QTD-POUP.
+EXER07     MOVE WCA-AG-SLD-POUP(WCA-AG-IDX) TO LA-SLD-POUP.
+EXER07     MOVE WCA-LINHA-AGENCIA           TO REG-SAIDA.
+EXER07     WRITE REG-SAIDA.
+EXER07 2251-IMPRIME-AGENCIA-FIM.
+EXER07     EXIT.
+
+EXER12 2252-RESUMO-POR-CIDADE.
+EXER12     MOVE WCA-CABEC-CIDADE TO REG-SAIDA.
+EXER12     WRITE REG-SAIDA.
+EXER12     IF WCA-CID-QTD GREATER THAN ZERO
+EXER12         PERFORM 2253-IMPRIME-CIDADE
+EXER12            VARYING WCA-CID-IDX FROM 1 BY 1
+EXER12            UNTIL WCA-CID-IDX GREATER THAN WCA-CID-QTD
+EXER12     END-IF.
+EXER12 2252-RESUMO-POR-CIDADE-FIM.
+EXER12     EXIT.
+
+EXER12 2253-IMPRIME-CIDADE.
+EXER12     MOVE WCA-CID-COD(WCA-CID-IDX)      TO LC-COD-CIDADE.
+EXER12     MOVE WCA-CID-QTD-CTAS(WCA-CID-IDX) TO LC-QTD-CTAS.
+EXER12     MOVE WCA-CID-SLD(WCA-CID-IDX)      TO LC-SLD-CID.
+EXER12     MOVE WCA-LINHA-CIDADE              TO REG-SAIDA.
+EXER12     WRITE REG-SAIDA.
+EXER12 2253-IMPRIME-CIDADE-FIM.
+EXER12     EXIT.
 
 EXER05 2300-SALDO-TOTAL-CONTAS.
 EXER05     MOVE WSA-SALDO-TOTAL-CC     TO REG-SAIDA.
@@ -982,11 +1271,13 @@ EXER05     WRITE REG-SAIDA.
 
 EXER05 2400-SALDO-TOTAL-CONTAS-CP.
 EXER05     MOVE WSA-SALDO-TOTAL-POUP   TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
+EXER05     WRITE REG-SAIDA.
+EXER08     MOVE WSA-SALDO-TOTAL-INV    TO REG-SAIDA.
+EXER08     WRITE REG-SAIDA BEFORE 2 LINES.
 
 EXER05 2500-TOTAL-EM-CONTAS.
 EXER05     COMPUTE  WSA-SOMA-TOTAIS =
-EXER05         WS-SALDO-ALL-CC + WS-SALDO-ALL-CP.
+EXER08         WS-SALDO-ALL-CC + WS-SALDO-ALL-CP + WS-SALDO-ALL-INV.
 EXER05     MOVE WSA-SOMA-TOTAIS        TO WCA-MASC-MOEDA-TOTAL.
 EXER05     MOVE WSA-TOTAL-CONTAS       TO REG-SAIDA.
 EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
@@ -999,49 +1290,120 @@ EXER05     MOVE WSA-DATELHE            TO REG-SAIDA.
 EXER05     WRITE REG-SAIDA.
       *********************** DETALHES DO GENTE  **********************
 EXER05 2700-MAIOR-SALDO-CC.
-EXER05     MOVE WSA-AUXILIAR-COD       TO S02-COD-CTA.
-EXER06     MOVE WSA-AUXILIAR-NOME-CLI  TO S02-NOME-CLI
-EXER05     MOVE WSA-AUXILIAR           TO S02-SLD-CTA.
-EXER05     MOVE WSA-MAIOR-SDO-CC       TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES
+EXER18     PERFORM 2701-IMPRIME-TOP5-CC
+EXER18        THRU 2701-IMPRIME-TOP5-CC-FIM
+EXER18        VARYING WS-T5-CC-IDX FROM 1 BY 1
+EXER18          UNTIL WS-T5-CC-IDX GREATER THAN WS-T5-CC-QTD.
 EXER05     MOVE WCA-DETALHE-CP TO REG-SAIDA
-EXER05     WRITE REG-SAIDA.
+EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
+
+EXER18 2701-IMPRIME-TOP5-CC.
+EXER18     MOVE WS-T5-CC-COD(WS-T5-CC-IDX)  TO S02-COD-CTA.
+EXER18     MOVE WS-T5-CC-NOME(WS-T5-CC-IDX) TO S02-NOME-CLI.
+EXER18     MOVE WS-T5-CC-SLD(WS-T5-CC-IDX)  TO S02-SLD-CTA.
+EXER18     MOVE WSA-MAIOR-SDO-CC            TO REG-SAIDA.
+EXER18     WRITE REG-SAIDA.
+EXER18 2701-IMPRIME-TOP5-CC-FIM.
+EXER18     EXIT.
 
 EXER05 2800-MAIOR-SALDO-CP.
-EXER05     MOVE WSA-AUXILIAR-COD-CP    TO S03-COD-CTA.
-EXER06     MOVE WSA-AUXILIAR-NOME-CP   TO S03-NOME-CLI
-EXER05     MOVE WSA-AUXILIAR-CP        TO S03-SLD-CTA.
-EXER05     MOVE WCA-MAIOR-SALDO-CP     TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES
+EXER18     PERFORM 2801-IMPRIME-TOP5-CP
+EXER18        THRU 2801-IMPRIME-TOP5-CP-FIM
+EXER18        VARYING WS-T5-CP-IDX FROM 1 BY 1
+EXER18          UNTIL WS-T5-CP-IDX GREATER THAN WS-T5-CP-QTD.
 EXER05     MOVE WCA-DETALHE-CC-MS      TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
+EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
+
+EXER18 2801-IMPRIME-TOP5-CP.
+EXER18     MOVE WS-T5-CP-COD(WS-T5-CP-IDX)  TO S03-COD-CTA.
+EXER18     MOVE WS-T5-CP-NOME(WS-T5-CP-IDX) TO S03-NOME-CLI.
+EXER18     MOVE WS-T5-CP-SLD(WS-T5-CP-IDX)  TO S03-SLD-CTA.
+EXER18     MOVE WCA-MAIOR-SALDO-CP          TO REG-SAIDA.
+EXER18     WRITE REG-SAIDA.
+EXER18 2801-IMPRIME-TOP5-CP-FIM.
+EXER18     EXIT.
 
 EXER05 2900-MENOR-SALDO-CC.
-EXER05     MOVE WSA-AUX-MENOR-COD-CC   TO S04-COD-CTA.
-EXER06     MOVE WSA-AUX-MENOR-NOME-CC  TO S04-NOME-CLI.
-EXER05     MOVE WSA-AUX-MENOR-CC       TO S04-SLD-CTA.
-EXER05     MOVE WCA-MENOR-SALDO-CC     TO REG-SAIDA
-EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
+EXER18     PERFORM 2901-IMPRIME-BOT5-CC
+EXER18        THRU 2901-IMPRIME-BOT5-CC-FIM
+EXER18        VARYING WS-B5-CC-IDX FROM 1 BY 1
+EXER18          UNTIL WS-B5-CC-IDX GREATER THAN WS-B5-CC-QTD.
 EXER05     MOVE WCA-DETALHE-CP-MS      TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
+EXER05     WRITE REG-SAIDA BEFORE 2 LINES.
+
+EXER18 2901-IMPRIME-BOT5-CC.
+EXER18     MOVE WS-B5-CC-COD(WS-B5-CC-IDX)  TO S04-COD-CTA.
+EXER18     MOVE WS-B5-CC-NOME(WS-B5-CC-IDX) TO S04-NOME-CLI.
+EXER18     MOVE WS-B5-CC-SLD(WS-B5-CC-IDX)  TO S04-SLD-CTA.
+EXER18     MOVE WCA-MENOR-SALDO-CC          TO REG-SAIDA.
+EXER18     WRITE REG-SAIDA.
+EXER18 2901-IMPRIME-BOT5-CC-FIM.
+EXER18     EXIT.
 
 EXER05 3100-MENOR-SALDO-CP.
-EXER05     MOVE WSA-AUX-MENOR-COD-CP   TO S05-COD-CTA.
-EXER06     MOVE WSA-AUX-MENOR-NOME-CP  TO S05-NOME-CLI.
-EXER05     MOVE WSA-AUX-MENOR-CP       TO S05-SLD-CTA.
-EXER05     MOVE WCA-MENOR-SALDO-CP     TO REG-SAIDA.
-EXER05     WRITE REG-SAIDA.
+EXER18     PERFORM 3101-IMPRIME-BOT5-CP
+EXER18        THRU 3101-IMPRIME-BOT5-CP-FIM
+EXER18        VARYING WS-B5-CP-IDX FROM 1 BY 1
+EXER18          UNTIL WS-B5-CP-IDX GREATER THAN WS-B5-CP-QTD.
+
+EXER18 3101-IMPRIME-BOT5-CP.
+EXER18     MOVE WS-B5-CP-COD(WS-B5-CP-IDX)  TO S05-COD-CTA.
+EXER18     MOVE WS-B5-CP-NOME(WS-B5-CP-IDX) TO S05-NOME-CLI.
+EXER18     MOVE WS-B5-CP-SLD(WS-B5-CP-IDX)  TO S05-SLD-CTA.
+EXER18     MOVE WCA-MENOR-SALDO-CP          TO REG-SAIDA.
+EXER18     WRITE REG-SAIDA.
+EXER18 3101-IMPRIME-BOT5-CP-FIM.
+EXER18     EXIT.
+
+      **************TRAILER DE CONTROLE DO SAIDA01.TXT******************
+EXER20 3200-GRAVA-TRAILER-SAIDA.
+EXER20     MOVE WCA-QTD-DETALHES-GRAVADOS TO WT-QTD-DETALHES.
+EXER20     MOVE WSA-SOMA-TOTAIS           TO WT-TOTAL-GERAL.
+EXER20     MOVE WCA-TRAILER-SAIDA         TO REG-SAIDA.
+EXER20     WRITE REG-SAIDA BEFORE 2 LINES.
+EXER20 3200-GRAVA-TRAILER-SAIDA-FIM.
+EXER20     EXIT.
 
       *-----------------------------------------------------------------
        9000-FINALIZAR.
       *-----------------------------------------------------------------
 EXER04*         DISPLAY WCA-FINALIZAR
+EXER23     IF WCA-RESTART-SIM
+EXER23         DISPLAY 'EXERCICIO06 - RELATORIO PARCIAL (REINICIADO A '
+EXER23             'PARTIR DE CHECKPOINT) - TOTAIS NAO REFLETEM O LOTE '
+EXER23             'COMPLETO'
+EXER23     END-IF.
 EXER04     CLOSE SAIDA.
+EXER19     CLOSE SAIDAEXP.
 EXER02     CLOSE ENTRADA.
 
 EXER06     CLOSE ENTRADA02.
 
+EXER14     OPEN OUTPUT CHECKPOINT.
+EXER14     CLOSE CHECKPOINT.
+
        9000-FINALIZAR-FIM.
                EXIT.
+
+      *-----------------------------------------------------------------
+      *     CONFERE O FILE STATUS DOS ARQUIVOS DO BATCH E DEVOLVE UM
+      *     RETURN-CODE DE JOB PARA QUEM ENCADEOU ESTA EXECUCAO (VER
+      *     JOBFECHAMENTO.cob), EM VEZ DE SEMPRE ENCERRAR COM SUCESSO
+      *     MESMO QUANDO UM DOS ARQUIVOS DEU ERRO DE I/O.
+      *-----------------------------------------------------------------
+EXER22 9100-VERIFICA-ENCERRAMENTO.
+EXER22     IF (WSN-FS-ENTRADA    NOT EQUAL 00 AND
+EXER22          WSN-FS-ENTRADA    NOT EQUAL 10)   OR
+EXER22        (WSN-FS-ENTRADA02  NOT EQUAL 00 AND
+EXER22          WSN-FS-ENTRADA02  NOT EQUAL 10)   OR
+EXER22         WSN-FS-SAIDA       NOT EQUAL 00     OR
+EXER22         WSN-FS-SAIDAEXP    NOT EQUAL 00
+EXER22         DISPLAY 'EXERCICIO06 - ENCERRADO COM ERRO DE ARQUIVO'
+EXER22         MOVE 1 TO RETURN-CODE
+EXER22     ELSE
+EXER22         MOVE 0 TO RETURN-CODE
+EXER22     END-IF
+EXER22     .
+EXER22 9100-VERIFICA-ENCERRAMENTO-FIM.
+EXER22         EXIT.
        END PROGRAM EXERCICIO06.
->>>>>>> fc4eb318f1bf419679fc59f0577be2685a746e7a
