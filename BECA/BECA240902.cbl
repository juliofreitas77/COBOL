@@ -3,6 +3,12 @@
       * Date: 24/09/2019
       * Purpose: PROGRAMA TESTE DE PROGRAMAS
       * Tectonics: cobc
+      *
+      * MODIFICACOES:
+      *  - A quebra de WS-DATA em DIA/MES/ANO (WS-DATA-DISPLAY) agora e
+      *    feita pelo modulo comum BECAUTIL.cbl, tambem usado por
+      *    BECA.cbl e pelo BECA de EVALUATE.cbl, em vez de cada copia
+      *    repetir o mesmo MOVE de referencia.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BECA.
@@ -25,14 +31,13 @@
        01 WS-BOOLEANA PIC X VALUE 'S'.
            88 WS-SIM        VALUE 'S'.
            88 WS-NAO        VALUE 'N'.
+       01 WS-SAIDA PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            ACCEPT WS-DATA FROM DATE YYYYMMDD.
 
-      *     MOVE WS-DATA TO WS-DATA-DISPLAY.
-           MOVE WS-DATA(1:4) TO WS-ANO
-           MOVE WS-DATA(5:2)TO WS-MES
-           MOVE WS-DATA(7:2) TO WS-DIA
+           CALL 'BECAUTIL' USING WS-DATA WS-DATA-DISPLAY WS-BOOLEANA
+                                  WS-SAIDA
            IF WS-BOOLEANA EQUAL 'S'
                DISPLAY WS-DATA-DISPLAY
            ELSE
