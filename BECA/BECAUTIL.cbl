@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author: JULIO CESAR
+      * Date: 24/09/2019
+      * Purpose: Rotina comum de formatacao de data (AAAAMMDD em
+      * DIA/MES/ANO e DD/MM/AAAA) e de selecao de mensagem a partir de
+      * um indicador S/N/T, usada por BECA.cbl, BECA240902.cbl e
+      * EVALUATE.cbl's BECA, que antes repetiam cada uma a sua propria
+      * quebra de WS-DATA e o seu proprio teste de WS-BOOLEANA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BECAUTIL.
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+       01 LK-DATA                         PIC X(08).
+       01 LK-DATA-DISPLAY.
+           05 LK-DIA                      PIC X(02).
+           05 FILLER                      PIC X VALUE '/'.
+           05 LK-MES                      PIC X(02).
+           05 FILLER                      PIC X VALUE '/'.
+           05 LK-ANO                      PIC X(04).
+       01 LK-BOOLEANA                     PIC X(01).
+           88 LK-SIM                          VALUE 'S'.
+           88 LK-NAO                          VALUE 'N'.
+           88 LK-TALVEZ                       VALUE 'T'.
+       01 LK-SAIDA                        PIC X(10).
+
+       PROCEDURE DIVISION USING LK-DATA LK-DATA-DISPLAY LK-BOOLEANA
+                                 LK-SAIDA.
+       0000-PRINCIPAL.
+           MOVE LK-DATA(1:4) TO LK-ANO
+           MOVE LK-DATA(5:2) TO LK-MES
+           MOVE LK-DATA(7:2) TO LK-DIA
+
+           EVALUATE TRUE
+               WHEN LK-NAO
+                   MOVE LK-DATA-DISPLAY TO LK-SAIDA
+               WHEN LK-TALVEZ
+                   MOVE 'DATA' TO LK-SAIDA
+               WHEN OTHER
+                   MOVE LK-DATA TO LK-SAIDA
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM BECAUTIL.
